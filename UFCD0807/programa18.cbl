@@ -7,17 +7,27 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. programa18.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PAGELEN-FILE
+               ASSIGN TO "pagelen.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PAGELEN-FILE.
+       01  PAGELEN-LINE    PIC 9(2).
        WORKING-STORAGE SECTION.
        01  THE-NUMBER      PIC 99.
        01  THE-MULTIPLIER  PIC 999.
        01  THE-PRODUCT     PIC 9999.
        01  HOW-MANY        PIC 99.
        01  SCREEN-LINES    PIC 99.
+       01  MAXIMUM-LINES   PIC 99 VALUE 15.
        01  A-DUMMY         PIC X.
        PROCEDURE DIVISION.
       *>   LVL 1 ROUTINES
        PROGRAM-BEGIN.
+           PERFORM READ-PAGE-LENGTH-CONFIG.
            PERFORM PROGRAM-INIT.
            PERFORM GET-TABLE-NUMBER.
            PERFORM DISPLAY-THE-TABLE.
@@ -25,6 +35,16 @@
            DISPLAY "Fim do programa."
             STOP RUN.
       *>   LVL 2 ROUTINES
+           READ-PAGE-LENGTH-CONFIG.
+               OPEN INPUT PAGELEN-FILE.
+               READ PAGELEN-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PAGELEN-LINE IS NUMERIC
+                               AND PAGELEN-LINE > ZERO
+                           MOVE PAGELEN-LINE TO MAXIMUM-LINES.
+               CLOSE PAGELEN-FILE.
            PROGRAM-INIT.
                DISPLAY "Qual o numero que deseja calcular? ".
            GET-TABLE-NUMBER.
@@ -42,11 +62,13 @@
                    ACCEPT HOW-MANY.
                CALCULATE-THE-TABLE.
                        ADD 1 TO THE-MULTIPLIER.
-                       COMPUTE THE-PRODUCT = THE-NUMBER * THE-MULTIPLIER.
-                       DISPLAY THE-NUMBER " X " THE-MULTIPLIER " = " THE-PRODUCT.
+                       COMPUTE THE-PRODUCT =
+                           THE-NUMBER * THE-MULTIPLIER.
+                       DISPLAY THE-NUMBER " X " THE-MULTIPLIER
+                           " = " THE-PRODUCT.
       *>   PAGINAÇÃO DO OUTPUT
                        ADD 1 TO SCREEN-LINES.
-                       IF SCREEN-LINES = 15
+                       IF SCREEN-LINES = MAXIMUM-LINES
                            DISPLAY "Pressione enter para continuar..."
                            ACCEPT  A-DUMMY
                            MOVE 0 TO SCREEN-LINES.

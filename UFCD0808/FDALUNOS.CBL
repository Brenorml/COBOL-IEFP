@@ -0,0 +1,10 @@
+      ******************************************************************
+      *> Copybook: FDALUNOS.CBL
+      *> Purpose: FD and record layout for the enrolled-students roster
+      *>          (alunos.dat), checked by programa26/programa29 before
+      *>          a new grade record is written
+      ******************************************************************
+       FD  ALUNOS-FILE.
+       01  REGISTO-ALUNO-INSCRITO.
+           05  ALUNO-NUMERO     PIC 9(5).
+           05  ALUNO-NOME       PIC X(20).

@@ -0,0 +1,16 @@
+      ******************************************************************
+      *> Copybook: FDAPINV.CBL
+      *> Purpose: FD and record layout for the accounts-payable
+      *>          invoice file (apinvoice.dat)
+      ******************************************************************
+       FD  AP-INVOICE-FILE.
+       01  AP-INVOICE-RECORD.
+           05  AP-INVOICE-KEY.
+               10  AP-INVOICE-VENDOR-NUMBER  PIC 9(5).
+               10  AP-INVOICE-NUMBER         PIC X(10).
+           05  AP-INVOICE-DATE               PIC 9(8).
+           05  AP-INVOICE-AMOUNT             PIC 9(7)V99.
+           05  AP-INVOICE-PAID-DATE          PIC 9(8).
+           05  AP-INVOICE-STATUS             PIC X.
+               88  AP-INVOICE-PAID     VALUE "P".
+               88  AP-INVOICE-UNPAID   VALUE "U".

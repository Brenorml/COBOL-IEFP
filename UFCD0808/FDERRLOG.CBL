@@ -0,0 +1,12 @@
+      ******************************************************************
+      *> Copybook: FDERRLOG.CBL
+      *> Purpose: FD and record layout for the shared error log
+      *>          (errorlog.dat), written by every maintenance program
+      ******************************************************************
+       FD  ERRORLOG-FILE.
+       01  ERRORLOG-RECORD.
+           05  ERRLOG-TIMESTAMP     PIC X(19).
+           05  FILLER               PIC X VALUE SPACE.
+           05  ERRLOG-PROGRAM       PIC X(10).
+           05  FILLER               PIC X VALUE SPACE.
+           05  ERRLOG-MESSAGE       PIC X(60).

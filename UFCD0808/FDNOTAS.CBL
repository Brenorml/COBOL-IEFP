@@ -0,0 +1,17 @@
+      ******************************************************************
+      *> Copybook: FDNOTAS.CBL
+      *> Purpose: FD and record layout for the student grades master
+      *>          (notas.dat), shared by programa26/programa27A/programa29
+      ******************************************************************
+       FD  NOTAS-FILE.
+       01  GRAVAR-DADOS-ALUNO.
+           05  GRAVAR-NUMERO    PIC 9(5).
+           05  GRAVAR-NOME      PIC X(20).
+           05  GRAVAR-PERIODO   PIC X(6).
+           05  GRAVAR-NUM-NOTAS PIC 9(2).
+           05  GRAVAR-NOTAS OCCURS 1 TO 20 TIMES
+                   DEPENDING ON GRAVAR-NUM-NOTAS
+                   PIC 99V99.
+           05  GRAVAR-PESOS OCCURS 1 TO 20 TIMES
+                   DEPENDING ON GRAVAR-NUM-NOTAS
+                   PIC 9(2).

@@ -0,0 +1,7 @@
+      ******************************************************************
+      *> Copybook: FDPAGELEN.CBL
+      *> Purpose: FD and record layout for the run-time page-length
+      *>          parameter (pagelen.dat)
+      ******************************************************************
+       FD  PAGELEN-FILE.
+       01  PAGELEN-LINE PIC 9(2).

@@ -0,0 +1,11 @@
+      ******************************************************************
+      *> Copybook: FDPHONE.CBL
+      *> Purpose: FD and record layout for the phone directory (phone.dat),
+      *>          shared by programa24/programa25
+      ******************************************************************
+       FD  PHONE-FILE.
+       01  PHONE-RECORD.
+           05  PHONE-LAST-NAME      PIC X(20).
+           05  PHONE-FIRST-NAME     PIC X(20).
+           05  PHONE-NUMBER         PIC X(15).
+           05  PHONE-DEPARTMENT     PIC X(15).

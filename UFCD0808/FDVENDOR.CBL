@@ -0,0 +1,22 @@
+      ******************************************************************
+      *> Copybook: FDVENDOR.CBL
+      *> Purpose: FD and record layout for the vendor master (vendor3.dat)
+      ******************************************************************
+       FD  VENDOR-FILE.
+       01  VENDOR-RECORD.
+           05  VENDOR-NUMBER       PIC 9(5).
+           05  VENDOR-NAME         PIC X(30).
+           05  VENDOR-ADDRESS-1    PIC X(30).
+           05  VENDOR-ADDRESS-2    PIC X(30).
+           05  VENDOR-CITY         PIC X(20).
+           05  VENDOR-STATE        PIC X(2).
+           05  VENDOR-ZIP          PIC X(10).
+           05  VENDOR-CONTACT      PIC X(30).
+           05  VENDOR-PHONE        PIC X(15).
+           05  VENDOR-STATUS       PIC X.
+               88  VENDOR-ACTIVE       VALUE "A".
+               88  VENDOR-INACTIVE     VALUE "I".
+           05  VENDOR-STATUS-REASON PIC X(30).
+           05  VENDOR-TAX-ID       PIC X(11).
+           05  VENDOR-TERMS-CODE   PIC X(5).
+           05  VENDOR-INACTIVE-DATE PIC 9(8).

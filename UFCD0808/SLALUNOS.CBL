@@ -0,0 +1,12 @@
+      ******************************************************************
+      *> Copybook: SLALUNOS.CBL
+      *> Purpose: FILE-CONTROL entry for the enrolled-students roster
+      *>          (alunos.dat), checked by programa26/programa29 before
+      *>          a new grade record is written
+      ******************************************************************
+           SELECT OPTIONAL ALUNOS-FILE
+               ASSIGN TO "alunos.dat"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS ALUNO-NUMERO
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS ALUNOS-FILE-STATUS.

@@ -0,0 +1,12 @@
+      ******************************************************************
+      *> Copybook: SLAPINV.CBL
+      *> Purpose: FILE-CONTROL entry for the accounts-payable invoice
+      *>          file (apinvoice.dat), keyed by vendor number plus
+      *>          invoice number
+      ******************************************************************
+           SELECT OPTIONAL AP-INVOICE-FILE
+               ASSIGN TO "apinvoice.dat"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS AP-INVOICE-KEY
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS AP-INVOICE-FILE-STATUS.

@@ -0,0 +1,8 @@
+      ******************************************************************
+      *> Copybook: SLERRLOG.CBL
+      *> Purpose: FILE-CONTROL entry for the shared error log
+      *>          (errorlog.dat), written by every maintenance program
+      ******************************************************************
+           SELECT OPTIONAL ERRORLOG-FILE
+               ASSIGN TO "errorlog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.

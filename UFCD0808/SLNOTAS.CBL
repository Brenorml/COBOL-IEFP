@@ -0,0 +1,11 @@
+      ******************************************************************
+      *> Copybook: SLNOTAS.CBL
+      *> Purpose: FILE-CONTROL entry for the student grades master
+      *>          (notas.dat), shared by programa26/programa27A/programa29
+      ******************************************************************
+           SELECT NOTAS-FILE
+               ASSIGN TO "notas.dat"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS GRAVAR-NUMERO
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS NOTAS-FILE-STATUS.

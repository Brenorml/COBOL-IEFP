@@ -0,0 +1,9 @@
+      ******************************************************************
+      *> Copybook: SLPAGELEN.CBL
+      *> Purpose: FILE-CONTROL entry for the run-time page-length
+      *>          parameter (pagelen.dat), read at startup by every
+      *>          program that paginates its output
+      ******************************************************************
+           SELECT OPTIONAL PAGELEN-FILE
+               ASSIGN TO "pagelen.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.

@@ -0,0 +1,11 @@
+      ******************************************************************
+      *> Copybook: SLPHONE.CBL
+      *> Purpose: FILE-CONTROL entry for the phone directory (phone.dat),
+      *>          shared by programa24/programa25
+      ******************************************************************
+           SELECT PHONE-FILE
+               ASSIGN TO "phone.dat"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS PHONE-LAST-NAME
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS PHONE-FILE-STATUS.

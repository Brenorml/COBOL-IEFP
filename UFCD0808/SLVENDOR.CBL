@@ -0,0 +1,10 @@
+      ******************************************************************
+      *> Copybook: SLVENDOR.CBL
+      *> Purpose: FILE-CONTROL entry for the vendor master (vendor3.dat)
+      ******************************************************************
+           SELECT VENDOR-FILE
+               ASSIGN TO "vendor3.dat"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS VENDOR-NUMBER
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS VENDOR-FILE-STATUS.

@@ -0,0 +1,200 @@
+      ******************************************************************
+      *> Author: Breno Lucena
+      *> Date: 21/07/2023
+      *> Purpose: Year-end archive/purge utility for the grades and
+      *>          vendor master files - copies records older than an
+      *>          operator-supplied cutoff to a dated archive file and
+      *>          removes them from the live file.
+      *> Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. archive.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "SLNOTAS.CBL".
+       COPY "SLVENDOR.CBL".
+       COPY "SLERRLOG.CBL".
+
+           SELECT OPTIONAL ARCHIVE-NOTAS-FILE
+               ASSIGN TO ARCHIVENOTASFILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL ARCHIVE-VENDOR-FILE
+               ASSIGN TO ARCHIVEVENDORFILENAME
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY "FDNOTAS.CBL".
+       COPY "FDVENDOR.CBL".
+       COPY "FDERRLOG.CBL".
+
+       FD  ARCHIVE-NOTAS-FILE.
+       01  ARCHIVE-NOTAS-LINE          PIC X(80).
+
+       FD  ARCHIVE-VENDOR-FILE.
+       01  ARCHIVE-VENDOR-RECORD       PIC X(227).
+
+       WORKING-STORAGE SECTION.
+       77  NOTAS-FILE-STATUS           PIC XX VALUE "00".
+       77  VENDOR-FILE-STATUS          PIC XX VALUE "00".
+
+       77  ARCHIVENOTASFILENAME      PIC X(30) VALUE SPACES.
+       77  ARCHIVEVENDORFILENAME     PIC X(30) VALUE SPACES.
+
+       77  NOTAS-FILE-AT-END           PIC X VALUE "N".
+       77  VENDOR-FILE-AT-END          PIC X VALUE "N".
+
+       77  CUTOFF-PERIOD               PIC X(6) VALUE SPACES.
+       77  CUTOFF-VENDOR-DATE          PIC 9(8) VALUE ZEROES.
+
+       77  NOTAS-ARCHIVE-COUNT         PIC 9(5) VALUE ZEROES.
+       77  VENDOR-ARCHIVE-COUNT        PIC 9(5) VALUE ZEROES.
+
+       01  ARCHIVE-CURRENT-DATE.
+           05  ARCHIVE-CC-YY  PIC 9(4).
+           05  ARCHIVE-MM     PIC 9(2).
+           05  ARCHIVE-DD     PIC 9(2).
+
+       01  ERRLOG-CURRENT-DATE.
+           05  ERRLOG-CC-YY  PIC 9(4).
+           05  ERRLOG-MM     PIC 9(2).
+           05  ERRLOG-DD     PIC 9(2).
+       01  ERRLOG-CURRENT-TIME.
+           05  ERRLOG-HH     PIC 9(2).
+           05  ERRLOG-MIN    PIC 9(2).
+           05  ERRLOG-SS     PIC 9(2).
+           05  ERRLOG-SS100  PIC 9(2).
+       77  ERRLOG-MSG-TEXT PIC X(60).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN EXTEND ERRORLOG-FILE.
+           DISPLAY "YEAR-END ARCHIVE AND PURGE UTILITY".
+           PERFORM BUILD-ARCHIVE-FILENAMES.
+           PERFORM ARCHIVE-AND-PURGE-NOTAS.
+           PERFORM ARCHIVE-AND-PURGE-VENDORS.
+           DISPLAY " ".
+           DISPLAY "GRADE RECORDS ARCHIVED: " NOTAS-ARCHIVE-COUNT.
+           DISPLAY "VENDOR RECORDS ARCHIVED: " VENDOR-ARCHIVE-COUNT.
+           CLOSE ERRORLOG-FILE.
+           STOP RUN.
+
+      *    ASSIGN TO ARCHIVENOTASFILENAME/ARCHIVEVENDORFILENAME (WS
+      *    IDENTIFIERS) IS RESOLVED BY THIS DIALECT AS A DD-NAME
+      *    LOOKUP, NOT AS THE FIELD'S CONTENT, SO THE TARGET FILE IS
+      *    SELECTED BY SETTING AN ENVIRONMENT VARIABLE NAMED AFTER THE
+      *    ASSIGN IDENTIFIER (SEE datadict.cbl'S SET-DICT-FILENAME-
+      *    ENVIRONMENT). THE IDENTIFIERS MUST STAY HYPHEN-FREE - A
+      *    HYPHENATED ASSIGN IDENTIFIER RESOLVES TO A LITERAL FALLBACK
+      *    FILE NAMED AFTER THE TEXT AFTER ITS LAST HYPHEN INSTEAD.
+       BUILD-ARCHIVE-FILENAMES.
+           ACCEPT ARCHIVE-CURRENT-DATE FROM DATE YYYYMMDD.
+           STRING "notas_" ARCHIVE-CC-YY ARCHIVE-MM ARCHIVE-DD ".arc"
+               DELIMITED BY SIZE INTO ARCHIVENOTASFILENAME.
+           STRING "vendor3_" ARCHIVE-CC-YY ARCHIVE-MM ARCHIVE-DD
+               ".arc" DELIMITED BY SIZE INTO ARCHIVEVENDORFILENAME.
+
+       ARCHIVE-AND-PURGE-NOTAS.
+           DISPLAY "ARCHIVE GRADE RECORDS BEFORE WHAT TERM/PERIODO "
+               "(EX: 2026S1, BLANK TO SKIP)? ".
+           ACCEPT CUTOFF-PERIOD.
+           IF CUTOFF-PERIOD NOT = SPACES
+               OPEN I-O NOTAS-FILE
+               DISPLAY "ARCHIVENOTASFILENAME" UPON ENVIRONMENT-NAME
+               DISPLAY ARCHIVENOTASFILENAME UPON ENVIRONMENT-VALUE
+               OPEN OUTPUT ARCHIVE-NOTAS-FILE
+               MOVE ZEROES TO GRAVAR-NUMERO
+               START NOTAS-FILE KEY IS NOT LESS THAN GRAVAR-NUMERO
+                   INVALID KEY MOVE "Y" TO NOTAS-FILE-AT-END
+                   NOT INVALID KEY MOVE "N" TO NOTAS-FILE-AT-END
+               PERFORM READ-NEXT-NOTAS-RECORD
+               PERFORM ARCHIVE-ONE-NOTAS-RECORD
+                   UNTIL NOTAS-FILE-AT-END = "Y"
+               CLOSE NOTAS-FILE
+               CLOSE ARCHIVE-NOTAS-FILE
+               DISPLAY "GRADE RECORDS BEFORE " CUTOFF-PERIOD
+                   " ARCHIVED TO " ARCHIVENOTASFILENAME.
+
+       READ-NEXT-NOTAS-RECORD.
+           READ NOTAS-FILE NEXT RECORD AT END
+               MOVE "Y" TO NOTAS-FILE-AT-END.
+
+       ARCHIVE-ONE-NOTAS-RECORD.
+           IF GRAVAR-PERIODO < CUTOFF-PERIOD
+               PERFORM WRITE-NOTAS-ARCHIVE-LINE
+               DELETE NOTAS-FILE RECORD
+                   INVALID KEY
+                       DISPLAY "ERROR ARCHIVING GRADE RECORD "
+                           GRAVAR-NUMERO
+                       MOVE "ERROR ARCHIVING GRADE RECORD"
+                           TO ERRLOG-MSG-TEXT
+                       PERFORM LOG-ERROR
+                   NOT INVALID KEY
+                       ADD 1 TO NOTAS-ARCHIVE-COUNT.
+           PERFORM READ-NEXT-NOTAS-RECORD.
+
+       WRITE-NOTAS-ARCHIVE-LINE.
+           STRING GRAVAR-NUMERO DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(GRAVAR-NOME) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               GRAVAR-PERIODO DELIMITED BY SIZE
+               INTO ARCHIVE-NOTAS-LINE.
+           WRITE ARCHIVE-NOTAS-LINE.
+
+       ARCHIVE-AND-PURGE-VENDORS.
+           DISPLAY "ARCHIVE INACTIVE VENDORS SINCE BEFORE WHAT DATE "
+               "(YYYYMMDD, ZERO TO SKIP)? ".
+           ACCEPT CUTOFF-VENDOR-DATE.
+           IF CUTOFF-VENDOR-DATE NOT = ZEROES
+               OPEN I-O VENDOR-FILE
+               DISPLAY "ARCHIVEVENDORFILENAME" UPON ENVIRONMENT-NAME
+               DISPLAY ARCHIVEVENDORFILENAME UPON ENVIRONMENT-VALUE
+               OPEN OUTPUT ARCHIVE-VENDOR-FILE
+               MOVE ZEROES TO VENDOR-NUMBER
+               START VENDOR-FILE KEY IS NOT LESS THAN VENDOR-NUMBER
+                   INVALID KEY MOVE "Y" TO VENDOR-FILE-AT-END
+                   NOT INVALID KEY MOVE "N" TO VENDOR-FILE-AT-END
+               PERFORM READ-NEXT-VENDOR-RECORD
+               PERFORM ARCHIVE-ONE-VENDOR-RECORD
+                   UNTIL VENDOR-FILE-AT-END = "Y"
+               CLOSE VENDOR-FILE
+               CLOSE ARCHIVE-VENDOR-FILE
+               DISPLAY "INACTIVE VENDORS BEFORE " CUTOFF-VENDOR-DATE
+                   " ARCHIVED TO " ARCHIVEVENDORFILENAME.
+
+       READ-NEXT-VENDOR-RECORD.
+           READ VENDOR-FILE NEXT RECORD AT END
+               MOVE "Y" TO VENDOR-FILE-AT-END.
+
+       ARCHIVE-ONE-VENDOR-RECORD.
+           IF VENDOR-INACTIVE AND VENDOR-INACTIVE-DATE NOT = ZEROES
+                   AND VENDOR-INACTIVE-DATE < CUTOFF-VENDOR-DATE
+               WRITE ARCHIVE-VENDOR-RECORD FROM VENDOR-RECORD
+               DELETE VENDOR-FILE RECORD
+                   INVALID KEY
+                       DISPLAY "ERROR ARCHIVING VENDOR RECORD "
+                           VENDOR-NUMBER
+                       MOVE "ERROR ARCHIVING VENDOR RECORD"
+                           TO ERRLOG-MSG-TEXT
+                       PERFORM LOG-ERROR
+                   NOT INVALID KEY
+                       ADD 1 TO VENDOR-ARCHIVE-COUNT.
+           PERFORM READ-NEXT-VENDOR-RECORD.
+
+       LOG-ERROR.
+           ACCEPT ERRLOG-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT ERRLOG-CURRENT-TIME FROM TIME.
+           MOVE SPACES TO ERRLOG-TIMESTAMP.
+           STRING ERRLOG-CC-YY "-" ERRLOG-MM "-" ERRLOG-DD " "
+               ERRLOG-HH ":" ERRLOG-MIN ":" ERRLOG-SS
+               DELIMITED BY SIZE INTO ERRLOG-TIMESTAMP.
+           MOVE "ARCHIVE" TO ERRLOG-PROGRAM.
+           MOVE ERRLOG-MSG-TEXT TO ERRLOG-MESSAGE.
+           WRITE ERRORLOG-RECORD.
+
+       END PROGRAM archive.

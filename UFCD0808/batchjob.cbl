@@ -0,0 +1,107 @@
+      ******************************************************************
+      *> Author: Breno Lucena
+      *> Date: 24/07/2023
+      *> Purpose: Daily batch job stream - runs the phone update,
+      *>          grade entry, vendor maintenance and reports steps
+      *>          in order, with step-level restart so a failure
+      *>          partway through does not force redoing every step.
+      *>          Every CALLed program is the normal interactive menu
+      *>          program (each blocks on its own ACCEPT), so this is
+      *>          a SUPERVISED job stream, not an unattended one - an
+      *>          operator still has to work each step's menu when it
+      *>          comes up. What this driver buys over running the six
+      *>          programs by hand is the fixed run order and the
+      *>          step-level checkpoint/restart, so a session that dies
+      *>          partway through resumes at the failed step instead of
+      *>          redoing completed ones. None of the called programs
+      *>          have a non-interactive entry point in this dialect,
+      *>          so true unattended scheduling is out of scope here.
+      *> Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. batchjob.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPTIONAL STEP-CHECKPOINT-FILE
+               ASSIGN TO "batchckpt.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  STEP-CHECKPOINT-FILE.
+       01  STEP-CHECKPOINT-LINE PIC X(2).
+
+       WORKING-STORAGE SECTION.
+       77  LAST-COMPLETED-STEP  PIC 9(2) VALUE ZEROES.
+       77  CONTINUE-RUN         PIC X VALUE "Y".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           DISPLAY "DAILY BATCH JOB STREAM".
+           DISPLAY "EACH STEP OPENS ITS OWN MENU - AN OPERATOR MUST "
+               "BE PRESENT TO WORK IT.".
+           PERFORM READ-STEP-CHECKPOINT.
+           IF LAST-COMPLETED-STEP NOT = ZEROES
+               DISPLAY "RESTARTING AFTER STEP " LAST-COMPLETED-STEP.
+           PERFORM STEP-1-PHONE-UPDATES.
+           PERFORM STEP-2-GRADE-ENTRY.
+           PERFORM STEP-3-VENDOR-MAINTENANCE.
+           PERFORM STEP-4-REPORTS.
+           PERFORM CLEAR-STEP-CHECKPOINT.
+           DISPLAY "BATCH JOB STREAM COMPLETE.".
+           STOP RUN.
+
+       STEP-1-PHONE-UPDATES.
+           IF LAST-COMPLETED-STEP < 1
+               DISPLAY "STEP 1 - PHONE UPDATES".
+               CALL "programa24".
+               MOVE 1 TO LAST-COMPLETED-STEP.
+               PERFORM SAVE-STEP-CHECKPOINT.
+
+       STEP-2-GRADE-ENTRY.
+           IF LAST-COMPLETED-STEP < 2
+               DISPLAY "STEP 2 - GRADE ENTRY".
+               CALL "programa26".
+               MOVE 2 TO LAST-COMPLETED-STEP.
+               PERFORM SAVE-STEP-CHECKPOINT.
+
+       STEP-3-VENDOR-MAINTENANCE.
+           IF LAST-COMPLETED-STEP < 3
+               DISPLAY "STEP 3 - VENDOR MAINTENANCE".
+               CALL "program40".
+               MOVE 3 TO LAST-COMPLETED-STEP.
+               PERFORM SAVE-STEP-CHECKPOINT.
+
+       STEP-4-REPORTS.
+           IF LAST-COMPLETED-STEP < 4
+               DISPLAY "STEP 4 - REPORTS".
+               CALL "programa27"
+               CALL "programa29"
+               CALL "programa25"
+               MOVE 4 TO LAST-COMPLETED-STEP
+               PERFORM SAVE-STEP-CHECKPOINT.
+
+       READ-STEP-CHECKPOINT.
+           MOVE ZEROES TO LAST-COMPLETED-STEP.
+           MOVE SPACES TO STEP-CHECKPOINT-LINE.
+           OPEN INPUT STEP-CHECKPOINT-FILE.
+           READ STEP-CHECKPOINT-FILE
+               AT END MOVE SPACES TO STEP-CHECKPOINT-LINE.
+           IF STEP-CHECKPOINT-LINE IS NUMERIC
+               MOVE STEP-CHECKPOINT-LINE TO LAST-COMPLETED-STEP.
+           CLOSE STEP-CHECKPOINT-FILE.
+
+       SAVE-STEP-CHECKPOINT.
+           MOVE LAST-COMPLETED-STEP TO STEP-CHECKPOINT-LINE.
+           OPEN OUTPUT STEP-CHECKPOINT-FILE.
+           WRITE STEP-CHECKPOINT-LINE.
+           CLOSE STEP-CHECKPOINT-FILE.
+
+       CLEAR-STEP-CHECKPOINT.
+           OPEN OUTPUT STEP-CHECKPOINT-FILE.
+           CLOSE STEP-CHECKPOINT-FILE.
+
+       END PROGRAM batchjob.

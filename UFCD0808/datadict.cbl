@@ -0,0 +1,177 @@
+      ******************************************************************
+      *> Program: datadict.cbl
+      *> Purpose: Data-dictionary / cross-reference report generator.
+      *>          Scans the FD/01-level record layouts in the repo's
+      *>          FDxxx.CBL copybooks, lists the fields under each
+      *>          record, and shows which program .cbl files COPY
+      *>          each layout.
+      *> Note:    Earlier versions of this system kept grade data in
+      *>          two incompatible layouts (notas1.dat/REG-ALUNOS vs
+      *>          notas.dat/GRAVAR-DADOS-ALUNO); that split was
+      *>          resolved when notas1.dat was consolidated into
+      *>          notas.dat, so every program now shares one record
+      *>          layout per file and this report reflects that.
+      *> Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. datadict.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPTIONAL DICT-SOURCE-FILE
+               ASSIGN TO DICTFILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DICT-SOURCE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DICT-SOURCE-FILE.
+       01  DICT-SOURCE-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  DICTFILENAME                PIC X(30).
+       77  DICT-TARGET-FILENAME        PIC X(20).
+       77  DICT-SOURCE-FILE-STATUS     PIC XX VALUE "00".
+       77  DICT-AT-END                 PIC X.
+
+      *    COPYBOOKS THAT HOLD AN FD/01-LEVEL RECORD LAYOUT
+       01  COPYBOOK-NAME-TABLE.
+           05  FILLER PIC X(20) VALUE "FDVENDOR.CBL".
+           05  FILLER PIC X(20) VALUE "FDNOTAS.CBL".
+           05  FILLER PIC X(20) VALUE "FDALUNOS.CBL".
+           05  FILLER PIC X(20) VALUE "FDPHONE.CBL".
+           05  FILLER PIC X(20) VALUE "FDERRLOG.CBL".
+           05  FILLER PIC X(20) VALUE "FDPAGELEN.CBL".
+           05  FILLER PIC X(20) VALUE "FDAPINV.CBL".
+       01  COPYBOOK-NAME-TABLE-R REDEFINES COPYBOOK-NAME-TABLE.
+           05  COPYBOOK-NAME OCCURS 7 TIMES PIC X(20).
+       77  COPYBOOK-IDX                PIC 99.
+       77  COPYBOOK-COUNT              PIC 99 VALUE 7.
+
+      *    PROGRAM FILES TO CHECK FOR "COPY" OF EACH LAYOUT ABOVE
+       01  PROGRAM-NAME-TABLE.
+           05  FILLER PIC X(20) VALUE "archive.cbl".
+           05  FILLER PIC X(20) VALUE "batchjob.cbl".
+           05  FILLER PIC X(20) VALUE "menu.cbl".
+           05  FILLER PIC X(20) VALUE "programa24.cbl".
+           05  FILLER PIC X(20) VALUE "programa25.cbl".
+           05  FILLER PIC X(20) VALUE "programa26.cbl".
+           05  FILLER PIC X(20) VALUE "programa27A.cbl".
+           05  FILLER PIC X(20) VALUE "programa29.cbl".
+           05  FILLER PIC X(20) VALUE "programa30.cbl".
+           05  FILLER PIC X(20) VALUE "programa41.cbl".
+       01  PROGRAM-NAME-TABLE-R REDEFINES PROGRAM-NAME-TABLE.
+           05  PROGRAM-NAME OCCURS 10 TIMES PIC X(20).
+       77  PROGRAM-IDX                 PIC 99.
+       77  PROGRAM-COUNT               PIC 99 VALUE 10.
+
+       77  QUOTE-CHAR                  PIC X.
+       77  COPY-SEARCH-TEXT            PIC X(30).
+       77  COPY-SEARCH-LEN             PIC 99.
+       77  PROGRAM-USES-COPYBOOK       PIC X.
+           88  PROGRAM-USES-THIS-COPYBOOK VALUE "Y".
+       77  COPYBOOK-USED-BY-COUNT      PIC 99.
+       77  RECORD-FIELD-COUNT          PIC 99.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+      *    FUNCTION CHAR(n) RETURNS THE CHARACTER AT ORDINAL n-1, SO
+      *    35 IS USED TO GET THE DOUBLE-QUOTE (ASCII 34).
+           MOVE FUNCTION CHAR(35) TO QUOTE-CHAR.
+           DISPLAY " ".
+           DISPLAY "DATA DICTIONARY / CROSS-REFERENCE REPORT".
+           DISPLAY "==========================================".
+           PERFORM VARYING COPYBOOK-IDX FROM 1 BY 1
+                   UNTIL COPYBOOK-IDX > COPYBOOK-COUNT
+               PERFORM REPORT-ONE-COPYBOOK
+           END-PERFORM.
+           DISPLAY " ".
+           DISPLAY "END OF REPORT.".
+           STOP RUN.
+
+       REPORT-ONE-COPYBOOK.
+           DISPLAY " ".
+           DISPLAY "COPYBOOK: "
+               FUNCTION TRIM(COPYBOOK-NAME(COPYBOOK-IDX)).
+           MOVE COPYBOOK-NAME(COPYBOOK-IDX) TO DICT-TARGET-FILENAME.
+           PERFORM SET-DICT-FILENAME-ENVIRONMENT.
+           MOVE ZERO TO RECORD-FIELD-COUNT.
+           OPEN INPUT DICT-SOURCE-FILE.
+           MOVE "N" TO DICT-AT-END.
+           PERFORM READ-DICT-LINE.
+           PERFORM SCAN-LAYOUT-LINE UNTIL DICT-AT-END = "Y".
+           CLOSE DICT-SOURCE-FILE.
+           DISPLAY "  FIELDS LISTED: " RECORD-FIELD-COUNT.
+           PERFORM LIST-PROGRAMS-USING-COPYBOOK.
+
+       READ-DICT-LINE.
+           READ DICT-SOURCE-FILE
+               AT END MOVE "Y" TO DICT-AT-END.
+
+       SCAN-LAYOUT-LINE.
+           IF DICT-SOURCE-LINE(7:1) NOT = "*"
+               IF DICT-SOURCE-LINE(8:2) = "FD" OR
+                  DICT-SOURCE-LINE(8:2) = "01"
+                   DISPLAY "  RECORD: " DICT-SOURCE-LINE(12:40)
+               ELSE
+                   IF DICT-SOURCE-LINE(12:2) = "05"
+                       DISPLAY "    FIELD: " DICT-SOURCE-LINE(16:40)
+                       ADD 1 TO RECORD-FIELD-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM READ-DICT-LINE.
+
+       LIST-PROGRAMS-USING-COPYBOOK.
+           MOVE SPACES TO COPY-SEARCH-TEXT.
+           STRING "COPY " QUOTE-CHAR
+               FUNCTION TRIM(COPYBOOK-NAME(COPYBOOK-IDX)) QUOTE-CHAR
+               DELIMITED BY SIZE INTO COPY-SEARCH-TEXT.
+           COMPUTE COPY-SEARCH-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(COPY-SEARCH-TEXT)).
+           MOVE ZERO TO COPYBOOK-USED-BY-COUNT.
+           PERFORM VARYING PROGRAM-IDX FROM 1 BY 1
+                   UNTIL PROGRAM-IDX > PROGRAM-COUNT
+               PERFORM CHECK-ONE-PROGRAM-FOR-COPYBOOK
+           END-PERFORM.
+           IF COPYBOOK-USED-BY-COUNT = 0
+               DISPLAY "  USED BY: (no program COPYs this layout)".
+
+       CHECK-ONE-PROGRAM-FOR-COPYBOOK.
+           MOVE PROGRAM-NAME(PROGRAM-IDX) TO DICT-TARGET-FILENAME.
+           PERFORM SET-DICT-FILENAME-ENVIRONMENT.
+           MOVE "N" TO PROGRAM-USES-COPYBOOK.
+           OPEN INPUT DICT-SOURCE-FILE.
+           MOVE "N" TO DICT-AT-END.
+           PERFORM READ-DICT-LINE.
+           PERFORM SCAN-PROGRAM-LINE-FOR-COPY
+               UNTIL DICT-AT-END = "Y"
+               OR PROGRAM-USES-THIS-COPYBOOK.
+           CLOSE DICT-SOURCE-FILE.
+           IF PROGRAM-USES-THIS-COPYBOOK
+               DISPLAY "  USED BY: "
+                   FUNCTION TRIM(PROGRAM-NAME(PROGRAM-IDX))
+               ADD 1 TO COPYBOOK-USED-BY-COUNT.
+
+       SET-DICT-FILENAME-ENVIRONMENT.
+      *    ASSIGN TO DICTFILENAME (AN IDENTIFIER) IS RESOLVED BY THIS
+      *    DIALECT AS A DD-NAME LOOKUP, NOT AS THE FIELD'S CONTENT, SO
+      *    THE TARGET FILE IS SELECTED BY SETTING AN ENVIRONMENT
+      *    VARIABLE NAMED AFTER THE ASSIGN IDENTIFIER.
+           MOVE FUNCTION TRIM(DICT-TARGET-FILENAME) TO DICTFILENAME.
+           DISPLAY "DICTFILENAME" UPON ENVIRONMENT-NAME.
+           DISPLAY DICTFILENAME UPON ENVIRONMENT-VALUE.
+
+      *    COPY STATEMENTS IN THIS REPO ARE INDENTED EITHER AT COLUMN 8
+      *    (E.G. archive.cbl, programa41.cbl) OR COLUMN 12 (E.G.
+      *    programa24.cbl), SO BOTH POSITIONS ARE CHECKED.
+       SCAN-PROGRAM-LINE-FOR-COPY.
+           IF DICT-SOURCE-LINE(8:COPY-SEARCH-LEN)
+                   = COPY-SEARCH-TEXT(1:COPY-SEARCH-LEN)
+               OR DICT-SOURCE-LINE(12:COPY-SEARCH-LEN)
+                   = COPY-SEARCH-TEXT(1:COPY-SEARCH-LEN)
+               MOVE "Y" TO PROGRAM-USES-COPYBOOK
+           ELSE
+               PERFORM READ-DICT-LINE
+           END-IF.

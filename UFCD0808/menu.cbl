@@ -0,0 +1,58 @@
+      ******************************************************************
+      * Author: Breno Lucena
+      *> Date: 14/07/2023
+      *> Purpose: Entry-point driver menu for the maintenance subsystems
+      *> Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. menu.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  OPCAO                   PIC 9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC-SECTION.
+       PROGRAM-BEGIN.
+           PERFORM MENU-PRINCIPAL UNTIL OPCAO = 9.
+
+       PROGRAM-DONE.
+            STOP RUN.
+
+       MENU-PRINCIPAL.
+           PERFORM MOSTRAR-MENU.
+           PERFORM ACEITAR-OPCAO.
+           PERFORM EXECUTAR-OPCAO.
+
+       MOSTRAR-MENU.
+           DISPLAY " ".
+           DISPLAY "1. VENDEDORES - Manutencao de fornecedores".
+           DISPLAY "2. NOTAS - Manutencao de notas".
+           DISPLAY "3. NOTAS - Relatorios e estatisticas".
+           DISPLAY "4. PAUTA - Livro de notas por disciplina".
+           DISPLAY "5. AGENDA - Manutencao de contactos".
+           DISPLAY "6. AGENDA - Listagens e pesquisas".
+           DISPLAY "9. SAIR".
+
+       ACEITAR-OPCAO.
+           DISPLAY "Opcao? "
+           ACCEPT OPCAO.
+
+       EXECUTAR-OPCAO.
+           IF OPCAO = 1
+               CALL "program40"
+           ELSE IF OPCAO = 2
+               CALL "programa26"
+           ELSE IF OPCAO = 3
+               CALL "programa27"
+           ELSE IF OPCAO = 4
+               CALL "programa29"
+           ELSE IF OPCAO = 5
+               CALL "programa24"
+           ELSE IF OPCAO = 6
+               CALL "programa25"
+           ELSE IF OPCAO NOT = 9
+               DISPLAY "Opcao invalida.".
+
+       END PROGRAM menu.

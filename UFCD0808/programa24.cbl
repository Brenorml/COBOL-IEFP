@@ -9,71 +9,203 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OPTIONAL PHONE-FILE
-               ASSIGN TO "phone.dat"
-               ORGANIZATION IS SEQUENTIAL.
+           COPY "SLPHONE.CBL".
+           COPY "SLERRLOG.CBL".
 
        DATA DIVISION.
        FILE SECTION.
-       FD  PHONE-FILE.
-      *     LABEL RECORDS ARE STANDARD.
-       01  PHONE-RECORD.
-           05 PHONE-LAST-NAME      PIC X(20).
-           05 PHONE-FIRST-NAME     PIC X(20).
-           05 PHONE-NUMBER         PIC X(15).
+           COPY "FDPHONE.CBL".
+           COPY "FDERRLOG.CBL".
 
        WORKING-STORAGE SECTION.
+       77  PHONE-FILE-STATUS       PIC XX VALUE "00".
+       01  ERRLOG-CURRENT-DATE.
+           05  ERRLOG-CC-YY  PIC 9(4).
+           05  ERRLOG-MM     PIC 9(2).
+           05  ERRLOG-DD     PIC 9(2).
+       01  ERRLOG-CURRENT-TIME.
+           05  ERRLOG-HH     PIC 9(2).
+           05  ERRLOG-MIN    PIC 9(2).
+           05  ERRLOG-SS     PIC 9(2).
+           05  ERRLOG-SS100  PIC 9(2).
+       77  ERRLOG-MSG-TEXT   PIC X(60).
        01  PROMPT-1                PIC X(11)    VALUE "Ultimo nome".
        01  PROMPT-2                PIC X(13)   VALUE "Primeiro nome".
        01  PROMPT-3                PIC X(6)    VALUE "Numero".
+       01  PROMPT-4                PIC X(12)   VALUE "Departamento".
 
+       01  OPCAO                   PIC 9.
+       01  REGISTO-ENCONTRADO      PIC X.
+       01  CONFIRMA-APAGAR         PIC X.
        01  YES-NO                  PIC X.
        01  ENTRY-OK                PIC X.
+       01  CONFIRM-SAVE            PIC X.
+
+       01  PEND-PHONE-RECORD.
+           05  PEND-PHONE-LAST-NAME   PIC X(20).
+           05  PEND-PHONE-FIRST-NAME  PIC X(20).
+           05  PEND-PHONE-NUMBER      PIC X(15).
+           05  PEND-PHONE-DEPARTMENT  PIC X(15).
+       01  SCAN-AT-END             PIC X.
+       01  DUP-PHONE-FOUND-FLAG    PIC X VALUE "N".
+       01  DUP-PHONE-NAME          PIC X(20).
+       01  PROCEED-WITH-DUP-PHONE  PIC X VALUE "Y".
 
        PROCEDURE DIVISION.
        MAIN-LOGIC-SECTION.
        PROGRAM-BEGIN.
-
+      *>   NIVEL 1
            PERFORM OPENING-PROCEDURE.
-           MOVE "S" TO YES-NO.
-           PERFORM ADD-RECORDS UNTIL YES-NO = "N".
+           PERFORM MENU-PRINCIPAL UNTIL OPCAO = 0.
            PERFORM CLOSING-PROCEDURE.
 
        PROGRAM-DONE.
-            STOP RUN.
+            GOBACK.
 
-      *    ABRINDO E FECHANDO
+      *>   NIVEL 2
+       MENU-PRINCIPAL.
+           PERFORM MOSTRAR-MENU.
+           PERFORM ACEITAR-OPCAO.
+           PERFORM EXECUTAR-OPCAO.
+
+      *>   NIVEL 3
+       MOSTRAR-MENU.
+           DISPLAY " ".
+           DISPLAY "1. INSERIR CONTACTO".
+           DISPLAY "2. ALTERAR CONTACTO".
+           DISPLAY "3. APAGAR CONTACTO".
+           DISPLAY "4. CONSULTAR CONTACTO".
+           DISPLAY "0. SAIR".
+
+       ACEITAR-OPCAO.
+           DISPLAY "Opcao? "
+           ACCEPT OPCAO.
 
+       EXECUTAR-OPCAO.
+           IF OPCAO = 1
+               PERFORM MODO-INSERIR
+           ELSE IF OPCAO = 2
+               PERFORM MODO-ALTERAR
+           ELSE IF OPCAO = 3
+               PERFORM MODO-APAGAR
+           ELSE IF OPCAO = 4
+               PERFORM MODO-CONSULTAR
+           ELSE IF OPCAO NOT = 0
+               DISPLAY "Opcao invalida.".
+
+      *    ABRINDO E FECHANDO
        OPENING-PROCEDURE.
-           OPEN EXTEND PHONE-FILE.
+           OPEN I-O PHONE-FILE.
+           OPEN EXTEND ERRORLOG-FILE.
 
        CLOSING-PROCEDURE.
            CLOSE PHONE-FILE.
+           CLOSE ERRORLOG-FILE.
+
+      *>   MODO INSERIR
+       MODO-INSERIR.
+           MOVE "S" TO YES-NO.
+           PERFORM ADD-RECORDS UNTIL YES-NO = "N".
 
        ADD-RECORDS.
            MOVE "N" TO ENTRY-OK.
            PERFORM GET-FIELDS UNTIL ENTRY-OK = "S".
-           PERFORM ADD-THIS-RECORD.
+           PERFORM CONFIRM-BEFORE-SAVE.
+           IF CONFIRM-SAVE = "S"
+               PERFORM CHECK-DUPLICATE-PHONE-NUMBER
+               IF PROCEED-WITH-DUP-PHONE NOT = "N"
+                   PERFORM ADD-THIS-RECORD
+               END-IF
+           ELSE
+               DISPLAY "Registo nao gravado.".
            PERFORM GO-AGAIN.
 
+       CONFIRM-BEFORE-SAVE.
+           DISPLAY " ".
+           DISPLAY "CONFIRME OS DADOS ANTES DE GRAVAR:".
+           DISPLAY PROMPT-1 ": " PHONE-LAST-NAME.
+           DISPLAY PROMPT-2 ": " PHONE-FIRST-NAME.
+           DISPLAY PROMPT-3 ": " PHONE-NUMBER.
+           DISPLAY PROMPT-4 ": " PHONE-DEPARTMENT.
+           MOVE "X" TO CONFIRM-SAVE.
+           PERFORM ASK-TO-CONFIRM-SAVE UNTIL CONFIRM-SAVE = "S"
+               OR CONFIRM-SAVE = "N".
+
+       ASK-TO-CONFIRM-SAVE.
+           DISPLAY "GRAVAR ESTE REGISTO? (S/N)".
+           ACCEPT CONFIRM-SAVE.
+           IF CONFIRM-SAVE = "s"
+               MOVE "S" TO CONFIRM-SAVE.
+           IF CONFIRM-SAVE = "n"
+               MOVE "N" TO CONFIRM-SAVE.
+
+       CHECK-DUPLICATE-PHONE-NUMBER.
+           MOVE PHONE-RECORD TO PEND-PHONE-RECORD.
+           MOVE "N" TO DUP-PHONE-FOUND-FLAG.
+           MOVE LOW-VALUES TO PHONE-LAST-NAME.
+           START PHONE-FILE KEY IS NOT LESS THAN PHONE-LAST-NAME
+               INVALID KEY MOVE "Y" TO SCAN-AT-END
+               NOT INVALID KEY MOVE "N" TO SCAN-AT-END.
+           PERFORM SCAN-NEXT-PHONE.
+           PERFORM SCAN-FOR-DUPLICATE-NUMBER UNTIL SCAN-AT-END = "Y".
+           MOVE PEND-PHONE-RECORD TO PHONE-RECORD.
+           MOVE "Y" TO PROCEED-WITH-DUP-PHONE.
+           IF DUP-PHONE-FOUND-FLAG = "Y"
+               DISPLAY "AVISO: este numero ja esta atribuido a "
+                   DUP-PHONE-NAME
+               DISPLAY "Inserir mesmo assim (S/N)? "
+               ACCEPT PROCEED-WITH-DUP-PHONE
+               IF PROCEED-WITH-DUP-PHONE = "s" OR "S"
+                   MOVE "Y" TO PROCEED-WITH-DUP-PHONE
+               ELSE
+                   MOVE "N" TO PROCEED-WITH-DUP-PHONE.
+
+       SCAN-NEXT-PHONE.
+           READ PHONE-FILE NEXT RECORD AT END MOVE "Y" TO SCAN-AT-END.
+
+       SCAN-FOR-DUPLICATE-NUMBER.
+           IF PHONE-NUMBER = PEND-PHONE-NUMBER
+                   AND PHONE-LAST-NAME NOT = PEND-PHONE-LAST-NAME
+               MOVE "Y" TO DUP-PHONE-FOUND-FLAG
+               MOVE PHONE-LAST-NAME TO DUP-PHONE-NAME
+           END-IF.
+           PERFORM SCAN-NEXT-PHONE.
+
        GET-FIELDS.
            MOVE SPACE TO PHONE-RECORD.
            DISPLAY PROMPT-1 " ? ".
            ACCEPT PHONE-LAST-NAME.
+           PERFORM LOOKUP-CONTACTO.
            DISPLAY PROMPT-2 " ? ".
            ACCEPT PHONE-FIRST-NAME.
            DISPLAY PROMPT-3 " ? ".
            ACCEPT PHONE-NUMBER.
+           DISPLAY PROMPT-4 " ? ".
+           ACCEPT PHONE-DEPARTMENT.
            PERFORM VALIDATE-FIELDS.
 
        VALIDATE-FIELDS.
            MOVE "S" TO ENTRY-OK.
            IF PHONE-LAST-NAME = SPACE
                DISPLAY "Ultimo nome deve ser introduzido "
+               MOVE "Ultimo nome deve ser introduzido"
+                   TO ERRLOG-MSG-TEXT
+               PERFORM LOG-ERROR
+               MOVE "N" TO ENTRY-OK.
+           IF REGISTO-ENCONTRADO = "Y"
+               DISPLAY "JA EXISTE UM CONTACTO COM ESSE NOME."
+               MOVE "JA EXISTE UM CONTACTO COM ESSE NOME"
+                   TO ERRLOG-MSG-TEXT
+               PERFORM LOG-ERROR
                MOVE "N" TO ENTRY-OK.
 
        ADD-THIS-RECORD.
-           WRITE PHONE-RECORD.
+           WRITE PHONE-RECORD
+               INVALID KEY
+                   DISPLAY "JA EXISTE UM CONTACTO COM ESSE NOME."
+                   MOVE "JA EXISTE UM CONTACTO COM ESSE NOME"
+                       TO ERRLOG-MSG-TEXT
+                   PERFORM LOG-ERROR.
 
        GO-AGAIN.
            DISPLAY "Deseja inserir novo registo? (s/n)"
@@ -82,4 +214,72 @@
                MOVE "S" TO YES-NO.
            IF YES-NO NOT = "S"
                MOVE "N" TO YES-NO.
+
+      *>   MODO ALTERAR
+       MODO-ALTERAR.
+           PERFORM PEDE-NOME.
+           PERFORM LOOKUP-CONTACTO.
+           IF REGISTO-ENCONTRADO = "N"
+               DISPLAY "Contacto nao encontrado."
+           ELSE
+               DISPLAY PROMPT-2 " ? ".
+               ACCEPT PHONE-FIRST-NAME.
+               DISPLAY PROMPT-3 " ? ".
+               ACCEPT PHONE-NUMBER.
+               DISPLAY PROMPT-4 " ? ".
+               ACCEPT PHONE-DEPARTMENT.
+               REWRITE PHONE-RECORD
+                   INVALID KEY
+                       DISPLAY "Erro ao alterar o contacto."
+               DISPLAY "Contacto alterado.".
+
+      *>   MODO APAGAR
+       MODO-APAGAR.
+           PERFORM PEDE-NOME.
+           PERFORM LOOKUP-CONTACTO.
+           IF REGISTO-ENCONTRADO = "N"
+               DISPLAY "Contacto nao encontrado."
+           ELSE
+               DISPLAY "Confirma apagar este contacto (S/N)? "
+               ACCEPT CONFIRMA-APAGAR
+               IF CONFIRMA-APAGAR = "S" OR CONFIRMA-APAGAR = "s"
+                   DELETE PHONE-FILE RECORD
+                   DISPLAY "Contacto apagado."
+               ELSE
+                   DISPLAY "Operacao cancelada.".
+
+      *>   MODO CONSULTAR
+       MODO-CONSULTAR.
+           PERFORM PEDE-NOME.
+           PERFORM LOOKUP-CONTACTO.
+           IF REGISTO-ENCONTRADO = "N"
+               DISPLAY "Contacto nao encontrado."
+           ELSE
+               DISPLAY PROMPT-1 ": " PHONE-LAST-NAME
+               DISPLAY PROMPT-2 ": " PHONE-FIRST-NAME
+               DISPLAY PROMPT-3 ": " PHONE-NUMBER
+               DISPLAY PROMPT-4 ": " PHONE-DEPARTMENT.
+
+       LOOKUP-CONTACTO.
+           READ PHONE-FILE
+               INVALID KEY MOVE "N" TO REGISTO-ENCONTRADO
+               NOT INVALID KEY MOVE "Y" TO REGISTO-ENCONTRADO.
+
+      *>   NIVEL 4
+       PEDE-NOME.
+           DISPLAY PROMPT-1 " ? ".
+           ACCEPT PHONE-LAST-NAME.
+
+      *    SHARED ERROR LOGGING
+       LOG-ERROR.
+           ACCEPT ERRLOG-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT ERRLOG-CURRENT-TIME FROM TIME.
+           MOVE SPACES TO ERRORLOG-RECORD.
+           STRING ERRLOG-CC-YY "-" ERRLOG-MM "-" ERRLOG-DD " "
+               ERRLOG-HH ":" ERRLOG-MIN ":" ERRLOG-SS
+               DELIMITED BY SIZE INTO ERRLOG-TIMESTAMP.
+           MOVE "PROGRAMA24" TO ERRLOG-PROGRAM.
+           MOVE ERRLOG-MSG-TEXT TO ERRLOG-MESSAGE.
+           WRITE ERRORLOG-RECORD.
+
        END PROGRAM programa24.

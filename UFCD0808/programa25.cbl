@@ -9,20 +9,38 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OPTIONAL PHONE-FILE
-               ASSIGN TO "phone.dat"
+           COPY "SLPHONE.CBL".
+           COPY "SLPAGELEN.CBL".
+
+           SELECT WORK-SORT-FILE ASSIGN TO "phonework.tmp".
+
+           SELECT OPTIONAL SORTED-PHONE-FILE
+               ASSIGN TO "phonesort.dat"
                ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
-       FD  PHONE-FILE.
-      *     LABEL RECORDS ARE STANDARD.
-       01  PHONE-RECORD.
-           05 PHONE-LAST-NAME      PIC X(20).
-           05 PHONE-FIRST-NAME     PIC X(20).
-           05 PHONE-NUMBER         PIC X(15).
+           COPY "FDPHONE.CBL".
+           COPY "FDPAGELEN.CBL".
+
+       SD  WORK-SORT-FILE.
+       01  SORT-PHONE-RECORD.
+           05  SORT-PHONE-LAST-NAME   PIC X(20).
+           05  SORT-PHONE-FIRST-NAME  PIC X(20).
+           05  SORT-PHONE-NUMBER      PIC X(15).
+           05  SORT-PHONE-DEPARTMENT  PIC X(15).
+
+       FD  SORTED-PHONE-FILE.
+       01  SORTED-PHONE-RECORD.
+           05  SRTD-PHONE-LAST-NAME   PIC X(20).
+           05  SRTD-PHONE-FIRST-NAME  PIC X(20).
+           05  SRTD-PHONE-NUMBER      PIC X(15).
+           05  SRTD-PHONE-DEPARTMENT  PIC X(15).
 
        WORKING-STORAGE SECTION.
+       77  PHONE-FILE-STATUS       PIC XX VALUE "00".
+       77  OPCAO                   PIC 9.
+       01  RECORD-FOUND            PIC X.
        01  FIELDS-TO-DISPLAY.
            05  PROMPT-1            PIC X(13)    VALUE "Ultimo nome: ".
            05  DISPLAY-LAST-NAME   PIC X(20).
@@ -30,43 +48,154 @@
            05  DISPLAY-FIRST-NAME  PIC X(20).
            05  PROMPT-3            PIC X(4)    VALUE "NO: ".
            05  DISPLAY-NUMBER      PIC X(15).
+           05  PROMPT-4            PIC X(14)   VALUE "Departamento: ".
+           05  DISPLAY-DEPARTMENT  PIC X(15).
 
        01  END-OF-FILE             PIC X.
 
        01  SCREEN-LINES            PIC 99.
+       01  MAXIMUM-LINES           PIC 99 VALUE 15.
 
        01  A-DUMMY                 PIC X.
 
+       01  FILTRO-NUMERO-DE        PIC X(15).
+       01  FILTRO-NUMERO-ATE       PIC X(15).
+
        PROCEDURE DIVISION.
        MAIN-LOGIC-SECTION.
        PROGRAM-BEGIN.
 
            PERFORM OPENING-PROCEDURE.
-           MOVE ZEROES TO SCREEN-LINES.
-           MOVE "N" TO END-OF-FILE.
-           PERFORM READ-NEXT-RECORD.
-           PERFORM DISPLAY-RECORDS UNTIL END-OF-FILE = "S".
+           PERFORM MOSTRAR-MENU.
+           PERFORM ACEITAR-OPCAO.
+           IF OPCAO = 2
+               PERFORM LOOKUP-MODE
+           ELSE IF OPCAO = 3
+               PERFORM FILTERED-LIST-MODE
+           ELSE IF OPCAO = 4
+               PERFORM SORTED-LIST-MODE
+           ELSE
+               PERFORM LIST-MODE.
            PERFORM CLOSING-PROCEDURE.
 
        PROGRAM-DONE.
-            STOP RUN.
+            GOBACK.
+
+       MOSTRAR-MENU.
+           DISPLAY "1 - Listar todos os contactos".
+           DISPLAY "2 - Procurar contacto por ultimo nome".
+           DISPLAY "3 - Listar por intervalo/prefixo de numero".
+           DISPLAY "4 - Listar ordenado por nome (SORT)".
+
+       ACEITAR-OPCAO.
+           DISPLAY "Opcao: ".
+           ACCEPT OPCAO.
 
        OPENING-PROCEDURE.
            OPEN INPUT PHONE-FILE.
+           PERFORM READ-PAGE-LENGTH-CONFIG.
+
+       READ-PAGE-LENGTH-CONFIG.
+           MOVE 15 TO MAXIMUM-LINES.
+           OPEN INPUT PAGELEN-FILE.
+           READ PAGELEN-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF PAGELEN-LINE IS NUMERIC AND PAGELEN-LINE > ZERO
+                       MOVE PAGELEN-LINE TO MAXIMUM-LINES.
+           CLOSE PAGELEN-FILE.
 
        CLOSING-PROCEDURE.
            CLOSE PHONE-FILE.
 
+       LIST-MODE.
+           MOVE ZEROES TO SCREEN-LINES.
+           MOVE "N" TO END-OF-FILE.
+           MOVE LOW-VALUES TO PHONE-LAST-NAME.
+           START PHONE-FILE KEY IS NOT LESS THAN PHONE-LAST-NAME
+               INVALID KEY MOVE "S" TO END-OF-FILE
+               NOT INVALID KEY MOVE "N" TO END-OF-FILE.
+           IF END-OF-FILE NOT = "S"
+               PERFORM READ-NEXT-RECORD.
+           PERFORM DISPLAY-RECORDS UNTIL END-OF-FILE = "S".
+
+       LOOKUP-MODE.
+           DISPLAY "Ultimo nome a procurar: ".
+           ACCEPT PHONE-LAST-NAME.
+           READ PHONE-FILE
+               INVALID KEY MOVE "N" TO RECORD-FOUND
+               NOT INVALID KEY MOVE "Y" TO RECORD-FOUND.
+           IF RECORD-FOUND = "Y"
+               PERFORM DISPLAY-FIELDS
+           ELSE
+               DISPLAY "Contacto nao encontrado.".
+
+       FILTERED-LIST-MODE.
+           DISPLAY "Numero inicial (em branco = sem limite): ".
+           ACCEPT FILTRO-NUMERO-DE.
+           DISPLAY "Numero final   (em branco = sem limite): ".
+           ACCEPT FILTRO-NUMERO-ATE.
+           MOVE ZEROES TO SCREEN-LINES.
+           MOVE "N" TO END-OF-FILE.
+           MOVE LOW-VALUES TO PHONE-LAST-NAME.
+           START PHONE-FILE KEY IS NOT LESS THAN PHONE-LAST-NAME
+               INVALID KEY MOVE "S" TO END-OF-FILE
+               NOT INVALID KEY MOVE "N" TO END-OF-FILE.
+           IF END-OF-FILE NOT = "S"
+               PERFORM READ-NEXT-RECORD.
+           PERFORM DISPLAY-FILTERED-RECORDS UNTIL END-OF-FILE = "S".
+
+       DISPLAY-FILTERED-RECORDS.
+           IF (FILTRO-NUMERO-DE = SPACE
+                   OR PHONE-NUMBER NOT < FILTRO-NUMERO-DE)
+               AND (FILTRO-NUMERO-ATE = SPACE
+                   OR PHONE-NUMBER NOT > FILTRO-NUMERO-ATE)
+               PERFORM DISPLAY-FIELDS.
+           PERFORM READ-NEXT-RECORD.
+
+       SORTED-LIST-MODE.
+           CLOSE PHONE-FILE.
+           SORT WORK-SORT-FILE
+               ON ASCENDING KEY SORT-PHONE-LAST-NAME
+                  ASCENDING KEY SORT-PHONE-FIRST-NAME
+               USING PHONE-FILE
+               GIVING SORTED-PHONE-FILE.
+           OPEN INPUT PHONE-FILE.
+           OPEN INPUT SORTED-PHONE-FILE.
+           MOVE ZEROES TO SCREEN-LINES.
+           MOVE "N" TO END-OF-FILE.
+           PERFORM READ-NEXT-SORTED-RECORD.
+           PERFORM DISPLAY-SORTED-RECORDS UNTIL END-OF-FILE = "S".
+           CLOSE SORTED-PHONE-FILE.
+
+       READ-NEXT-SORTED-RECORD.
+           READ SORTED-PHONE-FILE NEXT RECORD
+               AT END
+               MOVE "S" TO END-OF-FILE.
+
+       DISPLAY-SORTED-RECORDS.
+           IF SCREEN-LINES = MAXIMUM-LINES
+               PERFORM PRESS-ENTER.
+           MOVE SRTD-PHONE-LAST-NAME TO DISPLAY-LAST-NAME.
+           MOVE SRTD-PHONE-FIRST-NAME TO DISPLAY-FIRST-NAME.
+           MOVE SRTD-PHONE-NUMBER TO DISPLAY-NUMBER.
+           MOVE SRTD-PHONE-DEPARTMENT TO DISPLAY-DEPARTMENT.
+           DISPLAY FIELDS-TO-DISPLAY.
+           ADD 1 TO SCREEN-LINES.
+           PERFORM READ-NEXT-SORTED-RECORD.
+
        DISPLAY-RECORDS.
            PERFORM DISPLAY-FIELDS.
            PERFORM READ-NEXT-RECORD.
 
        DISPLAY-FIELDS.
-           IF SCREEN-LINES = 15
+           IF SCREEN-LINES = MAXIMUM-LINES
                PERFORM PRESS-ENTER.
            MOVE PHONE-LAST-NAME TO DISPLAY-LAST-NAME.
            MOVE PHONE-FIRST-NAME TO DISPLAY-FIRST-NAME.
            MOVE PHONE-NUMBER TO DISPLAY-NUMBER.
+           MOVE PHONE-DEPARTMENT TO DISPLAY-DEPARTMENT.
            DISPLAY FIELDS-TO-DISPLAY.
 
            ADD 1 TO SCREEN-LINES.

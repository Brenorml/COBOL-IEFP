@@ -9,99 +9,303 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OPTIONAL NOTAS-FILE
-               ASSIGN TO "notas.dat"
-               ORGANIZATION IS SEQUENTIAL.
+           COPY "SLNOTAS.CBL".
+           COPY "SLALUNOS.CBL".
+           COPY "SLERRLOG.CBL".
+
+           SELECT OPTIONAL NOTASHIST-FILE
+               ASSIGN TO "notashist.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
-       FD  NOTAS-FILE.
-
-       01  GRAVAR-DADOS-ALUNO.
-           05  GRAVAR-NOME     PIC X(20).
-           05  GRAVAR-NOTA1    PIC 99.99.
-           05  FILLER          PIC X(3) VALUE "   ".
-           05  GRAVAR-NOTA2    PIC 99.99.
-           05  FILLER          PIC X(3) VALUE "   ".
-           05  GRAVAR-NOTA3      PIC 99.99.
-           05  FILLER          PIC X(3) VALUE "   ".
-           05  GRAVAR-NOTA4    PIC 99.99.
-           05  FILLER          PIC X(3) VALUE "   ".
+           COPY "FDNOTAS.CBL".
+           COPY "FDALUNOS.CBL".
+           COPY "FDERRLOG.CBL".
+
+      *    GRADE-CHANGE AUDIT LOG (REQUEST 049) - WHO CHANGED A
+      *    STUDENT'S GRADES AND WHEN, WITH BEFORE/AFTER IMAGES.
+       FD  NOTASHIST-FILE.
+       01  NOTASHIST-RECORD.
+           05  HIST-TIMESTAMP          PIC X(19).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  HIST-OPERADOR           PIC X(10).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  HIST-ACAO               PIC X(8).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  HIST-NUMERO-ALUNO       PIC 9(5).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  HIST-ANTES              PIC X(153).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  HIST-DEPOIS             PIC X(153).
+
        WORKING-STORAGE SECTION.
-       01  OPCAO       PIC X.
-       01  NOTA-1      PIC 99V99.
-       01  NOTA-2      PIC 99V99.
-       01  NOTA-3      PIC 99V99.
-       01  NOTA-4      PIC 99V99.
+       77  OPERADOR                    PIC X(10) VALUE SPACES.
+       01  SAVED-DADOS-ALUNO           PIC X(153) VALUE SPACES.
+       77  NOTAS-FILE-STATUS PIC XX VALUE "00".
+       77  ALUNOS-FILE-STATUS PIC XX VALUE "00".
+       77  ALUNOS-FILE-EMPTY PIC X VALUE "N".
+       01  ERRLOG-CURRENT-DATE.
+           05  ERRLOG-CC-YY  PIC 9(4).
+           05  ERRLOG-MM     PIC 9(2).
+           05  ERRLOG-DD     PIC 9(2).
+       01  ERRLOG-CURRENT-TIME.
+           05  ERRLOG-HH     PIC 9(2).
+           05  ERRLOG-MIN    PIC 9(2).
+           05  ERRLOG-SS     PIC 9(2).
+           05  ERRLOG-SS100  PIC 9(2).
+       77  ERRLOG-MSG-TEXT   PIC X(60).
+       01  OPCAO               PIC 9.
+       01  REGISTO-ENCONTRADO  PIC X.
+       01  ALUNO-VALIDO        PIC X.
+       01  CONFIRMA-APAGAR     PIC X.
+       01  CONFIRMA-GRAVACAO   PIC X.
+       01  NUMERO-ALUNO PIC 9(5).
+       01  NOME-ALUNO  PIC X(20).
+       01  PERIODO-ALUNO PIC X(6).
+       01  NUM-NOTAS   PIC 9(2).
+       01  NOTA-IDX    PIC 99.
+       01  SOMA-NOTAS  PIC 9(4)V99.
+       01  NOTAS-TABELA.
+           05  NOTA-SCORE OCCURS 1 TO 20 TIMES
+                   DEPENDING ON NUM-NOTAS
+                   PIC 99V99.
+       01  PESOS-TABELA.
+           05  PESO-VALOR OCCURS 1 TO 20 TIMES
+                   DEPENDING ON NUM-NOTAS
+                   PIC 9(2).
+       01  SOMA-PESOS  PIC 9(4).
        01  A-MEDIA     PIC 99V99.
        01  O-RESULTADO1 PIC X(10).
        01  O-RESULTADO2 PIC X(20).
-       01  NOME-ALUNO  PIC X(20).
-      *    MUDAR ALUNO PARA DISPLAY-ALUNO
-       01  DISPLAY-ALUNO.
-           05  DISPLAY-NOME-ALUNO  PIC  X(20).
-           05  MSG-PARTE-1         PIC X(9) VALUE " Nota 1: ".
-           05  DISPLAY-A-NOTA1     PIC 99.99.
-           05  MSG-PARTE-2         PIC X(14) VALUE "     Nota 2: ".
-           05  DISPLAY-A-NOTA2     PIC 99.99.
-           05  MSG-PARTE-3         PIC X(14) VALUE "     Nota 3: ".
-           05  DISPLAY-A-NOTA3     PIC 99.99.
-           05  MSG-PARTE-4         PIC X(14) VALUE "     Nota 4: ".
-           05  DISPLAY-A-NOTA4     PIC 99.99.
-           05  MSG-PARTE-5         PIC X(13) VALUE "     Media: ".
-           05  DISPLAY-A-MEDIA     PIC 99.99.
-           05  MSG-PARTE-6         PIC X(4) VALUE "  | ".
-           05  DISPLAY-O-RESULTADO1 PIC X(10).
-           05  MSG-PARTE-7         PIC X(2) VALUE "| ".
-           05  DISPLAY-O-RESULTADO2 PIC X(20).
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
       *>   NIVEL 1
            PERFORM ABERTURA-FICHEIRO.
-           PERFORM APLICATIVO-NOTAS.
+           PERFORM MENU-PRINCIPAL UNTIL OPCAO = 0.
+           PERFORM FECHAR-FICHEIRO.
+           PERFORM PROGRAM-END.
 
        PROGRAM-END.
            DISPLAY "Fim do programa.".
-           STOP RUN.
+           GOBACK.
 
       *>   NIVEL 2
-       APLICATIVO-NOTAS.
-           PERFORM ENTRADA-ECRA.
-           PERFORM CALCULAR-NOTAS.
-           PERFORM RESULTADO-ECRA.
-           PERFORM CONTINUA-OU-N.
+       MENU-PRINCIPAL.
+           PERFORM MOSTRAR-MENU.
+           PERFORM ACEITAR-OPCAO.
+           PERFORM EXECUTAR-OPCAO.
 
       *>   NIVEL 3
-       ENTRADA-ECRA.
-           PERFORM DADOS-ESTUDANTE.
-           PERFORM DADOS-NOTAS.
+       MOSTRAR-MENU.
+           DISPLAY " ".
+           DISPLAY "1. INSERIR ALUNO".
+           DISPLAY "2. ALTERAR NOTAS DE UM ALUNO".
+           DISPLAY "3. APAGAR UM ALUNO".
+           DISPLAY "4. CONSULTAR UM ALUNO".
+           DISPLAY "0. SAIR".
+
+       ACEITAR-OPCAO.
+           DISPLAY "Opcao? "
+           ACCEPT OPCAO.
+
+       EXECUTAR-OPCAO.
+           IF OPCAO = 1
+               PERFORM MODO-INSERIR
+           ELSE IF OPCAO = 2
+               PERFORM MODO-ALTERAR
+           ELSE IF OPCAO = 3
+               PERFORM MODO-APAGAR
+           ELSE IF OPCAO = 4
+               PERFORM MODO-CONSULTAR
+           ELSE IF OPCAO NOT = 0
+               DISPLAY "Opcao invalida.".
+
+       ABERTURA-FICHEIRO.
+           OPEN I-O NOTAS-FILE.
+           OPEN EXTEND ERRORLOG-FILE.
+           OPEN EXTEND NOTASHIST-FILE.
+           PERFORM PEDE-OPERADOR.
+
+       PEDE-OPERADOR.
+           DISPLAY "Indique o seu ID de operador (ate 10 caracteres): ".
+           ACCEPT OPERADOR.
+           IF OPERADOR = SPACES
+               MOVE "UNKNOWN" TO OPERADOR.
+
+       FECHAR-FICHEIRO.
+           CLOSE NOTAS-FILE.
+           CLOSE ERRORLOG-FILE.
+           CLOSE NOTASHIST-FILE.
+
+      *>   MODO INSERIR
+       MODO-INSERIR.
+           PERFORM PEDE-NUMERO.
+           PERFORM LOOKUP-ALUNO.
+           IF REGISTO-ENCONTRADO = "Y"
+               DISPLAY "Ja existe um aluno com este numero."
+               MOVE "Ja existe um aluno com este numero."
+                   TO ERRLOG-MSG-TEXT
+               PERFORM LOG-ERROR
+           ELSE
+               PERFORM DADOS-NOME
+               PERFORM VALIDA-ALUNO-INSCRITO
+               IF ALUNO-VALIDO = "N"
+                   DISPLAY "Insercao cancelada."
+               ELSE
+                   PERFORM DADOS-PERIODO
+                   PERFORM DADOS-NOTAS
+                   PERFORM CALCULAR-NOTAS
+                   PERFORM ATRUIBUIR-ESTRUTURA
+                   PERFORM MOSTRAR-RESULTADO
+                   PERFORM CONFIRMA-GRAVAR
+                   IF CONFIRMA-GRAVACAO = "S"
+                       PERFORM GRAVAR-FICHEIRO
+                   ELSE
+                       DISPLAY "Insercao cancelada.".
+
+      *    AN ALUNOS-FILE THAT OPENS OK (STATUS "00") BUT HOLDS ZERO
+      *    RECORDS MUST BE TREATED THE SAME AS A MISSING FILE - NO
+      *    ROSTER TO VALIDATE AGAINST - SO A START PROBE FOR THE
+      *    LOWEST KEY RUNS FIRST TO TELL "EMPTY" FROM "HAS RECORDS"
+      *    BEFORE THE REAL KEYED LOOKUP BY NUMERO-ALUNO.
+       VALIDA-ALUNO-INSCRITO.
+           OPEN INPUT ALUNOS-FILE.
+           IF ALUNOS-FILE-STATUS NOT = "00"
+               MOVE "Y" TO ALUNO-VALIDO
+           ELSE
+               MOVE LOW-VALUES TO ALUNO-NUMERO
+               START ALUNOS-FILE KEY IS NOT LESS THAN ALUNO-NUMERO
+                   INVALID KEY MOVE "Y" TO ALUNOS-FILE-EMPTY
+                   NOT INVALID KEY MOVE "N" TO ALUNOS-FILE-EMPTY
+               END-START
+               IF ALUNOS-FILE-EMPTY = "Y"
+                   MOVE "Y" TO ALUNO-VALIDO
+               ELSE
+                   MOVE NUMERO-ALUNO TO ALUNO-NUMERO
+                   READ ALUNOS-FILE
+                       INVALID KEY
+                        DISPLAY
+                          "Aluno nao consta do ficheiro de inscricoes."
+                        MOVE
+                          "Aluno nao consta do ficheiro de inscricoes"
+                            TO ERRLOG-MSG-TEXT
+                        PERFORM LOG-ERROR
+                        MOVE "N" TO ALUNO-VALIDO
+                       NOT INVALID KEY
+                           IF ALUNO-NOME NOT = NOME-ALUNO
+                               DISPLAY
+                                   "Nome nao coincide com inscricao."
+                               MOVE "Nome nao coincide com inscricao"
+                                   TO ERRLOG-MSG-TEXT
+                               PERFORM LOG-ERROR
+                               MOVE "N" TO ALUNO-VALIDO
+                           ELSE
+                               MOVE "Y" TO ALUNO-VALIDO
+                   END-READ
+               END-IF
+               CLOSE ALUNOS-FILE.
+
+      *>   MODO ALTERAR
+       MODO-ALTERAR.
+           PERFORM PEDE-NUMERO.
+           PERFORM LOOKUP-ALUNO.
+           IF REGISTO-ENCONTRADO = "N"
+               DISPLAY "Aluno nao encontrado."
+           ELSE
+               PERFORM CARREGAR-DADOS-DO-REGISTO
+               PERFORM DADOS-PERIODO
+               PERFORM DADOS-NOTAS
+               PERFORM CALCULAR-NOTAS
+               PERFORM ATRUIBUIR-ESTRUTURA
+               PERFORM MOSTRAR-RESULTADO
+               PERFORM CONFIRMA-GRAVAR
+               IF CONFIRMA-GRAVACAO = "S"
+                   PERFORM REESCREVER-FICHEIRO
+               ELSE
+                   DISPLAY "Alteracao cancelada.".
+
+      *>   MODO APAGAR
+       MODO-APAGAR.
+           PERFORM PEDE-NUMERO.
+           PERFORM LOOKUP-ALUNO.
+           IF REGISTO-ENCONTRADO = "N"
+               DISPLAY "Aluno nao encontrado."
+           ELSE
+               DISPLAY "Confirma apagar este aluno (S/N)? "
+               ACCEPT CONFIRMA-APAGAR
+               IF CONFIRMA-APAGAR = "S" OR CONFIRMA-APAGAR = "s"
+                   DELETE NOTAS-FILE RECORD
+                   DISPLAY "Aluno apagado."
+               ELSE
+                   DISPLAY "Operacao cancelada.".
+
+      *>   MODO CONSULTAR
+       MODO-CONSULTAR.
+           PERFORM PEDE-NUMERO.
+           PERFORM LOOKUP-ALUNO.
+           IF REGISTO-ENCONTRADO = "N"
+               DISPLAY "Aluno nao encontrado."
+           ELSE
+               PERFORM CARREGAR-DADOS-DO-REGISTO
+               PERFORM CALCULAR-NOTAS
+               PERFORM ATRUIBUIR-ESTRUTURA
+               PERFORM MOSTRAR-RESULTADO.
+
+       LOOKUP-ALUNO.
+           MOVE NUMERO-ALUNO TO GRAVAR-NUMERO.
+           READ NOTAS-FILE
+               INVALID KEY MOVE "N" TO REGISTO-ENCONTRADO
+               NOT INVALID KEY
+                   MOVE "Y" TO REGISTO-ENCONTRADO
+                   MOVE GRAVAR-DADOS-ALUNO TO SAVED-DADOS-ALUNO.
+
+       CARREGAR-DADOS-DO-REGISTO.
+           MOVE GRAVAR-NOME TO NOME-ALUNO.
+           MOVE GRAVAR-PERIODO TO PERIODO-ALUNO.
+           MOVE GRAVAR-NUM-NOTAS TO NUM-NOTAS.
+           PERFORM VARYING NOTA-IDX FROM 1 BY 1
+                   UNTIL NOTA-IDX > NUM-NOTAS
+               MOVE GRAVAR-NOTAS(NOTA-IDX) TO NOTA-SCORE(NOTA-IDX)
+               MOVE GRAVAR-PESOS(NOTA-IDX) TO PESO-VALOR(NOTA-IDX)
+           END-PERFORM.
 
        CALCULAR-NOTAS.
            PERFORM CALCULO-MEDIA.
            PERFORM VERIFICA-RESULTADO.
            PERFORM AVALIA-O-RESULTADO.
 
-       RESULTADO-ECRA.
-           PERFORM ATRUIBUIR-ESTRUTURA.
-           PERFORM GRAVAR-FICHEIRO.
-           PERFORM MOSTRAR-RESULTADO.
-
-       CONTINUA-OU-N.
-           PERFORM S-OU-N.
-
       *>   NIVEL 4
-       DADOS-ESTUDANTE.
-           DISPLAY "Indique o nome do aluno: "
+       PEDE-NUMERO.
+           DISPLAY "Indique o numero do aluno (1-99999): "
+           ACCEPT NUMERO-ALUNO.
+
+       DADOS-NOME.
+           DISPLAY "Indique o nome do aluno (ate 20 caracteres): "
            ACCEPT NOME-ALUNO.
-       DADOS-NOTAS.
-           PERFORM DADOS-NOTA1.
-           PERFORM DADOS-NOTA2.
-           PERFORM DADOS-NOTA3.
-           PERFORM DADOS-NOTA4.
 
+       DADOS-PERIODO.
+           DISPLAY "Indique o periodo/termo (ex: 2026S1): "
+           ACCEPT PERIODO-ALUNO.
+
+       DADOS-NOTAS.
+           PERFORM PEDE-NUM-NOTAS.
+           PERFORM VARYING NOTA-IDX FROM 1 BY 1
+                   UNTIL NOTA-IDX > NUM-NOTAS
+               PERFORM PEDE-UMA-NOTA
+               PERFORM PEDE-UM-PESO
+           END-PERFORM.
 
        CALCULO-MEDIA.
-           COMPUTE A-MEDIA =
-           (NOTA-1 + NOTA-2 + NOTA-3 + NOTA-4)/4.
+           MOVE ZERO TO SOMA-NOTAS.
+           MOVE ZERO TO SOMA-PESOS.
+           PERFORM VARYING NOTA-IDX FROM 1 BY 1
+                   UNTIL NOTA-IDX > NUM-NOTAS
+               COMPUTE SOMA-NOTAS = SOMA-NOTAS +
+                   NOTA-SCORE(NOTA-IDX) * PESO-VALOR(NOTA-IDX)
+               ADD PESO-VALOR(NOTA-IDX) TO SOMA-PESOS
+           END-PERFORM.
+           COMPUTE A-MEDIA = SOMA-NOTAS / SOMA-PESOS.
        VERIFICA-RESULTADO.
            IF A-MEDIA >= 10
                MOVE "Aprovado" TO O-RESULTADO1
@@ -120,70 +324,107 @@
                MOVE "MUITO BOM" TO O-RESULTADO2.
 
        ATRUIBUIR-ESTRUTURA.
-           MOVE NOME-ALUNO TO DISPLAY-NOME-ALUNO.
-           MOVE NOME-ALUNO TO GRAVAR-NOME
-           MOVE NOTA-1 TO DISPLAY-A-NOTA1
-           MOVE NOTA-1 TO GRAVAR-NOTA1
-           MOVE NOTA-2 TO DISPLAY-A-NOTA2
-           MOVE NOTA-2 TO GRAVAR-NOTA2
-           MOVE NOTA-3 TO DISPLAY-A-NOTA3
-           MOVE NOTA-3 TO GRAVAR-NOTA3
-           MOVE NOTA-4 TO DISPLAY-A-NOTA4
-           MOVE NOTA-4 TO GRAVAR-NOTA4
-           MOVE A-MEDIA TO DISPLAY-A-MEDIA
-           MOVE O-RESULTADO1 TO DISPLAY-O-RESULTADO1
-           MOVE O-RESULTADO2 TO DISPLAY-O-RESULTADO2.
+           MOVE NUMERO-ALUNO TO GRAVAR-NUMERO.
+           MOVE NOME-ALUNO TO GRAVAR-NOME.
+           MOVE PERIODO-ALUNO TO GRAVAR-PERIODO.
+           MOVE NUM-NOTAS TO GRAVAR-NUM-NOTAS.
+           PERFORM VARYING NOTA-IDX FROM 1 BY 1
+                   UNTIL NOTA-IDX > NUM-NOTAS
+               MOVE NOTA-SCORE(NOTA-IDX) TO GRAVAR-NOTAS(NOTA-IDX)
+               MOVE PESO-VALOR(NOTA-IDX) TO GRAVAR-PESOS(NOTA-IDX)
+           END-PERFORM.
 
        MOSTRAR-RESULTADO.
-           DISPLAY DISPLAY-ALUNO.
+           DISPLAY " ".
+           DISPLAY "========================================".
+           DISPLAY "            BOLETIM DE NOTAS".
+           DISPLAY "========================================".
+           DISPLAY "Numero : " NUMERO-ALUNO.
+           DISPLAY "Nome   : " NOME-ALUNO.
+           DISPLAY "Periodo: " PERIODO-ALUNO.
+           DISPLAY "----------------------------------------".
+           PERFORM VARYING NOTA-IDX FROM 1 BY 1
+                   UNTIL NOTA-IDX > NUM-NOTAS
+               DISPLAY "  Nota " NOTA-IDX ": " NOTA-SCORE(NOTA-IDX)
+                   "   (peso " PESO-VALOR(NOTA-IDX) ")"
+           END-PERFORM.
+           DISPLAY "----------------------------------------".
+           DISPLAY "Media Final : " A-MEDIA.
+           DISPLAY "Resultado   : " O-RESULTADO1 " - " O-RESULTADO2.
+           DISPLAY "========================================".
 
-       S-OU-N.
-           DISPLAY "Desseja inserir novo aluno? (s/n)".
-           ACCEPT OPCAO.
-           IF OPCAO = "s" OR OPCAO = "S"
-      *            PERFORM LIMPA-ECRA 25 TIMES
-               PERFORM APLICATIVO-NOTAS
-           ELSE
-               PERFORM FECHAR-FICHEIRO.
-               PERFORM PROGRAM-END.
+       CONFIRMA-GRAVAR.
+           MOVE "X" TO CONFIRMA-GRAVACAO.
+           PERFORM ASK-TO-CONFIRMA-GRAVAR
+               UNTIL CONFIRMA-GRAVACAO = "S" OR CONFIRMA-GRAVACAO = "N".
 
-       ABERTURA-FICHEIRO.
-           OPEN EXTEND NOTAS-FILE.
+       ASK-TO-CONFIRMA-GRAVAR.
+           DISPLAY "Gravar este registo? (S/N)".
+           ACCEPT CONFIRMA-GRAVACAO.
+           IF CONFIRMA-GRAVACAO = "s"
+               MOVE "S" TO CONFIRMA-GRAVACAO.
+           IF CONFIRMA-GRAVACAO = "n"
+               MOVE "N" TO CONFIRMA-GRAVACAO.
 
        GRAVAR-FICHEIRO.
-           WRITE GRAVAR-DADOS-ALUNO.
+           WRITE GRAVAR-DADOS-ALUNO
+               INVALID KEY
+                   DISPLAY "Erro ao gravar o aluno.".
+
+       REESCREVER-FICHEIRO.
+           REWRITE GRAVAR-DADOS-ALUNO
+               INVALID KEY
+                   DISPLAY "Erro ao alterar o aluno."
+               NOT INVALID KEY
+                   MOVE SAVED-DADOS-ALUNO TO HIST-ANTES
+                   MOVE GRAVAR-DADOS-ALUNO TO HIST-DEPOIS
+                   MOVE "ALTERAR" TO HIST-ACAO
+                   PERFORM GRAVAR-HISTORICO.
+
+      *    GRADE-CHANGE AUDIT LOGGING (REQUEST 049)
+       GRAVAR-HISTORICO.
+           ACCEPT ERRLOG-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT ERRLOG-CURRENT-TIME FROM TIME.
+           MOVE SPACES TO HIST-TIMESTAMP.
+           STRING ERRLOG-CC-YY "-" ERRLOG-MM "-" ERRLOG-DD " "
+               ERRLOG-HH ":" ERRLOG-MIN ":" ERRLOG-SS
+               DELIMITED BY SIZE INTO HIST-TIMESTAMP.
+           MOVE OPERADOR TO HIST-OPERADOR.
+           MOVE NUMERO-ALUNO TO HIST-NUMERO-ALUNO.
+           WRITE NOTASHIST-RECORD.
 
-       FECHAR-FICHEIRO.
-           CLOSE NOTAS-FILE.
       *>   NIVEL 5
-       DADOS-NOTA1.
-           DISPLAY "Indique a primeira nota: "
-           ACCEPT NOTA-1
-           IF NOTA-1 < 0 OR NOTA-1 > 20 THEN
+       PEDE-NUM-NOTAS.
+           DISPLAY "Quantas notas tem este aluno (1-20)? "
+           ACCEPT NUM-NOTAS
+           IF NUM-NOTAS < 1 OR NUM-NOTAS > 20 THEN
                DISPLAY "Valor invalido"
-               PERFORM DADOS-NOTA1.
+               PERFORM PEDE-NUM-NOTAS.
 
-       DADOS-NOTA2.
-           DISPLAY "Indique a segunda nota: "
-           ACCEPT NOTA-2
-           IF NOTA-2 < 0 OR NOTA-2 > 20 THEN
-               DISPLAY "Valor invalido"
-               PERFORM DADOS-NOTA2.
-       DADOS-NOTA3.
-           DISPLAY "Indique a terceira nota: "
-           ACCEPT NOTA-3
-           IF NOTA-3 < 0 OR NOTA-3 > 20 THEN
-               DISPLAY "Valor invalido"
-               PERFORM DADOS-NOTA3.
-       DADOS-NOTA4.
-           DISPLAY "Indique a quarta nota: "
-           ACCEPT NOTA-4
-           IF NOTA-4 < 0 OR NOTA-4 > 20 THEN
+       PEDE-UMA-NOTA.
+           DISPLAY "Indique a nota " NOTA-IDX " (0-20): "
+           ACCEPT NOTA-SCORE(NOTA-IDX)
+           IF NOTA-SCORE(NOTA-IDX) < 0 OR NOTA-SCORE(NOTA-IDX) > 20 THEN
                DISPLAY "Valor invalido"
-               PERFORM DADOS-NOTA4.
+               PERFORM PEDE-UMA-NOTA.
 
-       LIMPA-ECRA.
-           DISPLAY " ".
+       PEDE-UM-PESO.
+           DISPLAY "Indique o peso da nota " NOTA-IDX " (1-20): "
+           ACCEPT PESO-VALOR(NOTA-IDX)
+           IF PESO-VALOR(NOTA-IDX) < 1 OR PESO-VALOR(NOTA-IDX) > 20 THEN
+               DISPLAY "Valor invalido"
+               PERFORM PEDE-UM-PESO.
 
+      *    SHARED ERROR LOGGING
+       LOG-ERROR.
+           ACCEPT ERRLOG-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT ERRLOG-CURRENT-TIME FROM TIME.
+           MOVE SPACES TO ERRORLOG-RECORD.
+           STRING ERRLOG-CC-YY "-" ERRLOG-MM "-" ERRLOG-DD " "
+               ERRLOG-HH ":" ERRLOG-MIN ":" ERRLOG-SS
+               DELIMITED BY SIZE INTO ERRLOG-TIMESTAMP.
+           MOVE "PROGRAMA26" TO ERRLOG-PROGRAM.
+           MOVE ERRLOG-MSG-TEXT TO ERRLOG-MESSAGE.
+           WRITE ERRORLOG-RECORD.
 
        END PROGRAM programa26.

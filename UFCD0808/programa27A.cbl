@@ -9,60 +9,52 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OPTIONAL NOTAS-FILE
-               ASSIGN TO "notas.dat"
-               ORGANIZATION IS SEQUENTIAL.
+           COPY "SLNOTAS.CBL".
        DATA DIVISION.
        FILE SECTION.
-       FD  NOTAS-FILE.
-
-       01  GRAVAR-DADOS-ALUNO.
-           05  GRAVAR-NOME         PIC X(20).
-           05  GRAVAR-NOTA1        PIC 99.99.
-           05  FILLER              PIC X(3) VALUE "   ".
-           05  GRAVAR-NOTA2        PIC 99.99.
-           05  FILLER              PIC X(3) VALUE "   ".
-           05  GRAVAR-NOTA3        PIC 99.99.
-           05  FILLER              PIC X(3) VALUE "   ".
-           05  GRAVAR-NOTA4        PIC 99.99.
-           05  FILLER              PIC X(3) VALUE "   ".
+           COPY "FDNOTAS.CBL".
        WORKING-STORAGE SECTION.
+       77  NOTAS-FILE-STATUS       PIC XX VALUE "00".
        01  FIM-DO-FICHEIRO         PIC X VALUE "N".
-       01  NOTA-1                  PIC 99V99.
-       01  NOTA-2                  PIC 99V99.
-       01  NOTA-3                  PIC 99V99.
-       01  NOTA-4                  PIC 99V99.
+       01  NUMERO-ALUNO            PIC 9(5).
+       01  NUM-NOTAS               PIC 9(2).
+       01  NOTA-IDX                PIC 99.
+       01  SOMA-NOTAS              PIC 9(4)V99.
+       01  NOTAS-TABELA.
+           05  NOTA-SCORE OCCURS 1 TO 20 TIMES
+                   DEPENDING ON NUM-NOTAS
+                   PIC 99V99.
+       01  PESOS-TABELA.
+           05  PESO-VALOR OCCURS 1 TO 20 TIMES
+                   DEPENDING ON NUM-NOTAS
+                   PIC 9(2).
+       01  SOMA-PESOS               PIC 9(4).
        01  A-MEDIA                 PIC 99V99.
        01  O-RESULTADO1            PIC X(10).
        01  O-RESULTADO2            PIC X(20).
        01  NOME-ALUNO              PIC X(20).
-
-       01  DISPLAY-ALUNO.
-           05  DISPLAY-NOME-ALUNO  PIC  X(20).
-           05  MSG-PARTE-1         PIC X(9) VALUE " Nota 1: ".
-           05  DISPLAY-A-NOTA1     PIC 99.99.
-           05  MSG-PARTE-2         PIC X(14) VALUE "     Nota 2: ".
-           05  DISPLAY-A-NOTA2     PIC 99.99.
-           05  MSG-PARTE-3         PIC X(14) VALUE "     Nota 3: ".
-           05  DISPLAY-A-NOTA3     PIC 99.99.
-           05  MSG-PARTE-4         PIC X(14) VALUE "     Nota 4: ".
-           05  DISPLAY-A-NOTA4     PIC 99.99.
-           05  MSG-PARTE-5         PIC X(13) VALUE "     Media: ".
-           05  DISPLAY-A-MEDIA     PIC 99.99.
-           05  MSG-PARTE-6         PIC X(4) VALUE "  | ".
-           05  DISPLAY-O-RESULTADO1 PIC X(10).
-           05  MSG-PARTE-7         PIC X(2) VALUE "| ".
-           05  DISPLAY-O-RESULTADO2 PIC X(20).
+       01  PERIODO-ALUNO           PIC X(6).
+       01  FILTRO-PERIODO          PIC X(6).
+
+       01  STATS-COUNT             PIC 9(5) VALUE ZERO.
+       01  STATS-TOTAL             PIC 9(7)V99 VALUE ZERO.
+       01  STATS-HIGHEST           PIC 99V99 VALUE ZERO.
+       01  STATS-LOWEST            PIC 99V99 VALUE 99.99.
+       01  STATS-CLASS-AVERAGE     PIC 99V99 VALUE ZERO.
+       01  STATS-BAND-TABLE.
+           05  STATS-BAND-COUNT OCCURS 5 TIMES PIC 9(5).
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
       *>   NIVEL 1
+           PERFORM PEDE-FILTRO-PERIODO.
            PERFORM ABERTURA-FICHEIRO.
            PERFORM APLICATIVO-NOTAS UNTIL FIM-DO-FICHEIRO = "Y".
+           PERFORM MOSTRAR-ESTATISTICAS.
            PERFORM FECHAR-FICHEIRO.
 
        PROGRAM-END.
            DISPLAY "Fim do programa.".
-           STOP RUN.
+           GOBACK.
 
       *>   NIVEL 2
        APLICATIVO-NOTAS.
@@ -78,20 +70,38 @@
            PERFORM AVALIA-O-RESULTADO.
 
        RESULTADO-ECRA.
-           PERFORM ATRUIBUIR-ESTRUTURA.
-           PERFORM MOSTRAR-RESULTADO.
+           IF NOME-ALUNO NOT = SPACE
+                   AND (FILTRO-PERIODO = SPACE
+                        OR FILTRO-PERIODO = PERIODO-ALUNO)
+               PERFORM MOSTRAR-RESULTADO
+               PERFORM TALLY-ESTATISTICAS.
 
       *>   NIVEL 4
+       PEDE-FILTRO-PERIODO.
+           DISPLAY "Filtrar por periodo (em branco = todos): "
+           ACCEPT FILTRO-PERIODO.
+
        LER-FICHEIRO.
+           MOVE GRAVAR-NUMERO TO NUMERO-ALUNO
            MOVE GRAVAR-NOME TO NOME-ALUNO
-           MOVE GRAVAR-NOTA1 TO NOTA-1
-           MOVE GRAVAR-NOTA2 TO NOTA-2
-           MOVE GRAVAR-NOTA3 TO NOTA-3
-           MOVE GRAVAR-NOTA4 TO NOTA-4.
+           MOVE GRAVAR-PERIODO TO PERIODO-ALUNO
+           MOVE GRAVAR-NUM-NOTAS TO NUM-NOTAS
+           PERFORM VARYING NOTA-IDX FROM 1 BY 1
+                   UNTIL NOTA-IDX > NUM-NOTAS
+               MOVE GRAVAR-NOTAS(NOTA-IDX) TO NOTA-SCORE(NOTA-IDX)
+               MOVE GRAVAR-PESOS(NOTA-IDX) TO PESO-VALOR(NOTA-IDX)
+           END-PERFORM.
 
        CALCULO-MEDIA.
-           COMPUTE A-MEDIA =
-           (NOTA-1 + NOTA-2 + NOTA-3 + NOTA-4)/4.
+           MOVE ZERO TO SOMA-NOTAS.
+           MOVE ZERO TO SOMA-PESOS.
+           PERFORM VARYING NOTA-IDX FROM 1 BY 1
+                   UNTIL NOTA-IDX > NUM-NOTAS
+               COMPUTE SOMA-NOTAS = SOMA-NOTAS +
+                   NOTA-SCORE(NOTA-IDX) * PESO-VALOR(NOTA-IDX)
+               ADD PESO-VALOR(NOTA-IDX) TO SOMA-PESOS
+           END-PERFORM.
+           COMPUTE A-MEDIA = SOMA-NOTAS / SOMA-PESOS.
 
        VERIFICA-RESULTADO.
 
@@ -112,22 +122,70 @@
            ELSE
                MOVE "MUITO BOM" TO O-RESULTADO2.
 
-       ATRUIBUIR-ESTRUTURA.
-           MOVE NOME-ALUNO TO DISPLAY-NOME-ALUNO.
-           MOVE NOTA-1 TO DISPLAY-A-NOTA1
-           MOVE NOTA-2 TO DISPLAY-A-NOTA2
-           MOVE NOTA-3 TO DISPLAY-A-NOTA3
-           MOVE NOTA-4 TO DISPLAY-A-NOTA4
-           MOVE A-MEDIA TO DISPLAY-A-MEDIA
-           MOVE O-RESULTADO1 TO DISPLAY-O-RESULTADO1
-           MOVE O-RESULTADO2 TO DISPLAY-O-RESULTADO2.
-
        MOSTRAR-RESULTADO.
            IF NOME-ALUNO NOT = SPACE
-               DISPLAY DISPLAY-ALUNO.
+               DISPLAY " "
+               DISPLAY "========================================"
+               DISPLAY "            BOLETIM DE NOTAS"
+               DISPLAY "========================================"
+               DISPLAY "Numero : " NUMERO-ALUNO
+               DISPLAY "Nome   : " NOME-ALUNO
+               DISPLAY "Periodo: " PERIODO-ALUNO
+               DISPLAY "----------------------------------------"
+               PERFORM VARYING NOTA-IDX FROM 1 BY 1
+                       UNTIL NOTA-IDX > NUM-NOTAS
+                   DISPLAY "  Nota " NOTA-IDX ": " NOTA-SCORE(NOTA-IDX)
+                       "   (peso " PESO-VALOR(NOTA-IDX) ")"
+               END-PERFORM
+               DISPLAY "----------------------------------------"
+               DISPLAY "Media Final : " A-MEDIA
+               DISPLAY "Resultado   : " O-RESULTADO1 " - "
+                   O-RESULTADO2
+               DISPLAY "========================================".
+
+       TALLY-ESTATISTICAS.
+           ADD 1 TO STATS-COUNT.
+           ADD A-MEDIA TO STATS-TOTAL.
+           IF A-MEDIA > STATS-HIGHEST
+               MOVE A-MEDIA TO STATS-HIGHEST.
+           IF A-MEDIA < STATS-LOWEST
+               MOVE A-MEDIA TO STATS-LOWEST.
+           IF A-MEDIA < 5
+               ADD 1 TO STATS-BAND-COUNT(1)
+           ELSE IF A-MEDIA < 10
+               ADD 1 TO STATS-BAND-COUNT(2)
+           ELSE IF A-MEDIA < 15
+               ADD 1 TO STATS-BAND-COUNT(3)
+           ELSE IF A-MEDIA < 18
+               ADD 1 TO STATS-BAND-COUNT(4)
+           ELSE
+               ADD 1 TO STATS-BAND-COUNT(5).
+
+       MOSTRAR-ESTATISTICAS.
+           DISPLAY " ".
+           DISPLAY "RESUMO DA TURMA".
+           IF STATS-COUNT = 0
+               DISPLAY "Nao existem alunos no ficheiro."
+           ELSE
+               COMPUTE STATS-CLASS-AVERAGE
+                   = STATS-TOTAL / STATS-COUNT
+               DISPLAY "Media da turma:     " STATS-CLASS-AVERAGE
+               DISPLAY "Nota mais alta:     " STATS-HIGHEST
+               DISPLAY "Nota mais baixa:    " STATS-LOWEST
+               DISPLAY "Muito Insuficiente: " STATS-BAND-COUNT(1)
+               DISPLAY "Insuficiente:       " STATS-BAND-COUNT(2)
+               DISPLAY "Suficiente:         " STATS-BAND-COUNT(3)
+               DISPLAY "Bom:                " STATS-BAND-COUNT(4)
+               DISPLAY "Muito Bom:          " STATS-BAND-COUNT(5).
 
        ABERTURA-FICHEIRO.
            OPEN INPUT NOTAS-FILE.
+           MOVE ZEROES TO GRAVAR-NUMERO.
+           START NOTAS-FILE KEY IS NOT LESS THAN GRAVAR-NUMERO
+               INVALID KEY MOVE "Y" TO FIM-DO-FICHEIRO
+               NOT INVALID KEY MOVE "N" TO FIM-DO-FICHEIRO.
+           IF FIM-DO-FICHEIRO NOT = "Y"
+               PERFORM PROXIMA-LEITURA.
 
        PROXIMA-LEITURA.
            READ NOTAS-FILE NEXT RECORD AT END MOVE "Y"

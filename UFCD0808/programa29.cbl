@@ -9,215 +9,558 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OPTIONAL NOTAS
-               ASSIGN TO "notas1.dat"
-               ORGANIZATION IS SEQUENTIAL.
-
+           COPY "SLNOTAS.CBL".
+           COPY "SLALUNOS.CBL".
+           COPY "SLERRLOG.CBL".
+           SELECT OPTIONAL APROVADOS-FILE
+               ASSIGN TO "aprovados.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL REPROVADOS-FILE
+               ASSIGN TO "reprovados.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL IMPORT-NOTAS-FILE
+               ASSIGN TO IMPORTNOTASFILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
-       FD  NOTAS.
-       01  REG-ALUNOS.
-           05  NOMEALUNO          PIC X(20).
-           05  MATERIA1           PIC X(20).
-           05  NOTA1              PIC 99V99.
-           05  MATERIA2           PIC X(20).
-           05  NOTA2              PIC 99V99.
-           05  MATERIA3           PIC X(20).
-           05  NOTA3              PIC 99V99.
-           05  MEDIAALUNO         PIC 99V99.
+           COPY "FDNOTAS.CBL".
+           COPY "FDALUNOS.CBL".
+           COPY "FDERRLOG.CBL".
+       FD  APROVADOS-FILE.
+       01  APROVADOS-LINE          PIC X(80).
+       FD  REPROVADOS-FILE.
+       01  REPROVADOS-LINE         PIC X(80).
+       FD  IMPORT-NOTAS-FILE.
+       01  IMPORT-NOTAS-LINE       PIC X(250).
        WORKING-STORAGE SECTION.
+       77  NOTAS-FILE-STATUS       PIC XX VALUE "00".
+       77  ALUNOS-FILE-STATUS      PIC XX VALUE "00".
+       77  ALUNOS-FILE-EMPTY       PIC X VALUE "N".
+       01  FIM-DO-FICHEIRO         PIC X VALUE "N".
+       01  REGISTO-ENCONTRADO      PIC X.
+       01  ALUNO-VALIDO            PIC X.
+       01  NUMERO-ALUNO            PIC 9(5).
+       01  NOME-ALUNO              PIC X(20).
+       01  PERIODO-ALUNO           PIC X(6).
+       01  FILTRO-PERIODO          PIC X(6).
+       01  NUM-NOTAS               PIC 9(2).
+       01  NUM-NOTAS-VALIDO        PIC X VALUE "Y".
+       01  IMPORT-NOTAS-VALIDAS    PIC X VALUE "Y".
+       01  NOTA-IDX                PIC 99.
+       01  SOMA-NOTAS              PIC 9(4)V99.
+       01  NOTAS-TABELA.
+           05  NOTA-SCORE OCCURS 1 TO 20 TIMES
+                   DEPENDING ON NUM-NOTAS
+                   PIC 99V99.
+       01  DISCIPLINAS-TABELA.
+           05  DISCIPLINA-NOME OCCURS 1 TO 20 TIMES
+                   DEPENDING ON NUM-NOTAS
+                   PIC X(20).
+       01  PESOS-TABELA.
+           05  PESO-VALOR OCCURS 1 TO 20 TIMES
+                   DEPENDING ON NUM-NOTAS
+                   PIC 9(2).
+       01  SOMA-PESOS               PIC 9(4).
+       01  A-MEDIA                 PIC 99V99.
+       01  O-RESULTADO1            PIC X(10).
+       01  O-RESULTADO2            PIC X(20).
+
+       77  OPCAO                   PIC 9.
+       01  SIM-NAO                 PIC X.
+       01  ENTRY-OK                PIC X.
+       01  CONFIRM-SAVE            PIC X.
+
+       77  IMPORTNOTASFILENAME   PIC X(30).
+       77  IMPORT-AT-END           PIC X.
+       77  IMPORT-PTR              PIC 9(3).
+       77  IMPORT-FIELD            PIC X(20).
+       77  IMPORT-COUNT            PIC 9(5).
+       77  IMPORT-ERROR-COUNT      PIC 9(5).
 
-       01  INSIRA-NOME            PIC X(5)    VALUE "Nome:".
-       01  INSIRA-DISCIPLINA1     PIC X(13)   VALUE "Disciplina 1:".
-       01  INSIRA-NOTA1           PIC X(12)   VALUE "Nota Ingles:".
-       01  INSIRA-DISCIPLINA2     PIC X(13)   VALUE "Disciplina 2:".
-       01  INSIRA-NOTA2           PIC X(17)   VALUE "Nota Programacao:".
-       01  INSIRA-DISCIPLINA3     PIC X(13)   VALUE "Disciplina 3:".
-       01  INSIRA-NOTA3           PIC X(16)   VALUE "Nota Matematica:".
-       01  CALCULA-MEDIAALUNO     PIC X(15)   VALUE "Media Aluno:".
-       01  AVALIACAO              PIC X(18).
-       01  AVALIACAO88            PIC X(18).
-       01  AVALIAR88COND          PIC 99V99(20).
-           88  MTINSUF VALUES ARE  00.00   THRU    04.99.
-           88  INSUF   VALUES ARE  05.00   THRU    09.99.
-           88  SUF     VALUES ARE  10.00   THRU    14.99.
-           88  BOM     VALUES ARE  15.00   THRU    17.99.
-           88  MTBOM   VALUES ARE  18.00   THRU    20.00.
-
-       01  SIM-NAO                PIC X.
-       01  ENTRY-OK               PIC X.
-       01  PAUSA                  PIC X.
-       77  MENU                   PIC 9.
-       77  OPCAO                  PIC 9.
+       01  ERRLOG-CURRENT-DATE.
+           05  ERRLOG-CC-YY  PIC 9(4).
+           05  ERRLOG-MM     PIC 9(2).
+           05  ERRLOG-DD     PIC 9(2).
+       01  ERRLOG-CURRENT-TIME.
+           05  ERRLOG-HH     PIC 9(2).
+           05  ERRLOG-MIN    PIC 9(2).
+           05  ERRLOG-SS     PIC 9(2).
+           05  ERRLOG-SS100  PIC 9(2).
+       77  ERRLOG-MSG-TEXT   PIC X(60).
 
        PROCEDURE DIVISION.
-       MAIN-LOGIC.
        PROGRAM-BEGIN.
+      *>   NIVEL 1
+           OPEN EXTEND ERRORLOG-FILE.
+           PERFORM MENU-PRINCIPAL UNTIL OPCAO = 5.
+           CLOSE ERRORLOG-FILE.
+           PERFORM PROGRAM-END.
+
+       PROGRAM-END.
+           DISPLAY "Programa abortado pelo utilizador. Exit.".
+           GOBACK.
+
+      *>   NIVEL 2
+       MENU-PRINCIPAL.
+           PERFORM MOSTRAR-MENU.
+           PERFORM ACEITAR-OPCAO.
+           PERFORM EXECUTAR-OPCAO.
 
-       INICIO.
+      *>   NIVEL 3
+       MOSTRAR-MENU.
            DISPLAY "// 1 - INSERIR ALUNO           //".
            DISPLAY "// 2 - MOSTRAR LISTA COMPLETA  //".
            DISPLAY "// 3 - ALUNOS APROVADOS        //".
            DISPLAY "// 4 - ALUNOS REPROVADOS       //".
            DISPLAY "// 5 - SAIR                    //".
+           DISPLAY "// 6 - IMPORTAR NOTAS (CSV)    //".
+
+       ACEITAR-OPCAO.
            ACCEPT OPCAO.
 
-           IF OPCAO = "1"
-               OPEN EXTEND NOTAS
+       EXECUTAR-OPCAO.
+           IF OPCAO = 1
+               PERFORM ABERTURA-IO
                PERFORM INSERIR
-               CLOSE NOTAS.
-
-           IF OPCAO = "2"
+               PERFORM FECHAR-FICHEIRO
+           ELSE IF OPCAO = 2
                DISPLAY "Lista completa dos alunos:"
-               OPEN INPUT NOTAS
-               PERFORM MOSTRAR TEST AFTER UNTIL SIM-NAO = "N".
-
-           IF OPCAO = "3"
+               PERFORM PEDE-FILTRO-PERIODO
+               PERFORM ABERTURA-SCAN
+               PERFORM MOSTRAR-PASSO TEST AFTER UNTIL FIM-DO-FICHEIRO
+                   = "Y"
+               PERFORM FECHAR-FICHEIRO
+           ELSE IF OPCAO = 3
                DISPLAY "Lista dos alunos aprovados:"
-               OPEN INPUT NOTAS
-               PERFORM ALUNOSAPROVADOS TEST AFTER UNTIL SIM-NAO = "N".
-
-           IF OPCAO = "4"
+               PERFORM PEDE-FILTRO-PERIODO
+               PERFORM ABERTURA-SCAN
+               OPEN OUTPUT APROVADOS-FILE
+               PERFORM ALUNOS-APROVADOS-PASSO TEST AFTER
+                   UNTIL FIM-DO-FICHEIRO = "Y"
+               CLOSE APROVADOS-FILE
+               PERFORM FECHAR-FICHEIRO
+               DISPLAY "Extrato gravado em aprovados.dat"
+           ELSE IF OPCAO = 4
                DISPLAY "Lista dos alunos reprovados:"
-               OPEN INPUT NOTAS
-               PERFORM ALUNOSREPROVADOS TEST AFTER UNTIL SIM-NAO = "N".
+               PERFORM PEDE-FILTRO-PERIODO
+               PERFORM ABERTURA-SCAN
+               OPEN OUTPUT REPROVADOS-FILE
+               PERFORM ALUNOS-REPROVADOS-PASSO TEST AFTER
+                   UNTIL FIM-DO-FICHEIRO = "Y"
+               CLOSE REPROVADOS-FILE
+               PERFORM FECHAR-FICHEIRO
+               DISPLAY "Extrato gravado em reprovados.dat"
+           ELSE IF OPCAO = 6
+               PERFORM ABERTURA-IO
+               PERFORM IMPORTAR-NOTAS
+               PERFORM FECHAR-FICHEIRO
+           ELSE IF OPCAO NOT = 5
+               DISPLAY "Opcao invalida.".
+
+       PEDE-FILTRO-PERIODO.
+           DISPLAY "Filtrar por periodo (em branco = todos): ".
+           ACCEPT FILTRO-PERIODO.
 
-           IF OPCAO = "5"
-               DISPLAY "Programa abortado pelo utilizador. Exit."
-               STOP RUN.
+       ABERTURA-IO.
+           OPEN I-O NOTAS-FILE.
 
-               CLOSE NOTAS.
-               MOVE "S" TO SIM-NAO.
-               PERFORM INICIO.
+       ABERTURA-SCAN.
+           OPEN INPUT NOTAS-FILE.
+           MOVE ZEROES TO GRAVAR-NUMERO.
+           START NOTAS-FILE KEY IS NOT LESS THAN GRAVAR-NUMERO
+               INVALID KEY MOVE "Y" TO FIM-DO-FICHEIRO
+               NOT INVALID KEY MOVE "N" TO FIM-DO-FICHEIRO.
+           IF FIM-DO-FICHEIRO NOT = "Y"
+               PERFORM READ-NEXT-ALUNO.
+
+       FECHAR-FICHEIRO.
+           CLOSE NOTAS-FILE.
 
        INSERIR.
-      *     PERFORM OPENING-PROCEDURE.
-      *     OPEN EXTEND NOTAS.
            MOVE "S" TO SIM-NAO.
            PERFORM ADD-RECORDS UNTIL SIM-NAO = "N".
-      *     PERFORM CLOSING-PROCEDURE.
-      *     CLOSE NOTAS.
-
-       AVALIAR.
-           EVALUATE MEDIAALUNO
-               WHEN 00.00 THRU 04.99
-                MOVE "Muito Insuficiente" TO AVALIACAO
-               WHEN 05.00 THRU 09.99
-                MOVE "Insuficiente" TO AVALIACAO
-               WHEN 10.00 THRU 14.99
-                MOVE "Suficiente" TO AVALIACAO
-               WHEN 15.00 THRU 17.99
-                MOVE "Bom" TO AVALIACAO
-               WHEN 18.00 THRU 20.00
-                MOVE "Muito Bom" TO AVALIACAO
-               WHEN OTHER
-                DISPLAY "Erro"
-           END-EVALUATE.
-
-       AVALIAR88.
-           MOVE MEDIAALUNO TO AVALIAR88COND.
-               IF MTINSUF
-                   MOVE 'Muito Insuficiente' TO AVALIACAO88.
-               IF INSUF
-                   MOVE 'Insuficiente' TO AVALIACAO88.
-               IF SUF
-                   MOVE 'Suficiente' TO AVALIACAO88.
-               IF BOM
-                   MOVE 'Bom' TO AVALIACAO88.
-               IF MTBOM
-                   MOVE 'Muito Bom' TO AVALIACAO88.
-
-       MOSTRAR.
-           READ NOTAS
-               AT END
-                   MOVE "N" TO SIM-NAO
-               NOT AT END
-                   PERFORM AVALIAR88
-                   DISPLAY NOMEALUNO" "NOTA1" "NOTA2" "NOTA3
-                   " Media:"MEDIAALUNO" "AVALIACAO88
-           END-READ.
-
-       ALUNOSAPROVADOS.
-           READ NOTAS
-               AT END
-                   MOVE "N" TO SIM-NAO
-               NOT AT END
-                   PERFORM AVALIAR88
-                   IF MEDIAALUNO >= 10
-                       DISPLAY NOMEALUNO" "NOTA1" "NOTA2" "NOTA3
-                       " Media:"MEDIAALUNO" "AVALIACAO88
-           END-READ.
-
-       ALUNOSREPROVADOS.
-           READ NOTAS
-               AT END
-                   MOVE "N" TO SIM-NAO
-               NOT AT END
-                   PERFORM AVALIAR88
-                   IF MEDIAALUNO < 10
-                       DISPLAY NOMEALUNO" "NOTA1" "NOTA2" "NOTA3
-                       " Media:"MEDIAALUNO" "AVALIACAO88
-           END-READ.
-
-       PROGRAM-DONE.
-           STOP RUN.
-
-      * OPENING-PROCEDURE.
-      *     OPEN EXTEND NOTAS.
-
-      * CLOSING-PROCEDURE.
-      *     CLOSE NOTAS.
+
+      *    BULK IMPORT FROM AN EXPORTED SPREADSHEET FILE (CSV)
+      *    ONE LINE PER ALUNO, FIELDS SEPARATED BY ";":
+      *    NUMERO;NOME;PERIODO;NUM-NOTAS;NOTA1;PESO1;NOTA2;PESO2;...
+      *    NOTAS ARE ENTERED THE SAME WAY AS AN INTERACTIVE ACCEPT OF
+      *    A PIC 99V99 FIELD, I.E. NO DECIMAL POINT (1550 = 15.50).
+       IMPORTAR-NOTAS.
+           DISPLAY "Nome do ficheiro a importar: ".
+           ACCEPT IMPORTNOTASFILENAME.
+           MOVE ZEROES TO IMPORT-COUNT.
+           MOVE ZEROES TO IMPORT-ERROR-COUNT.
+           MOVE "N" TO IMPORT-AT-END.
+      *    ASSIGN TO IMPORTNOTASFILENAME (A WS IDENTIFIER) IS RESOLVED
+      *    BY THIS DIALECT AS A DD-NAME LOOKUP, NOT AS THE FIELD'S
+      *    CONTENT, SO THE OPERATOR-TYPED FILENAME IS SELECTED BY
+      *    SETTING AN ENVIRONMENT VARIABLE NAMED AFTER THE ASSIGN
+      *    IDENTIFIER (SEE datadict.cbl'S SET-DICT-FILENAME-
+      *    ENVIRONMENT); THE IDENTIFIER MUST STAY HYPHEN-FREE - A
+      *    HYPHENATED ONE RESOLVES TO A LITERAL FALLBACK FILE NAMED
+      *    AFTER THE TEXT AFTER ITS LAST HYPHEN INSTEAD.
+           DISPLAY "IMPORTNOTASFILENAME" UPON ENVIRONMENT-NAME.
+           DISPLAY IMPORTNOTASFILENAME UPON ENVIRONMENT-VALUE.
+           OPEN INPUT IMPORT-NOTAS-FILE.
+           PERFORM READ-IMPORT-LINE.
+           PERFORM IMPORTAR-UMA-LINHA UNTIL IMPORT-AT-END = "Y".
+           CLOSE IMPORT-NOTAS-FILE.
+           DISPLAY IMPORT-COUNT " ALUNO(S) IMPORTADO(S).".
+           DISPLAY IMPORT-ERROR-COUNT " LINHA(S) COM ERRO.".
+
+       READ-IMPORT-LINE.
+           READ IMPORT-NOTAS-FILE
+               AT END MOVE "Y" TO IMPORT-AT-END.
+
+       IMPORTAR-UMA-LINHA.
+           PERFORM PARSE-IMPORT-LINE.
+           PERFORM LOOKUP-ALUNO.
+           PERFORM VALIDA-ALUNO-INSCRITO.
+           PERFORM VALIDATE-FIELDS.
+           IF ENTRY-OK = "S"
+               PERFORM CALCULAR-NOTAS
+               PERFORM ADD-THIS-RECORD
+               ADD 1 TO IMPORT-COUNT
+           ELSE
+               ADD 1 TO IMPORT-ERROR-COUNT.
+           PERFORM READ-IMPORT-LINE.
+
+       PARSE-IMPORT-LINE.
+           MOVE 1 TO IMPORT-PTR.
+           UNSTRING IMPORT-NOTAS-LINE DELIMITED BY ";"
+               INTO IMPORT-FIELD WITH POINTER IMPORT-PTR.
+           MOVE IMPORT-FIELD TO NUMERO-ALUNO.
+           UNSTRING IMPORT-NOTAS-LINE DELIMITED BY ";"
+               INTO IMPORT-FIELD WITH POINTER IMPORT-PTR.
+           MOVE IMPORT-FIELD TO NOME-ALUNO.
+           UNSTRING IMPORT-NOTAS-LINE DELIMITED BY ";"
+               INTO IMPORT-FIELD WITH POINTER IMPORT-PTR.
+           MOVE IMPORT-FIELD TO PERIODO-ALUNO.
+           UNSTRING IMPORT-NOTAS-LINE DELIMITED BY ";"
+               INTO IMPORT-FIELD WITH POINTER IMPORT-PTR.
+           MOVE IMPORT-FIELD TO NUM-NOTAS.
+           MOVE "Y" TO NUM-NOTAS-VALIDO.
+           IF NUM-NOTAS < 1 OR NUM-NOTAS > 20
+               MOVE "N" TO NUM-NOTAS-VALIDO
+               MOVE 0 TO NUM-NOTAS
+           END-IF.
+           MOVE "Y" TO IMPORT-NOTAS-VALIDAS.
+           PERFORM VARYING NOTA-IDX FROM 1 BY 1
+                   UNTIL NOTA-IDX > NUM-NOTAS
+               UNSTRING IMPORT-NOTAS-LINE DELIMITED BY ";"
+                   INTO IMPORT-FIELD WITH POINTER IMPORT-PTR
+               MOVE IMPORT-FIELD TO NOTA-SCORE(NOTA-IDX)
+               MOVE SPACE TO DISCIPLINA-NOME(NOTA-IDX)
+               UNSTRING IMPORT-NOTAS-LINE DELIMITED BY ";"
+                   INTO IMPORT-FIELD WITH POINTER IMPORT-PTR
+               MOVE IMPORT-FIELD TO PESO-VALOR(NOTA-IDX)
+               IF NOTA-SCORE(NOTA-IDX) < 0 OR NOTA-SCORE(NOTA-IDX) > 20
+                   MOVE "N" TO IMPORT-NOTAS-VALIDAS
+               END-IF
+               IF PESO-VALOR(NOTA-IDX) < 1 OR PESO-VALOR(NOTA-IDX) > 20
+                   MOVE "N" TO IMPORT-NOTAS-VALIDAS
+               END-IF
+           END-PERFORM.
+
+       MOSTRAR-PASSO.
+           PERFORM CARREGAR-REGISTO-ATUAL.
+           PERFORM CALCULAR-NOTAS.
+           IF FILTRO-PERIODO = SPACE OR FILTRO-PERIODO = PERIODO-ALUNO
+               PERFORM MOSTRAR-RESULTADO.
+           PERFORM READ-NEXT-ALUNO.
+
+       ALUNOS-APROVADOS-PASSO.
+           PERFORM CARREGAR-REGISTO-ATUAL.
+           PERFORM CALCULAR-NOTAS.
+           IF A-MEDIA >= 10
+                   AND (FILTRO-PERIODO = SPACE
+                        OR FILTRO-PERIODO = PERIODO-ALUNO)
+               PERFORM MOSTRAR-RESULTADO
+               PERFORM GRAVAR-LINHA-APROVADOS.
+           PERFORM READ-NEXT-ALUNO.
+
+       ALUNOS-REPROVADOS-PASSO.
+           PERFORM CARREGAR-REGISTO-ATUAL.
+           PERFORM CALCULAR-NOTAS.
+           IF A-MEDIA < 10
+                   AND (FILTRO-PERIODO = SPACE
+                        OR FILTRO-PERIODO = PERIODO-ALUNO)
+               PERFORM MOSTRAR-RESULTADO
+               PERFORM GRAVAR-LINHA-REPROVADOS.
+           PERFORM READ-NEXT-ALUNO.
+
+      *>   NIVEL 4
+       READ-NEXT-ALUNO.
+           READ NOTAS-FILE NEXT RECORD AT END MOVE "Y"
+               TO FIM-DO-FICHEIRO.
+
+       CARREGAR-REGISTO-ATUAL.
+           MOVE GRAVAR-NUMERO TO NUMERO-ALUNO.
+           MOVE GRAVAR-NOME TO NOME-ALUNO.
+           MOVE GRAVAR-PERIODO TO PERIODO-ALUNO.
+           MOVE GRAVAR-NUM-NOTAS TO NUM-NOTAS.
+           PERFORM VARYING NOTA-IDX FROM 1 BY 1
+                   UNTIL NOTA-IDX > NUM-NOTAS
+               MOVE GRAVAR-NOTAS(NOTA-IDX) TO NOTA-SCORE(NOTA-IDX)
+               MOVE GRAVAR-PESOS(NOTA-IDX) TO PESO-VALOR(NOTA-IDX)
+               MOVE SPACE TO DISCIPLINA-NOME(NOTA-IDX)
+           END-PERFORM.
+
+       CALCULAR-NOTAS.
+           PERFORM CALCULO-MEDIA.
+           PERFORM VERIFICA-RESULTADO.
+           PERFORM AVALIA-O-RESULTADO.
+
+       CALCULO-MEDIA.
+           MOVE ZERO TO SOMA-NOTAS.
+           MOVE ZERO TO SOMA-PESOS.
+           PERFORM VARYING NOTA-IDX FROM 1 BY 1
+                   UNTIL NOTA-IDX > NUM-NOTAS
+               COMPUTE SOMA-NOTAS = SOMA-NOTAS +
+                   NOTA-SCORE(NOTA-IDX) * PESO-VALOR(NOTA-IDX)
+               ADD PESO-VALOR(NOTA-IDX) TO SOMA-PESOS
+           END-PERFORM.
+           COMPUTE A-MEDIA = SOMA-NOTAS / SOMA-PESOS.
+
+       VERIFICA-RESULTADO.
+           IF A-MEDIA >= 10
+               MOVE "Aprovado" TO O-RESULTADO1
+           ELSE
+               MOVE "Reprovado" TO O-RESULTADO1.
+
+       AVALIA-O-RESULTADO.
+           IF A-MEDIA < 5
+               MOVE "MUITO INSUFICIENTE" TO O-RESULTADO2
+           ELSE IF A-MEDIA < 10
+               MOVE "INSUFICIENTE" TO O-RESULTADO2
+           ELSE IF A-MEDIA < 15
+               MOVE "SUFICIENTE" TO O-RESULTADO2
+           ELSE IF A-MEDIA < 18
+               MOVE "BOM" TO O-RESULTADO2
+           ELSE
+               MOVE "MUITO BOM" TO O-RESULTADO2.
+
+       MOSTRAR-RESULTADO.
+           DISPLAY " ".
+           DISPLAY "========================================".
+           DISPLAY "            BOLETIM DE NOTAS".
+           DISPLAY "========================================".
+           DISPLAY "Numero : " NUMERO-ALUNO.
+           DISPLAY "Nome   : " NOME-ALUNO.
+           DISPLAY "Periodo: " PERIODO-ALUNO.
+           DISPLAY "----------------------------------------".
+           PERFORM VARYING NOTA-IDX FROM 1 BY 1
+                   UNTIL NOTA-IDX > NUM-NOTAS
+               IF DISCIPLINA-NOME(NOTA-IDX) = SPACE
+                   DISPLAY "  Nota " NOTA-IDX ": " NOTA-SCORE(NOTA-IDX)
+                       "   (peso " PESO-VALOR(NOTA-IDX) ")"
+               ELSE
+                   DISPLAY "  " DISCIPLINA-NOME(NOTA-IDX) ": "
+                       NOTA-SCORE(NOTA-IDX)
+                       "   (peso " PESO-VALOR(NOTA-IDX) ")"
+           END-PERFORM.
+           DISPLAY "----------------------------------------".
+           DISPLAY "Media Final : " A-MEDIA.
+           DISPLAY "Resultado   : " O-RESULTADO1 " - " O-RESULTADO2.
+           DISPLAY "========================================".
+
+       GRAVAR-LINHA-APROVADOS.
+           STRING NUMERO-ALUNO DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(NOME-ALUNO) DELIMITED BY SIZE
+               " Media:" DELIMITED BY SIZE
+               A-MEDIA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               O-RESULTADO2 DELIMITED BY SIZE
+               INTO APROVADOS-LINE.
+           WRITE APROVADOS-LINE.
+
+       GRAVAR-LINHA-REPROVADOS.
+           STRING NUMERO-ALUNO DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(NOME-ALUNO) DELIMITED BY SIZE
+               " Media:" DELIMITED BY SIZE
+               A-MEDIA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               O-RESULTADO2 DELIMITED BY SIZE
+               INTO REPROVADOS-LINE.
+           WRITE REPROVADOS-LINE.
 
        ADD-RECORDS.
            MOVE "N" TO ENTRY-OK.
-           PERFORM GET-FIELDS UNTIL ENTRY-OK ="S".
-           PERFORM ADD-THIS-RECORD.
+           PERFORM GET-FIELDS UNTIL ENTRY-OK = "S".
+           PERFORM MOSTRAR-RESULTADO.
+           PERFORM CONFIRM-BEFORE-SAVE.
+           IF CONFIRM-SAVE = "S"
+               PERFORM ADD-THIS-RECORD
+           ELSE
+               DISPLAY "Registo nao gravado.".
            PERFORM GO-AGAIN.
 
+       CONFIRM-BEFORE-SAVE.
+           MOVE "X" TO CONFIRM-SAVE.
+           PERFORM ASK-TO-CONFIRM-SAVE UNTIL CONFIRM-SAVE = "S"
+               OR CONFIRM-SAVE = "N".
+
+       ASK-TO-CONFIRM-SAVE.
+           DISPLAY "GRAVAR ESTE REGISTO? (S/N)".
+           ACCEPT CONFIRM-SAVE.
+           IF CONFIRM-SAVE = "s"
+               MOVE "S" TO CONFIRM-SAVE.
+           IF CONFIRM-SAVE = "n"
+               MOVE "N" TO CONFIRM-SAVE.
+
        GET-FIELDS.
-           MOVE SPACE TO REG-ALUNOS.
-           DISPLAY INSIRA-NOME.
-           ACCEPT NOMEALUNO.
-           DISPLAY INSIRA-NOTA1.
-           ACCEPT NOTA1.
-           DISPLAY INSIRA-NOTA2.
-           ACCEPT NOTA2.
-           DISPLAY INSIRA-NOTA3.
-           ACCEPT NOTA3.
-           COMPUTE MEDIAALUNO = (NOTA1 + NOTA2 + NOTA3)/3.
+           MOVE "Y" TO NUM-NOTAS-VALIDO.
+           MOVE "Y" TO IMPORT-NOTAS-VALIDAS.
+           DISPLAY "Numero:".
+           ACCEPT NUMERO-ALUNO.
+           PERFORM LOOKUP-ALUNO.
+           DISPLAY "Nome:".
+           ACCEPT NOME-ALUNO.
+           PERFORM VALIDA-ALUNO-INSCRITO.
+           PERFORM PEDE-PERIODO.
+           PERFORM PEDE-NUM-NOTAS.
+           PERFORM VARYING NOTA-IDX FROM 1 BY 1
+                   UNTIL NOTA-IDX > NUM-NOTAS
+               PERFORM PEDE-DISCIPLINA
+               PERFORM PEDE-UMA-NOTA
+               PERFORM PEDE-UM-PESO
+           END-PERFORM.
+           PERFORM CALCULAR-NOTAS.
            DISPLAY "Media: ".
-           DISPLAY MEDIAALUNO.
-           WRITE MEDIAALUNO.
+           DISPLAY A-MEDIA.
            PERFORM VALIDATE-FIELDS.
 
+       LOOKUP-ALUNO.
+           MOVE NUMERO-ALUNO TO GRAVAR-NUMERO.
+           READ NOTAS-FILE
+               INVALID KEY MOVE "N" TO REGISTO-ENCONTRADO
+               NOT INVALID KEY MOVE "Y" TO REGISTO-ENCONTRADO.
+
+      *    AN ALUNOS-FILE THAT OPENS OK (STATUS "00") BUT HOLDS ZERO
+      *    RECORDS MUST BE TREATED THE SAME AS A MISSING FILE - NO
+      *    ROSTER TO VALIDATE AGAINST - SO A START PROBE FOR THE
+      *    LOWEST KEY RUNS FIRST TO TELL "EMPTY" FROM "HAS RECORDS"
+      *    BEFORE THE REAL KEYED LOOKUP BY NUMERO-ALUNO.
+       VALIDA-ALUNO-INSCRITO.
+           OPEN INPUT ALUNOS-FILE.
+           IF ALUNOS-FILE-STATUS NOT = "00"
+               MOVE "Y" TO ALUNO-VALIDO
+           ELSE
+               MOVE LOW-VALUES TO ALUNO-NUMERO
+               START ALUNOS-FILE KEY IS NOT LESS THAN ALUNO-NUMERO
+                   INVALID KEY MOVE "Y" TO ALUNOS-FILE-EMPTY
+                   NOT INVALID KEY MOVE "N" TO ALUNOS-FILE-EMPTY
+               END-START
+               IF ALUNOS-FILE-EMPTY = "Y"
+                   MOVE "Y" TO ALUNO-VALIDO
+               ELSE
+                   MOVE NUMERO-ALUNO TO ALUNO-NUMERO
+                   READ ALUNOS-FILE
+                       INVALID KEY
+                           DISPLAY "Aluno nao consta das inscricoes."
+                           MOVE "N" TO ALUNO-VALIDO
+                       NOT INVALID KEY
+                           IF ALUNO-NOME NOT = NOME-ALUNO
+                               DISPLAY
+                                   "Nome nao coincide com inscricao."
+                               MOVE "N" TO ALUNO-VALIDO
+                           ELSE
+                               MOVE "Y" TO ALUNO-VALIDO
+                   END-READ
+               END-IF
+               CLOSE ALUNOS-FILE.
+
        VALIDATE-FIELDS.
            MOVE "S" TO ENTRY-OK.
-           IF NOMEALUNO = SPACE
+           IF NOME-ALUNO = SPACE
                DISPLAY "PRECISA SER INSERIDO."
+               MOVE "PRECISA SER INSERIDO." TO ERRLOG-MSG-TEXT
+               PERFORM LOG-ERROR
+               MOVE "N" TO ENTRY-OK.
+           IF REGISTO-ENCONTRADO = "Y"
+               DISPLAY "JA EXISTE UM ALUNO COM ESTE NUMERO."
+               MOVE "JA EXISTE UM ALUNO COM ESTE NUMERO"
+                   TO ERRLOG-MSG-TEXT
+               PERFORM LOG-ERROR
                MOVE "N" TO ENTRY-OK.
-           IF NOTA1 > 20
-               DISPLAY "ERRO NOTA1. POR FAVOR INSIRA A NOTA DE 0 - 20."
+           IF ALUNO-VALIDO = "N"
                MOVE "N" TO ENTRY-OK.
-           IF NOTA2 > 20
-               DISPLAY "ERRO NOTA2. POR FAVOR INSIRA A NOTA DE 0 - 20."
+           IF NUM-NOTAS-VALIDO = "N"
+               DISPLAY "NUMERO DE NOTAS INVALIDO (TEM DE SER 1-20)."
+               MOVE "NUMERO DE NOTAS INVALIDO" TO ERRLOG-MSG-TEXT
+               PERFORM LOG-ERROR
                MOVE "N" TO ENTRY-OK.
-           IF NOTA3 > 20
-               DISPLAY "ERRO NOTA3. POR FAVOR INSIRA A NOTA DE 0 - 20."
+           IF IMPORT-NOTAS-VALIDAS = "N"
+               DISPLAY "NOTA OU PESO FORA DO INTERVALO VALIDO "
+                   "(NOTA 0-20, PESO 1-20)."
+               MOVE "NOTA OU PESO IMPORTADO FORA DO INTERVALO"
+                   TO ERRLOG-MSG-TEXT
+               PERFORM LOG-ERROR
                MOVE "N" TO ENTRY-OK.
 
        ADD-THIS-RECORD.
-           WRITE REG-ALUNOS.
+           MOVE NUMERO-ALUNO TO GRAVAR-NUMERO.
+           MOVE NOME-ALUNO TO GRAVAR-NOME.
+           MOVE PERIODO-ALUNO TO GRAVAR-PERIODO.
+           MOVE NUM-NOTAS TO GRAVAR-NUM-NOTAS.
+           PERFORM VARYING NOTA-IDX FROM 1 BY 1
+                   UNTIL NOTA-IDX > NUM-NOTAS
+               MOVE NOTA-SCORE(NOTA-IDX) TO GRAVAR-NOTAS(NOTA-IDX)
+               MOVE PESO-VALOR(NOTA-IDX) TO GRAVAR-PESOS(NOTA-IDX)
+           END-PERFORM.
+           WRITE GRAVAR-DADOS-ALUNO
+               INVALID KEY
+                   DISPLAY "Erro ao gravar o aluno.".
 
        GO-AGAIN.
            DISPLAY "Prima Zero(0) para sair.".
            DISPLAY "Qualquer outra tecla para continuar".
            ACCEPT SIM-NAO.
            IF SIM-NAO = "0"
-      *         MOVE "N" TO SIM-NAO
-               CLOSE NOTAS
-               MOVE "S" TO SIM-NAO
-               PERFORM INICIO.
-           IF SIM-NAO NOT = "0"
-      *         CLOSE NOTAS
-               PERFORM INSERIR.
+               MOVE "N" TO SIM-NAO.
+
+      *>   NIVEL 5
+       PEDE-NUM-NOTAS.
+           DISPLAY "Quantas notas tem este aluno (1-20)? "
+           ACCEPT NUM-NOTAS
+           IF NUM-NOTAS < 1 OR NUM-NOTAS > 20 THEN
+               DISPLAY "Valor invalido"
+               PERFORM PEDE-NUM-NOTAS.
+
+       PEDE-PERIODO.
+           DISPLAY "Indique o periodo/termo (ex: 2026S1): ".
+           ACCEPT PERIODO-ALUNO.
+
+       PEDE-DISCIPLINA.
+           DISPLAY "Disciplina " NOTA-IDX ": "
+           ACCEPT DISCIPLINA-NOME(NOTA-IDX).
+
+       PEDE-UMA-NOTA.
+           DISPLAY "Indique a nota de " DISCIPLINA-NOME(NOTA-IDX) ": "
+           ACCEPT NOTA-SCORE(NOTA-IDX)
+           IF NOTA-SCORE(NOTA-IDX) < 0 OR NOTA-SCORE(NOTA-IDX) > 20 THEN
+               DISPLAY "Valor invalido"
+               PERFORM PEDE-UMA-NOTA.
+
+       PEDE-UM-PESO.
+           DISPLAY "Indique o peso da nota " NOTA-IDX " (1-20): "
+           ACCEPT PESO-VALOR(NOTA-IDX)
+           IF PESO-VALOR(NOTA-IDX) < 1 OR PESO-VALOR(NOTA-IDX) > 20 THEN
+               DISPLAY "Valor invalido"
+               PERFORM PEDE-UM-PESO.
+
+      *    SHARED ERROR LOGGING
+       LOG-ERROR.
+           ACCEPT ERRLOG-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT ERRLOG-CURRENT-TIME FROM TIME.
+           MOVE SPACES TO ERRORLOG-RECORD.
+           STRING ERRLOG-CC-YY "-" ERRLOG-MM "-" ERRLOG-DD " "
+               ERRLOG-HH ":" ERRLOG-MIN ":" ERRLOG-SS
+               DELIMITED BY SIZE INTO ERRLOG-TIMESTAMP.
+           MOVE "PROGRAMA29" TO ERRLOG-PROGRAM.
+           MOVE ERRLOG-MSG-TEXT TO ERRLOG-MESSAGE.
+           WRITE ERRORLOG-RECORD.
+
        END PROGRAM programa29.

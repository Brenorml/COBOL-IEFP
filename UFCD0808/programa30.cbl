@@ -9,25 +9,12 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT VENDOR-FILE
-           ASSIGN TO "vendor3.dat"
-           ORGANIZATION IS INDEXED
-           RECORD KEY IS VENDOR-NUMBER
-           ACCESS MODE IS DYNAMIC.
+           COPY "SLVENDOR.CBL".
        DATA DIVISION.
        FILE SECTION.
-       FD VENDOR-FILE.
-       01  VENDOR-RECORD.
-           05  VENDOR-NUMBER       PIC 9(5).
-           05  VENDOR-NAME         PIC X(30).
-           05  VENDOR-ADDRESS-1    PIC X(30).
-           05  VENDOR-ADDRESS-2    PIC X(30).
-           05  VENDOR-CITY         PIC X(20).
-           05  VENDOR-STATE        PIC X(2).
-           05  VENDOR-ZIP          PIC X(10).
-           05  VENDOR-CONTACT      PIC X(30).
-           05  VENDOR-PHONE        PIC X(15).
+           COPY "FDVENDOR.CBL".
        WORKING-STORAGE SECTION.
+       77  VENDOR-FILE-STATUS      PIC XX VALUE "00".
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
        OPEN OUTPUT VENDOR-FILE.

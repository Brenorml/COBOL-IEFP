@@ -11,25 +11,242 @@
        FILE-CONTROL.
 
        COPY "SLVENDOR.CBL".
+       COPY "SLERRLOG.CBL".
+       COPY "SLPAGELEN.CBL".
+       COPY "SLAPINV.CBL".
 
-       SELECT OPTIONAL NEW-FILE
+           SELECT OPTIONAL NEW-FILE
                ASSIGN TO "vendornew.dat"
                ORGANIZATION IS SEQUENTIAL.
 
+           SELECT OPTIONAL VENDHIST-FILE
+               ASSIGN TO "vendhist.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT WORK-SORT-FILE ASSIGN TO "vendwork.tmp".
+
+           SELECT OPTIONAL SORTED-VENDOR-FILE
+               ASSIGN TO "vendsort.dat"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OPTIONAL PRINT-FILE
+               ASSIGN TO "vendorprt.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL VENDOR-TRANS-FILE
+               ASSIGN TO "vendtran.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL BACKUP-VENDOR-FILE
+               ASSIGN TO BACKUP-FILENAME
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OPTIONAL CSV-FILE
+               ASSIGN TO "vendor.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL LABEL-FILE
+               ASSIGN TO "vendorlbl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO "vendckpt.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
        COPY "FDVENDOR.CBL".
+       COPY "FDERRLOG.CBL".
+       COPY "FDPAGELEN.CBL".
+       COPY "FDAPINV.CBL".
+
+       FD  NEW-FILE.
+       01  NEW-VENDOR-RECORD.
+           05  NEW-VENDOR-NUMBER       PIC 9(5).
+           05  NEW-VENDOR-NAME         PIC X(30).
+           05  NEW-VENDOR-ADDRESS-1    PIC X(30).
+           05  NEW-VENDOR-ADDRESS-2    PIC X(30).
+           05  NEW-VENDOR-CITY         PIC X(20).
+           05  NEW-VENDOR-STATE        PIC X(2).
+           05  NEW-VENDOR-ZIP          PIC X(10).
+           05  NEW-VENDOR-CONTACT      PIC X(30).
+           05  NEW-VENDOR-PHONE        PIC X(15).
+           05  NEW-VENDOR-STATUS       PIC X.
+           05  NEW-VENDOR-STATUS-REASON PIC X(30).
+           05  NEW-VENDOR-TAX-ID       PIC X(11).
+           05  NEW-VENDOR-TERMS-CODE   PIC X(5).
+           05  NEW-VENDOR-INACTIVE-DATE PIC 9(8).
+
+      *    TRAILER/CONTROL RECORD WRITTEN AFTER THE LAST DATA RECORD
+      *    OF ANY REBUILD (SEE REQUEST 047) SO THE RECORD COUNT AND A
+      *    HASH TOTAL OF VENDOR-NUMBER CAN BE VERIFIED AUTOMATICALLY.
+       01  NEW-CONTROL-RECORD REDEFINES NEW-VENDOR-RECORD.
+           05  NEW-CONTROL-ID          PIC X(7).
+           05  NEW-CONTROL-COUNT       PIC 9(7).
+           05  NEW-CONTROL-HASH-TOTAL  PIC 9(11).
+           05  FILLER                  PIC X(202).
+
+       FD  VENDHIST-FILE.
+       01  VENDHIST-RECORD.
+           05  HIST-TIMESTAMP          PIC X(26).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  HIST-OPERATOR-ID        PIC X(10).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  HIST-ACTION             PIC X(6).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  HIST-VENDOR-NUMBER      PIC 9(5).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  HIST-BEFORE-IMAGE       PIC X(227).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  HIST-AFTER-IMAGE        PIC X(227).
+
+       SD  WORK-SORT-FILE.
+       01  SORT-VENDOR-RECORD.
+           05  SORT-VENDOR-NUMBER        PIC 9(5).
+           05  SORT-VENDOR-NAME          PIC X(30).
+           05  SORT-VENDOR-ADDRESS-1     PIC X(30).
+           05  SORT-VENDOR-ADDRESS-2     PIC X(30).
+           05  SORT-VENDOR-CITY          PIC X(20).
+           05  SORT-VENDOR-STATE         PIC X(2).
+           05  SORT-VENDOR-ZIP           PIC X(10).
+           05  SORT-VENDOR-CONTACT       PIC X(30).
+           05  SORT-VENDOR-PHONE         PIC X(15).
+           05  SORT-VENDOR-STATUS        PIC X.
+           05  SORT-VENDOR-STATUS-REASON PIC X(30).
+           05  SORT-VENDOR-TAX-ID        PIC X(11).
+           05  SORT-VENDOR-TERMS-CODE    PIC X(5).
+           05  SORT-VENDOR-INACTIVE-DATE PIC 9(8).
+
+       FD  SORTED-VENDOR-FILE.
+       01  SORTED-VENDOR-RECORD.
+           05  SRTD-VENDOR-NUMBER        PIC 9(5).
+           05  SRTD-VENDOR-NAME          PIC X(30).
+           05  SRTD-VENDOR-ADDRESS-1     PIC X(30).
+           05  SRTD-VENDOR-ADDRESS-2     PIC X(30).
+           05  SRTD-VENDOR-CITY          PIC X(20).
+           05  SRTD-VENDOR-STATE         PIC X(2).
+           05  SRTD-VENDOR-ZIP           PIC X(10).
+           05  SRTD-VENDOR-CONTACT       PIC X(30).
+           05  SRTD-VENDOR-PHONE         PIC X(15).
+           05  SRTD-VENDOR-STATUS        PIC X.
+           05  SRTD-VENDOR-STATUS-REASON PIC X(30).
+           05  SRTD-VENDOR-TAX-ID        PIC X(11).
+           05  SRTD-VENDOR-TERMS-CODE    PIC X(5).
+           05  SRTD-VENDOR-INACTIVE-DATE PIC 9(8).
+
+       FD  PRINT-FILE.
+       01  PRINT-LINE PIC X(79).
+
+       FD  VENDOR-TRANS-FILE.
+       01  VENDOR-TRANS-RECORD.
+           05  TRANS-CODE               PIC X.
+               88  TRANS-IS-ADD             VALUE "A".
+               88  TRANS-IS-CHANGE          VALUE "C".
+               88  TRANS-IS-DELETE          VALUE "D".
+           05  TRANS-VENDOR-NUMBER       PIC 9(5).
+           05  TRANS-VENDOR-NAME         PIC X(30).
+           05  TRANS-VENDOR-ADDRESS-1    PIC X(30).
+           05  TRANS-VENDOR-ADDRESS-2    PIC X(30).
+           05  TRANS-VENDOR-CITY         PIC X(20).
+           05  TRANS-VENDOR-STATE        PIC X(2).
+           05  TRANS-VENDOR-ZIP          PIC X(10).
+           05  TRANS-VENDOR-CONTACT      PIC X(30).
+           05  TRANS-VENDOR-PHONE        PIC X(15).
+           05  TRANS-VENDOR-TAX-ID       PIC X(11).
+           05  TRANS-VENDOR-TERMS-CODE   PIC X(5).
+
+       FD  BACKUP-VENDOR-FILE.
+       01  BACKUP-VENDOR-RECORD PIC X(227).
+
+       FD  CSV-FILE.
+       01  CSV-LINE PIC X(150).
+
+       FD  LABEL-FILE.
+       01  LABEL-LINE PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE.
+      *    05 CHECKPOINT-REPORT-CODE DISTINGUISHES WHICH REPORT SAVED
+      *    THIS CHECKPOINT ("S" = LIST-SORTED/PRINT-VENDOR-LIST,
+      *    "A" = LIST-ALL) SINCE THE TWO REPORTS TRAVERSE THE VENDOR
+      *    FILE IN DIFFERENT ORDERS (NAME ORDER VS. VENDOR-NUMBER
+      *    ORDER), SO A CHECKPOINT SAVED BY ONE IS MEANINGLESS TO THE
+      *    OTHER.
+           05  CHECKPOINT-REPORT-CODE PIC X.
+           05  CHECKPOINT-NUMBER-TEXT PIC X(5).
 
        WORKING-STORAGE SECTION.
-       77  MENU-PICK PIC 9.
-       88  MENU-PICK-IS-VALID VALUE 0 THRU 8.
+       77  VENDOR-FILE-STATUS PIC XX VALUE "00".
+       77  AP-INVOICE-FILE-STATUS PIC XX VALUE "00".
+       77  AP-INVOICE-AT-END PIC X.
+       77  AP-INVOICE-TOTAL-PAID PIC 9(7)V99.
+
+       77  OPERATOR-ID PIC X(10) VALUE SPACES.
+
+      *    AUTHORIZED SUPERVISOR OPERATOR IDS - ONLY THESE OPERATORS
+      *    MAY DELETE A VENDOR OR REINITIALIZE THE VENDOR FILE
+       01  SUPERVISOR-ID-TABLE.
+           05  FILLER PIC X(10) VALUE "ADMIN".
+           05  FILLER PIC X(10) VALUE "SUPERVISOR".
+           05  FILLER PIC X(10) VALUE "MANAGER".
+       01  SUPERVISOR-ID-TABLE-R REDEFINES SUPERVISOR-ID-TABLE.
+           05  SUPERVISOR-ID OCCURS 3 TIMES PIC X(10).
+       77  SUPERVISOR-IDX PIC 9.
+       77  SUPERVISOR-FLAG PIC X VALUE "N".
+           88  OPERATOR-IS-SUPERVISOR VALUE "Y".
+
+       01  SAVED-VENDOR-RECORD PIC X(227) VALUE SPACES.
+       01  HIST-CURRENT-DATE.
+           05  HIST-CC-YY  PIC 9(4).
+           05  HIST-MM     PIC 9(2).
+           05  HIST-DD     PIC 9(2).
+       01  HIST-CURRENT-TIME.
+           05  HIST-HH     PIC 9(2).
+           05  HIST-MIN    PIC 9(2).
+           05  HIST-SS     PIC 9(2).
+           05  HIST-SS100  PIC 9(2).
+
+       01  ERRLOG-CURRENT-DATE.
+           05  ERRLOG-CC-YY  PIC 9(4).
+           05  ERRLOG-MM     PIC 9(2).
+           05  ERRLOG-DD     PIC 9(2).
+       01  ERRLOG-CURRENT-TIME.
+           05  ERRLOG-HH     PIC 9(2).
+           05  ERRLOG-MIN    PIC 9(2).
+           05  ERRLOG-SS     PIC 9(2).
+           05  ERRLOG-SS100  PIC 9(2).
+       77  ERRLOG-MSG-TEXT   PIC X(60).
+
+       77  MENU-PICK PIC 99.
+       88  MENU-PICK-IS-VALID VALUE 0 THRU 16.
 
        77  THE-MODE PIC X(7).
-       77  WHICH-FIELD PIC 9.
+       77  WHICH-FIELD PIC 99.
        77  OK-TO-DELETE PIC X.
        77  RECORD-FOUND PIC X.
        77  VENDOR-NUMBER-FIELD PIC Z(5).
+       77  ENTERED-VENDOR-NUMBER PIC 9(5).
+       77  CHECK-DIGIT-FAILED-FLAG PIC X VALUE "N".
+       88  CHECK-DIGIT-WAS-BAD VALUE "Y".
+
+       01  VNUM-BASE PIC 9(4).
+       01  VNUM-BASE-DIGITS REDEFINES VNUM-BASE.
+           05  VNUM-DIGIT OCCURS 4 TIMES PIC 9.
+       77  VNUM-CHECK-DIGIT PIC 9.
+       77  VNUM-CHECK-COMPUTED PIC 9.
+
+       77  LOOKUP-CHOICE PIC X.
+       77  NAME-SEARCH-TEXT PIC X(30).
+       77  SEARCH-TEXT-LEN PIC 99.
+       77  NAME-MATCH-TALLY PIC 99.
+       77  SEARCH-MATCH-COUNT PIC 99 VALUE ZERO.
+       77  SEARCH-PICK PIC 99.
+       77  SEARCH-IDX PIC 99.
+       01  SEARCH-MATCH-TABLE.
+           05  SEARCH-MATCH OCCURS 20 TIMES.
+               10  MATCH-VENDOR-NUMBER PIC 9(5).
+               10  MATCH-VENDOR-NAME   PIC X(30).
 
        01 DETAIL-LINE.
            05 DISPLAY-NUMBER PIC 9(5).
@@ -65,6 +282,121 @@
        77 MAXIMUM-LINES PIC 999 VALUE 15.
 
        77 DISPLAY-RECORD PIC X(79).
+       77 PRINT-MODE PIC X VALUE "N".
+
+       77  TRANS-AT-END PIC X.
+       77  TRANS-ADD-COUNT PIC 9(5) VALUE ZERO.
+       77  TRANS-CHANGE-COUNT PIC 9(5) VALUE ZERO.
+       77  TRANS-DELETE-COUNT PIC 9(5) VALUE ZERO.
+       77  TRANS-ERROR-COUNT PIC 9(5) VALUE ZERO.
+
+       01  VALID-STATE-TABLE.
+           05  FILLER PIC X(20) VALUE "ALAKAZARCACOCTDEFLGA".
+           05  FILLER PIC X(20) VALUE "HIIDILINIAKSKYLAMEMD".
+           05  FILLER PIC X(20) VALUE "MAMIMNMSMOMTNENVNHNJ".
+           05  FILLER PIC X(20) VALUE "NMNYNCNDOHOKORPARISC".
+           05  FILLER PIC X(20) VALUE "SDTNTXUTVTVAWAWVWIWY".
+           05  FILLER PIC X(2)  VALUE "DC".
+       01  VALID-STATE-TABLE-R REDEFINES VALID-STATE-TABLE.
+           05  VALID-STATE OCCURS 51 TIMES PIC X(2).
+
+       77  STATE-IDX PIC 99.
+       77  STATE-VALID-FLAG PIC X.
+           88  STATE-IS-VALID VALUE "Y".
+
+       01  STATE-COUNT-TABLE.
+           05  STATE-COUNT OCCURS 51 TIMES PIC 9(5).
+       77  SUMMARY-TOTAL-COUNT PIC 9(5).
+       77  SUMMARY-ACTIVE-COUNT PIC 9(5).
+       77  SUMMARY-INACTIVE-COUNT PIC 9(5).
+       77  SUMMARY-OTHER-STATE-COUNT PIC 9(5).
+       77  ZIP-VALID-FLAG PIC X.
+           88  ZIP-IS-VALID VALUE "Y".
+       77  PHONE-VALID-FLAG PIC X.
+           88  PHONE-IS-VALID VALUE "Y".
+
+       01  TODAY-DATE-WS.
+           05  TODAY-YYYY PIC 9(4).
+           05  TODAY-MM   PIC 9(2).
+           05  TODAY-DD   PIC 9(2).
+       01  CUTOFF-DATE-WS.
+           05  CUTOFF-YYYY PIC 9(4).
+           05  CUTOFF-MM   PIC 9(2).
+           05  CUTOFF-DD   PIC 9(2).
+       77  CUTOFF-DATE-NUM PIC 9(8).
+       77  TOTAL-MONTHS-NUM PIC 9(6).
+       77  VENDOR-HAS-RECENT-INVOICE PIC X.
+       77  INACTIVITY-CANDIDATE-COUNT PIC 9(5).
+
+       77  BACKUP-FILENAME PIC X(30) VALUE SPACES.
+
+       77  DUPLICATE-FOUND-FLAG PIC X VALUE "N".
+           88  DUPLICATE-WAS-FOUND VALUE "Y".
+       77  DUPLICATE-VENDOR-NUMBER PIC 9(5).
+       77  PROCEED-WITH-DUPLICATE PIC X VALUE "Y".
+       77  BATCH-MODE-FLAG PIC X VALUE "N".
+           88  BATCH-MODE-ACTIVE VALUE "Y".
+       77  CONFIRM-SAVE-VENDOR PIC X.
+
+       01  PEND-VENDOR-RECORD.
+           05  PEND-VENDOR-NUMBER       PIC 9(5).
+           05  PEND-VENDOR-NAME         PIC X(30).
+           05  PEND-VENDOR-ADDRESS-1    PIC X(30).
+           05  PEND-VENDOR-ADDRESS-2    PIC X(30).
+           05  PEND-VENDOR-CITY         PIC X(20).
+           05  PEND-VENDOR-STATE        PIC X(2).
+           05  PEND-VENDOR-ZIP          PIC X(10).
+           05  PEND-VENDOR-CONTACT      PIC X(30).
+           05  PEND-VENDOR-PHONE        PIC X(15).
+           05  PEND-VENDOR-STATUS       PIC X.
+           05  PEND-VENDOR-STATUS-REASON PIC X(30).
+           05  PEND-VENDOR-TAX-ID       PIC X(11).
+           05  PEND-VENDOR-TERMS-CODE   PIC X(5).
+           05  PEND-VENDOR-INACTIVE-DATE PIC 9(8).
+
+       77  MASS-UPDATE-STATE PIC X(2).
+       77  MASS-UPDATE-OLD-AREA PIC X(3).
+       77  MASS-UPDATE-NEW-AREA PIC X(3).
+       77  MASS-UPDATE-COUNT PIC 9(5).
+
+       77  LOCK-CONFLICT-FLAG PIC X VALUE "N".
+           88  LOCK-CONFLICT-FOUND VALUE "Y".
+       77  REWRITE-VENDOR-OK-FLAG PIC X VALUE "N".
+           88  REWRITE-VENDOR-SUCCEEDED VALUE "Y".
+       01  EDITED-VENDOR-RECORD PIC X(227) VALUE SPACES.
+
+       77  NEW-FILE-AT-END PIC X.
+           88  NEW-FILE-IS-AT-END VALUE "Y".
+       77  RECON-LIVE-COUNT PIC 9(5).
+       77  RECON-NEW-COUNT PIC 9(5).
+       77  RECON-MISMATCH-COUNT PIC 9(5).
+
+      *    BATCH CONTROL TOTALS FOR THE REBUILT NEW FILE (REQUEST 047)
+       77  NEW-BUILD-RECORD-COUNT PIC 9(7) VALUE ZERO.
+       77  NEW-BUILD-HASH-TOTAL PIC 9(11) VALUE ZERO.
+       77  CHECK-RECORD-COUNT PIC 9(7) VALUE ZERO.
+       77  CHECK-HASH-TOTAL PIC 9(11) VALUE ZERO.
+       77  CONTROL-TOTALS-OK PIC X VALUE "Y".
+           88  CONTROL-TOTALS-MATCH VALUE "Y".
+
+       77  CHECKPOINT-VENDOR-NUMBER PIC 9(5) VALUE ZEROES.
+       77  CURRENT-CHECKPOINT-TYPE PIC X VALUE SPACE.
+       77  RESUME-FLAG PIC X VALUE "N".
+           88  RESUME-REPORT VALUE "Y".
+
+      *    LIST-NUMBER-NAME STARTING FILTER (REQUEST 048)
+       77  LIST-START-NAME PIC X(30) VALUE SPACES.
+       77  LIST-START-NUMBER PIC 9(5) VALUE ZEROES.
+
+       77  LABEL-COUNT PIC 9 VALUE ZERO.
+       01  LABEL-NAME-ROW.
+           05  LABEL-NAME-COL OCCURS 3 TIMES PIC X(26).
+       01  LABEL-ADDR1-ROW.
+           05  LABEL-ADDR1-COL OCCURS 3 TIMES PIC X(26).
+       01  LABEL-ADDR2-ROW.
+           05  LABEL-ADDR2-COL OCCURS 3 TIMES PIC X(26).
+       01  LABEL-CSZ-ROW.
+           05  LABEL-CSZ-COL OCCURS 3 TIMES PIC X(26).
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
@@ -73,13 +405,49 @@
            PERFORM CLOSING-PROCEDURE.
 
        PROGRAM-DONE.
-           STOP RUN.
+           GOBACK.
 
        OPENING-PROCEDURE.
            OPEN I-O VENDOR-FILE.
+           OPEN I-O AP-INVOICE-FILE.
+           OPEN EXTEND VENDHIST-FILE.
+           OPEN EXTEND ERRORLOG-FILE.
+           PERFORM READ-PAGE-LENGTH-CONFIG.
+           PERFORM ENTER-OPERATOR-ID.
+
+       READ-PAGE-LENGTH-CONFIG.
+           MOVE 15 TO MAXIMUM-LINES.
+           OPEN INPUT PAGELEN-FILE.
+           READ PAGELEN-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF PAGELEN-LINE IS NUMERIC AND PAGELEN-LINE > ZERO
+                       MOVE PAGELEN-LINE TO MAXIMUM-LINES.
+           CLOSE PAGELEN-FILE.
+
+       ENTER-OPERATOR-ID.
+           DISPLAY " ".
+           DISPLAY "ENTER YOUR OPERATOR ID (UP TO 10 CHARACTERS)".
+           ACCEPT OPERATOR-ID.
+           IF OPERATOR-ID = SPACES
+               MOVE "UNKNOWN" TO OPERATOR-ID.
+           PERFORM CHECK-SUPERVISOR-AUTHORIZATION.
+
+       CHECK-SUPERVISOR-AUTHORIZATION.
+           MOVE "N" TO SUPERVISOR-FLAG.
+           PERFORM VARYING SUPERVISOR-IDX FROM 1 BY 1
+                   UNTIL SUPERVISOR-IDX > 3
+               IF OPERATOR-ID = SUPERVISOR-ID(SUPERVISOR-IDX)
+                   MOVE "Y" TO SUPERVISOR-FLAG
+               END-IF
+           END-PERFORM.
 
        CLOSING-PROCEDURE.
            CLOSE VENDOR-FILE.
+           CLOSE AP-INVOICE-FILE.
+           CLOSE VENDHIST-FILE.
+           CLOSE ERRORLOG-FILE.
 
        MAIN-PROCESS.
            PERFORM GET-MENU-PICK.
@@ -103,12 +471,20 @@
            DISPLAY " 6. LIST ALL".
            DISPLAY " 7. LIST NUMBER/NAME".
            DISPLAY " 8. CREATE FILE".
+           DISPLAY " 9. PRINT VENDOR LIST".
+           DISPLAY "10. PROCESS TRANSACTION FILE".
+           DISPLAY "11. MASS AREA-CODE UPDATE".
+           DISPLAY "12. EXPORT VENDOR LIST TO CSV".
+           DISPLAY "13. PRINT MAILING LABELS".
+           DISPLAY "14. VENDOR FILE SUMMARY".
+           DISPLAY "15. ADD AN AP INVOICE FOR A VENDOR".
+           DISPLAY "16. VENDOR INACTIVITY REPORT".
            DISPLAY " ".
            DISPLAY " 0. EXIT".
            PERFORM SCROLL-LINE 2 TIMES.
 
        GET-THE-PICK.
-           DISPLAY "YOUR CHOICE (0-8)?".
+           DISPLAY "YOUR CHOICE (0-16)?".
            ACCEPT MENU-PICK.
 
        MENU-RETRY.
@@ -132,7 +508,7 @@
            ELSE IF MENU-PICK = 3
                PERFORM INQUIRE-MODE
            ELSE IF MENU-PICK = 4
-               PERFORM DELETE-MODE
+               PERFORM DELETE-MODE-IF-AUTHORIZED
            ELSE IF MENU-PICK = 5
                PERFORM LIST-SORTED
            ELSE IF MENU-PICK = 6
@@ -140,7 +516,23 @@
            ELSE IF MENU-PICK = 7
                PERFORM LIST-NUMBER-NAME
            ELSE IF MENU-PICK = 8
-               PERFORM CREATE-NEW-FILE.
+               PERFORM CREATE-NEW-FILE-IF-AUTHORIZED
+           ELSE IF MENU-PICK = 9
+               PERFORM PRINT-VENDOR-LIST
+           ELSE IF MENU-PICK = 10
+               PERFORM PROCESS-TRANSACTION-FILE
+           ELSE IF MENU-PICK = 11
+               PERFORM MASS-AREA-CODE-UPDATE
+           ELSE IF MENU-PICK = 12
+               PERFORM EXPORT-VENDOR-CSV
+           ELSE IF MENU-PICK = 13
+               PERFORM PRINT-MAILING-LABELS
+           ELSE IF MENU-PICK = 14
+               PERFORM VENDOR-FILE-SUMMARY
+           ELSE IF MENU-PICK = 15
+               PERFORM ADD-AP-INVOICE-MODE
+           ELSE IF MENU-PICK = 16
+               PERFORM VENDOR-INACTIVITY-REPORT.
 
       *    ADD MODE
 
@@ -164,9 +556,92 @@
 
        ADD-RECORDS.
            PERFORM ENTER-REMAINING-FIELDS.
-           PERFORM WRITE-VENDOR-RECORD
+           PERFORM CONFIRM-BEFORE-SAVE-VENDOR.
+           IF CONFIRM-SAVE-VENDOR = "Y"
+               PERFORM CHECK-DUPLICATE-VENDOR
+               IF PROCEED-WITH-DUPLICATE NOT = "N"
+                   PERFORM WRITE-VENDOR-RECORD
+               END-IF
+           ELSE
+               DISPLAY "VENDOR NOT SAVED.".
            PERFORM GET-NEW-VENDOR-NUMBER.
 
+       CONFIRM-BEFORE-SAVE-VENDOR.
+           DISPLAY "CONFIRM THESE VALUES BEFORE SAVING:".
+           PERFORM DISPLAY-ALL-FIELDS.
+           MOVE "X" TO CONFIRM-SAVE-VENDOR.
+           PERFORM ASK-TO-CONFIRM-SAVE-VENDOR
+               UNTIL CONFIRM-SAVE-VENDOR = "Y" OR "N".
+
+       ASK-TO-CONFIRM-SAVE-VENDOR.
+           DISPLAY "SAVE THIS VENDOR RECORD (Y/N)?".
+           ACCEPT CONFIRM-SAVE-VENDOR.
+           IF CONFIRM-SAVE-VENDOR = "y"
+               MOVE "Y" TO CONFIRM-SAVE-VENDOR.
+           IF CONFIRM-SAVE-VENDOR = "n"
+               MOVE "N" TO CONFIRM-SAVE-VENDOR.
+
+       CHECK-DUPLICATE-VENDOR.
+           MOVE VENDOR-NUMBER        TO PEND-VENDOR-NUMBER.
+           MOVE VENDOR-NAME          TO PEND-VENDOR-NAME.
+           MOVE VENDOR-ADDRESS-1     TO PEND-VENDOR-ADDRESS-1.
+           MOVE VENDOR-ADDRESS-2     TO PEND-VENDOR-ADDRESS-2.
+           MOVE VENDOR-CITY          TO PEND-VENDOR-CITY.
+           MOVE VENDOR-STATE         TO PEND-VENDOR-STATE.
+           MOVE VENDOR-ZIP           TO PEND-VENDOR-ZIP.
+           MOVE VENDOR-CONTACT       TO PEND-VENDOR-CONTACT.
+           MOVE VENDOR-PHONE         TO PEND-VENDOR-PHONE.
+           MOVE VENDOR-STATUS        TO PEND-VENDOR-STATUS.
+           MOVE VENDOR-STATUS-REASON TO PEND-VENDOR-STATUS-REASON.
+           MOVE VENDOR-TAX-ID        TO PEND-VENDOR-TAX-ID.
+           MOVE VENDOR-TERMS-CODE    TO PEND-VENDOR-TERMS-CODE.
+           MOVE VENDOR-INACTIVE-DATE TO PEND-VENDOR-INACTIVE-DATE.
+           MOVE "N" TO DUPLICATE-FOUND-FLAG.
+           MOVE ZEROES TO VENDOR-NUMBER.
+           START VENDOR-FILE KEY IS NOT LESS THAN VENDOR-NUMBER
+               INVALID KEY MOVE "Y" TO FILE-AT-END
+               NOT INVALID KEY MOVE "N" TO FILE-AT-END.
+           PERFORM READ-NEXT-RECORD.
+           PERFORM SCAN-FOR-DUPLICATE-VENDOR UNTIL FILE-AT-END = "Y".
+           MOVE PEND-VENDOR-NUMBER        TO VENDOR-NUMBER.
+           MOVE PEND-VENDOR-NAME          TO VENDOR-NAME.
+           MOVE PEND-VENDOR-ADDRESS-1     TO VENDOR-ADDRESS-1.
+           MOVE PEND-VENDOR-ADDRESS-2     TO VENDOR-ADDRESS-2.
+           MOVE PEND-VENDOR-CITY          TO VENDOR-CITY.
+           MOVE PEND-VENDOR-STATE         TO VENDOR-STATE.
+           MOVE PEND-VENDOR-ZIP           TO VENDOR-ZIP.
+           MOVE PEND-VENDOR-CONTACT       TO VENDOR-CONTACT.
+           MOVE PEND-VENDOR-PHONE         TO VENDOR-PHONE.
+           MOVE PEND-VENDOR-STATUS        TO VENDOR-STATUS.
+           MOVE PEND-VENDOR-STATUS-REASON TO VENDOR-STATUS-REASON.
+           MOVE PEND-VENDOR-TAX-ID        TO VENDOR-TAX-ID.
+           MOVE PEND-VENDOR-TERMS-CODE    TO VENDOR-TERMS-CODE.
+           MOVE PEND-VENDOR-INACTIVE-DATE TO VENDOR-INACTIVE-DATE.
+           MOVE "Y" TO PROCEED-WITH-DUPLICATE.
+           IF DUPLICATE-WAS-FOUND
+               IF BATCH-MODE-ACTIVE
+                   MOVE "N" TO PROCEED-WITH-DUPLICATE
+                   DISPLAY "POSSIBLE DUPLICATE VENDOR - NAME/ADDRESS "
+                       "MATCHES VENDOR NUMBER " DUPLICATE-VENDOR-NUMBER
+                   MOVE "POSSIBLE DUPLICATE VENDOR REJECTED IN BATCH"
+                       TO ERRLOG-MSG-TEXT
+                   PERFORM LOG-ERROR
+               ELSE
+                   DISPLAY "POSSIBLE DUPLICATE VENDOR - NAME/ADDRESS "
+                       "MATCHES VENDOR NUMBER " DUPLICATE-VENDOR-NUMBER
+                   DISPLAY "ADD THIS VENDOR ANYWAY? (Y/N)"
+                   ACCEPT PROCEED-WITH-DUPLICATE
+               END-IF
+           END-IF.
+
+       SCAN-FOR-DUPLICATE-VENDOR.
+           IF VENDOR-NAME = PEND-VENDOR-NAME
+                   AND VENDOR-ADDRESS-1 = PEND-VENDOR-ADDRESS-1
+               MOVE "Y" TO DUPLICATE-FOUND-FLAG
+               MOVE VENDOR-NUMBER TO DUPLICATE-VENDOR-NUMBER
+           END-IF.
+           PERFORM READ-NEXT-RECORD.
+
        ENTER-REMAINING-FIELDS.
            PERFORM ENTER-VENDOR-NAME.
            PERFORM ENTER-VENDOR-ADDRESS-1.
@@ -176,6 +651,8 @@
            PERFORM ENTER-VENDOR-ZIP.
            PERFORM ENTER-VENDOR-CONTACT.
            PERFORM ENTER-VENDOR-PHONE.
+           PERFORM ENTER-VENDOR-TAX-ID.
+           PERFORM ENTER-VENDOR-TERMS-CODE.
 
       *    CHANGE MODE
 
@@ -195,9 +672,9 @@
 
        ASK-WHICH-FIELD.
            DISPLAY "ENTER THE NUMBER OF THE FIELD".
-           DISPLAY "TO CHANGE (1-8) OR 0 TO EXIT".
+           DISPLAY "TO CHANGE (1-10) OR 0 TO EXIT".
            ACCEPT WHICH-FIELD.
-           IF WHICH-FIELD > 8
+           IF WHICH-FIELD > 10
                DISPLAY "INVALID ENTRY".
 
        CHANGE-ONE-FIELD.
@@ -221,6 +698,10 @@
                PERFORM ENTER-VENDOR-CONTACT.
            IF WHICH-FIELD = 8
                PERFORM ENTER-VENDOR-PHONE.
+           IF WHICH-FIELD = 9
+               PERFORM ENTER-VENDOR-TAX-ID.
+           IF WHICH-FIELD = 10
+               PERFORM ENTER-VENDOR-TERMS-CODE.
 
            PERFORM REWRITE-VENDOR-RECORD.
 
@@ -232,9 +713,161 @@
 
        INQUIRE-RECORDS.
            PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM DISPLAY-TOTAL-PAID-YTD.
+           PERFORM GET-VENDOR-RECORD.
+
+      *    ACCOUNTS PAYABLE - TOTAL PAID YEAR-TO-DATE
+       DISPLAY-TOTAL-PAID-YTD.
+           MOVE ZEROES TO AP-INVOICE-TOTAL-PAID.
+           ACCEPT TODAY-DATE-WS FROM DATE YYYYMMDD.
+           MOVE VENDOR-NUMBER TO AP-INVOICE-VENDOR-NUMBER.
+           MOVE LOW-VALUES TO AP-INVOICE-NUMBER.
+           START AP-INVOICE-FILE KEY IS NOT LESS THAN AP-INVOICE-KEY
+               INVALID KEY MOVE "Y" TO AP-INVOICE-AT-END
+               NOT INVALID KEY MOVE "N" TO AP-INVOICE-AT-END.
+           PERFORM SUM-AP-INVOICE-RECORDS UNTIL AP-INVOICE-AT-END = "Y".
+           DISPLAY "   TOTAL PAID YEAR-TO-DATE: " AP-INVOICE-TOTAL-PAID.
+
+       SUM-AP-INVOICE-RECORDS.
+           READ AP-INVOICE-FILE NEXT RECORD
+               AT END MOVE "Y" TO AP-INVOICE-AT-END.
+           IF AP-INVOICE-AT-END NOT = "Y"
+               IF AP-INVOICE-VENDOR-NUMBER = VENDOR-NUMBER
+                   IF AP-INVOICE-PAID
+                           AND AP-INVOICE-PAID-DATE(1:4) = TODAY-YYYY
+                       ADD AP-INVOICE-AMOUNT TO AP-INVOICE-TOTAL-PAID
+                   END-IF
+               ELSE
+                   MOVE "Y" TO AP-INVOICE-AT-END
+               END-IF
+           END-IF.
+
+      *    ACCOUNTS PAYABLE - ADD AN INVOICE
+       ADD-AP-INVOICE-MODE.
+           MOVE "DISPLAY" TO THE-MODE.
            PERFORM GET-VENDOR-RECORD.
+           PERFORM ADD-AP-INVOICE-RECORDS UNTIL VENDOR-NUMBER = ZEROES.
+
+       ADD-AP-INVOICE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM DISPLAY-TOTAL-PAID-YTD.
+           PERFORM ENTER-AP-INVOICE-FIELDS.
+           PERFORM WRITE-AP-INVOICE-RECORD.
+           PERFORM GET-VENDOR-RECORD.
+
+       ENTER-AP-INVOICE-FIELDS.
+           MOVE VENDOR-NUMBER TO AP-INVOICE-VENDOR-NUMBER.
+           DISPLAY "ENTER INVOICE NUMBER (UP TO 10 CHARACTERS)".
+           ACCEPT AP-INVOICE-NUMBER.
+           DISPLAY "ENTER INVOICE DATE (YYYYMMDD)".
+           ACCEPT AP-INVOICE-DATE.
+           DISPLAY "ENTER INVOICE AMOUNT (9999999.99, NO DECIMAL "
+               "POINT, E.G. 150000 = 1500.00)".
+           ACCEPT AP-INVOICE-AMOUNT.
+           DISPLAY "ENTER PAID DATE (YYYYMMDD, OR ZEROES IF UNPAID)".
+           ACCEPT AP-INVOICE-PAID-DATE.
+           IF AP-INVOICE-PAID-DATE = ZEROES
+               MOVE "U" TO AP-INVOICE-STATUS
+           ELSE
+               MOVE "P" TO AP-INVOICE-STATUS.
+
+       WRITE-AP-INVOICE-RECORD.
+           WRITE AP-INVOICE-RECORD
+               INVALID KEY
+                   DISPLAY "INVOICE ALREADY ON FILE FOR THIS VENDOR"
+                   MOVE "AP INVOICE ALREADY ON FILE" TO ERRLOG-MSG-TEXT
+                   PERFORM LOG-ERROR.
+
+      *    VENDOR INACTIVITY REPORT (REQUIRES VENDOR-STATUS AND
+      *    AP-INVOICE-FILE, SEE REQUESTS 001 AND 041)
+       VENDOR-INACTIVITY-REPORT.
+           DISPLAY " ".
+           DISPLAY "VENDOR INACTIVITY REPORT - NO INVOICE ACTIVITY IN".
+           DISPLAY "THE TRAILING 18 MONTHS".
+           DISPLAY " ".
+           PERFORM COMPUTE-INACTIVITY-CUTOFF.
+           MOVE ZERO TO INACTIVITY-CANDIDATE-COUNT.
+           MOVE ZEROES TO VENDOR-NUMBER.
+           START VENDOR-FILE KEY IS NOT LESS THAN VENDOR-NUMBER
+               INVALID KEY MOVE "Y" TO FILE-AT-END
+               NOT INVALID KEY MOVE "N" TO FILE-AT-END.
+           PERFORM READ-NEXT-RECORD.
+           PERFORM CHECK-VENDOR-INACTIVITY UNTIL FILE-AT-END = "Y".
+           DISPLAY " ".
+           DISPLAY INACTIVITY-CANDIDATE-COUNT
+               " VENDOR(S) WITH NO RECENT INVOICE ACTIVITY.".
+           PERFORM PRESS-ENTER.
+
+       COMPUTE-INACTIVITY-CUTOFF.
+           ACCEPT TODAY-DATE-WS FROM DATE YYYYMMDD.
+           COMPUTE TOTAL-MONTHS-NUM = (TODAY-YYYY * 12 + TODAY-MM) - 18.
+           COMPUTE CUTOFF-YYYY = TOTAL-MONTHS-NUM / 12.
+           COMPUTE CUTOFF-MM = TOTAL-MONTHS-NUM - (CUTOFF-YYYY * 12).
+           IF CUTOFF-MM = 0
+               COMPUTE CUTOFF-YYYY = CUTOFF-YYYY - 1
+               MOVE 12 TO CUTOFF-MM
+           END-IF.
+           MOVE TODAY-DD TO CUTOFF-DD.
+           COMPUTE CUTOFF-DATE-NUM =
+               (CUTOFF-YYYY * 10000) + (CUTOFF-MM * 100) + CUTOFF-DD.
+
+       CHECK-VENDOR-INACTIVITY.
+           IF VENDOR-ACTIVE
+               PERFORM SCAN-VENDOR-INVOICES-SINCE-CUTOFF
+               IF VENDOR-HAS-RECENT-INVOICE NOT = "Y"
+                   DISPLAY "  " VENDOR-NUMBER " " VENDOR-NAME
+                   ADD 1 TO INACTIVITY-CANDIDATE-COUNT
+               END-IF
+           END-IF.
+           PERFORM READ-NEXT-RECORD.
+
+       SCAN-VENDOR-INVOICES-SINCE-CUTOFF.
+           MOVE "N" TO VENDOR-HAS-RECENT-INVOICE.
+           MOVE VENDOR-NUMBER TO AP-INVOICE-VENDOR-NUMBER.
+           MOVE LOW-VALUES TO AP-INVOICE-NUMBER.
+           START AP-INVOICE-FILE KEY IS NOT LESS THAN AP-INVOICE-KEY
+               INVALID KEY MOVE "Y" TO AP-INVOICE-AT-END
+               NOT INVALID KEY MOVE "N" TO AP-INVOICE-AT-END.
+           PERFORM TEST-ONE-VENDOR-INVOICE
+               UNTIL AP-INVOICE-AT-END = "Y".
+
+       TEST-ONE-VENDOR-INVOICE.
+           READ AP-INVOICE-FILE NEXT RECORD
+               AT END MOVE "Y" TO AP-INVOICE-AT-END.
+           IF AP-INVOICE-AT-END NOT = "Y"
+               IF AP-INVOICE-VENDOR-NUMBER = VENDOR-NUMBER
+                   IF AP-INVOICE-DATE NOT < CUTOFF-DATE-NUM
+                       MOVE "Y" TO VENDOR-HAS-RECENT-INVOICE
+                       MOVE "Y" TO AP-INVOICE-AT-END
+                   END-IF
+               ELSE
+                   MOVE "Y" TO AP-INVOICE-AT-END
+               END-IF
+           END-IF.
+
+      *    THESE TWO OPTIONS ARE RESTRICTED TO SUPERVISOR OPERATORS
+      *    (SEE REQUEST 046); EACH GATES ITS REAL PARAGRAPH BEHIND
+      *    OPERATOR-IS-SUPERVISOR AND DENIES/LOGS OTHERWISE.
+       DELETE-MODE-IF-AUTHORIZED.
+           IF OPERATOR-IS-SUPERVISOR
+               PERFORM DELETE-MODE
+           ELSE
+               PERFORM DENY-NOT-AUTHORIZED.
+
+       CREATE-NEW-FILE-IF-AUTHORIZED.
+           IF OPERATOR-IS-SUPERVISOR
+               PERFORM CREATE-NEW-FILE
+           ELSE
+               PERFORM DENY-NOT-AUTHORIZED.
 
-      *    DELETE MODE
+       DENY-NOT-AUTHORIZED.
+           DISPLAY "THIS OPTION IS RESTRICTED TO SUPERVISOR OPERATORS.".
+           MOVE "UNAUTHORIZED MENU OPTION ATTEMPTED" TO ERRLOG-MSG-TEXT.
+           PERFORM LOG-ERROR.
+           PERFORM PRESS-ENTER.
+
+      *    DELETE MODE (LOGICAL INACTIVATE/REACTIVATE - NO PHYSICAL
+      *    DELETE ANY LONGER; SEE REQUEST 001)
        DELETE-MODE.
            MOVE "DELETE" TO THE-MODE.
            PERFORM GET-VENDOR-RECORD.
@@ -242,14 +875,54 @@
 
        DELETE-RECORDS.
            PERFORM DISPLAY-ALL-FIELDS.
+           IF VENDOR-INACTIVE
+               PERFORM REACTIVATE-THIS-RECORD
+           ELSE
+               PERFORM INACTIVATE-THIS-RECORD.
+           PERFORM GET-VENDOR-RECORD.
+
+       INACTIVATE-THIS-RECORD.
            MOVE "X" TO OK-TO-DELETE.
            PERFORM ASK-TO-DELETE UNTIL OK-TO-DELETE = "Y" OR "N".
            IF OK-TO-DELETE = "Y"
-               PERFORM DELETE-VENDOR-RECORD.
-           PERFORM GET-VENDOR-RECORD.
+               PERFORM ENTER-INACTIVE-REASON
+               MOVE "I" TO VENDOR-STATUS
+               ACCEPT VENDOR-INACTIVE-DATE FROM DATE YYYYMMDD
+               PERFORM REWRITE-VENDOR-RECORD
+               IF REWRITE-VENDOR-SUCCEEDED
+                   DISPLAY "VENDOR MARKED INACTIVE."
+               ELSE
+                   DISPLAY "VENDOR NOT MARKED INACTIVE - REWRITE FAILED"
+               END-IF.
+
+       REACTIVATE-THIS-RECORD.
+           DISPLAY "THIS VENDOR IS CURRENTLY INACTIVE - REASON: "
+               VENDOR-STATUS-REASON.
+           MOVE "X" TO OK-TO-DELETE.
+           PERFORM ASK-TO-REACTIVATE UNTIL OK-TO-DELETE = "Y" OR "N".
+           IF OK-TO-DELETE = "Y"
+               MOVE "A" TO VENDOR-STATUS
+               MOVE SPACES TO VENDOR-STATUS-REASON
+               MOVE ZEROES TO VENDOR-INACTIVE-DATE
+               PERFORM REWRITE-VENDOR-RECORD
+               IF REWRITE-VENDOR-SUCCEEDED
+                   DISPLAY "VENDOR REACTIVATED."
+               ELSE
+                   DISPLAY "VENDOR NOT REACTIVATED - REWRITE FAILED"
+               END-IF.
 
        ASK-TO-DELETE.
-           DISPLAY "DELETE THIS RECORD (Y/N)?".
+           DISPLAY "MARK THIS VENDOR INACTIVE (Y/N)?".
+           ACCEPT OK-TO-DELETE.
+           IF OK-TO-DELETE = "y"
+               MOVE "Y" TO OK-TO-DELETE.
+           IF OK-TO-DELETE = "n"
+               MOVE "N" TO OK-TO-DELETE.
+           IF OK-TO-DELETE NOT = "Y" AND OK-TO-DELETE NOT = "N"
+               DISPLAY "YOU MUST ENTER UES OR NO".
+
+       ASK-TO-REACTIVATE.
+           DISPLAY "REACTIVATE THIS VENDOR (Y/N)?".
            ACCEPT OK-TO-DELETE.
            IF OK-TO-DELETE = "y"
                MOVE "Y" TO OK-TO-DELETE.
@@ -258,26 +931,74 @@
            IF OK-TO-DELETE NOT = "Y" AND OK-TO-DELETE NOT = "N"
                DISPLAY "YOU MUST ENTER UES OR NO".
 
+       ENTER-INACTIVE-REASON.
+           DISPLAY "ENTER REASON FOR INACTIVATION (UP TO 30"
+               " CHARACTERS)".
+           ACCEPT VENDOR-STATUS-REASON.
+
       *    LIST SORTED
 
        LIST-SORTED.
            MOVE ZEROES TO LINE-COUNT PAGE-NUMBER.
+           MOVE "S" TO CURRENT-CHECKPOINT-TYPE.
+           PERFORM PROMPT-RESUME.
            PERFORM START-NEW-PAGE.
+           CLOSE VENDOR-FILE.
+           SORT WORK-SORT-FILE
+               ON ASCENDING KEY SORT-VENDOR-NAME
+               USING VENDOR-FILE
+               GIVING SORTED-VENDOR-FILE.
+           OPEN I-O VENDOR-FILE.
+           OPEN INPUT SORTED-VENDOR-FILE.
            MOVE "N" TO FILE-AT-END.
-           PERFORM READ-NEXT-RECORD.
+           PERFORM READ-NEXT-SORTED-RECORD.
+           IF RESUME-REPORT
+               PERFORM SKIP-TO-CHECKPOINT UNTIL FILE-AT-END = "Y"
+                   OR SRTD-VENDOR-NUMBER = CHECKPOINT-VENDOR-NUMBER
+               IF FILE-AT-END = "N"
+                   PERFORM READ-NEXT-SORTED-RECORD
+               END-IF
+           END-IF.
            IF FILE-AT-END = "Y"
                MOVE "NO RECORDS FOUND" TO DISPLAY-RECORD
                PERFORM PRESS-ENTER
                PERFORM WRITE-DISPLAY-RECORD
            ELSE
-               PERFORM DISPLAY-VENDOR-FIELDS UNTIL FILE-AT-END = "Y".
+               PERFORM DISPLAY-SORTED-FIELDS UNTIL FILE-AT-END = "Y".
                PERFORM PRESS-ENTER.
+               PERFORM CLEAR-CHECKPOINT.
+           CLOSE SORTED-VENDOR-FILE.
+
+       READ-NEXT-SORTED-RECORD.
+           READ SORTED-VENDOR-FILE NEXT RECORD
+               AT END MOVE "Y" TO FILE-AT-END.
+
+       SKIP-TO-CHECKPOINT.
+           PERFORM READ-NEXT-SORTED-RECORD.
 
-       DISPLAY-VENDOR-FIELDS.
+       DISPLAY-SORTED-FIELDS.
            IF LINE-COUNT > MAXIMUM-LINES
+               PERFORM SAVE-CHECKPOINT
                PERFORM START-NEXT-PAGE.
+           PERFORM LOAD-SORTED-INTO-VENDOR-RECORD.
            PERFORM DISPLAY-THE-RECORD.
-           PERFORM READ-NEXT-RECORD.
+           PERFORM READ-NEXT-SORTED-RECORD.
+
+       LOAD-SORTED-INTO-VENDOR-RECORD.
+           MOVE SRTD-VENDOR-NUMBER        TO VENDOR-NUMBER.
+           MOVE SRTD-VENDOR-NAME          TO VENDOR-NAME.
+           MOVE SRTD-VENDOR-ADDRESS-1     TO VENDOR-ADDRESS-1.
+           MOVE SRTD-VENDOR-ADDRESS-2     TO VENDOR-ADDRESS-2.
+           MOVE SRTD-VENDOR-CITY          TO VENDOR-CITY.
+           MOVE SRTD-VENDOR-STATE         TO VENDOR-STATE.
+           MOVE SRTD-VENDOR-ZIP           TO VENDOR-ZIP.
+           MOVE SRTD-VENDOR-CONTACT       TO VENDOR-CONTACT.
+           MOVE SRTD-VENDOR-PHONE         TO VENDOR-PHONE.
+           MOVE SRTD-VENDOR-STATUS        TO VENDOR-STATUS.
+           MOVE SRTD-VENDOR-STATUS-REASON TO VENDOR-STATUS-REASON.
+           MOVE SRTD-VENDOR-TAX-ID        TO VENDOR-TAX-ID.
+           MOVE SRTD-VENDOR-TERMS-CODE    TO VENDOR-TERMS-CODE.
+           MOVE SRTD-VENDOR-INACTIVE-DATE TO VENDOR-INACTIVE-DATE.
 
        DISPLAY-THE-RECORD.
            PERFORM DISPLAY-LINE-1.
@@ -318,7 +1039,11 @@
            PERFORM WRITE-DISPLAY-RECORD.
 
        WRITE-DISPLAY-RECORD.
-           DISPLAY DISPLAY-RECORD.
+           IF PRINT-MODE = "Y"
+               MOVE DISPLAY-RECORD TO PRINT-LINE
+               WRITE PRINT-LINE
+           ELSE
+               DISPLAY DISPLAY-RECORD.
            ADD 1 TO LINE-COUNT.
 
        LINE-FEED.
@@ -344,22 +1069,95 @@
            PERFORM PRESS-ENTER.
            MOVE ZERO TO LINE-COUNT.
 
+      *    CHECKPOINT/RESTART FOR THE VENDOR LIST REPORTS
+       READ-CHECKPOINT.
+           MOVE ZEROES TO CHECKPOINT-VENDOR-NUMBER.
+           MOVE SPACES TO CHECKPOINT-LINE.
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+               AT END MOVE SPACES TO CHECKPOINT-LINE.
+           IF CHECKPOINT-REPORT-CODE = CURRENT-CHECKPOINT-TYPE
+                   AND CHECKPOINT-NUMBER-TEXT IS NUMERIC
+                   AND CHECKPOINT-NUMBER-TEXT NOT = "00000"
+               MOVE CHECKPOINT-NUMBER-TEXT TO CHECKPOINT-VENDOR-NUMBER.
+           CLOSE CHECKPOINT-FILE.
+
+       PROMPT-RESUME.
+           PERFORM READ-CHECKPOINT.
+           MOVE "N" TO RESUME-FLAG.
+           IF CHECKPOINT-VENDOR-NUMBER NOT = ZEROES
+               DISPLAY "A PREVIOUS RUN STOPPED AFTER VENDOR "
+                   CHECKPOINT-VENDOR-NUMBER
+               DISPLAY "RESUME FROM THERE (Y/N)?"
+               ACCEPT RESUME-FLAG
+               MOVE FUNCTION UPPER-CASE(RESUME-FLAG) TO RESUME-FLAG
+               IF RESUME-FLAG NOT = "Y"
+                   MOVE "N" TO RESUME-FLAG
+                   MOVE ZEROES TO CHECKPOINT-VENDOR-NUMBER
+               END-IF
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           MOVE CURRENT-CHECKPOINT-TYPE TO CHECKPOINT-REPORT-CODE.
+           MOVE VENDOR-NUMBER TO CHECKPOINT-NUMBER-TEXT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
       *    LIST ALL
 
        LIST-ALL.
-           MOVE "N" TO FILE-AT-END.
+           MOVE ZERO TO LINE-COUNT.
+           MOVE "A" TO CURRENT-CHECKPOINT-TYPE.
+           PERFORM PROMPT-RESUME.
+           IF RESUME-REPORT
+               MOVE CHECKPOINT-VENDOR-NUMBER TO VENDOR-NUMBER
+               START VENDOR-FILE KEY IS GREATER THAN VENDOR-NUMBER
+                   INVALID KEY MOVE "Y" TO FILE-AT-END
+                   NOT INVALID KEY MOVE "N" TO FILE-AT-END
+           ELSE
+               MOVE "N" TO FILE-AT-END
+           END-IF.
            PERFORM READ-NEXT-RECORD.
            PERFORM READ-AND-DISPLAY UNTIL FILE-AT-END = "Y".
+           PERFORM CLEAR-CHECKPOINT.
            PERFORM PRESS-ENTER.
 
        READ-AND-DISPLAY.
            DISPLAY VENDOR-RECORD.
+           ADD 1 TO LINE-COUNT.
+           IF LINE-COUNT > MAXIMUM-LINES
+               PERFORM SAVE-CHECKPOINT
+               PERFORM PRESS-ENTER
+               MOVE ZERO TO LINE-COUNT
+           END-IF.
            PERFORM READ-NEXT-RECORD.
 
       *    LIST NUMBER/NAME
 
        LIST-NUMBER-NAME.
-           MOVE "N" TO FILE-AT-END.
+           DISPLAY "ENTER STARTING NAME TO JUMP TO (OR BLANK FOR ALL)".
+           ACCEPT LIST-START-NAME.
+           MOVE ZEROES TO LIST-START-NUMBER.
+           IF LIST-START-NAME = SPACES
+               DISPLAY "ENTER STARTING VENDOR NUMBER (OR ZEROES)"
+               ACCEPT LIST-START-NUMBER
+           END-IF.
+           IF LIST-START-NAME NOT = SPACES
+               PERFORM LIST-NUMBER-NAME-BY-NAME
+           ELSE
+               PERFORM LIST-NUMBER-NAME-BY-NUMBER
+           END-IF.
+
+       LIST-NUMBER-NAME-BY-NUMBER.
+           MOVE LIST-START-NUMBER TO VENDOR-NUMBER.
+           START VENDOR-FILE KEY IS NOT LESS THAN VENDOR-NUMBER
+               INVALID KEY MOVE "Y" TO FILE-AT-END
+               NOT INVALID KEY MOVE "N" TO FILE-AT-END.
            PERFORM READ-NEXT-RECORD.
            IF FILE-AT-END = "Y"
                DISPLAY "NO RECORDS FOUND"
@@ -372,77 +1170,754 @@
            DISPLAY "NO: " VENDOR-NUMBER " NAME: " VENDOR-NAME.
            PERFORM READ-NEXT-RECORD.
 
+      *    JUMPS STRAIGHT TO A GIVEN STARTING NAME BY SORTING THE
+      *    VENDOR FILE BY NAME (SAME TECHNIQUE AS LIST-SORTED) AND
+      *    SKIPPING PAST EVERY SORTED RECORD BEFORE THAT NAME.
+       LIST-NUMBER-NAME-BY-NAME.
+           CLOSE VENDOR-FILE.
+           SORT WORK-SORT-FILE
+               ON ASCENDING KEY SORT-VENDOR-NAME
+               USING VENDOR-FILE
+               GIVING SORTED-VENDOR-FILE.
+           OPEN I-O VENDOR-FILE.
+           OPEN INPUT SORTED-VENDOR-FILE.
+           MOVE "N" TO FILE-AT-END.
+           PERFORM READ-NEXT-SORTED-RECORD.
+           PERFORM READ-NEXT-SORTED-RECORD
+               UNTIL FILE-AT-END = "Y"
+               OR SRTD-VENDOR-NAME NOT LESS THAN LIST-START-NAME.
+           IF FILE-AT-END = "Y"
+               DISPLAY "NO RECORDS FOUND"
+               PERFORM PRESS-ENTER
+           ELSE
+               PERFORM DISPLAY-SORTED-NUMBER-NAME
+                   UNTIL FILE-AT-END = "Y".
+               PERFORM PRESS-ENTER.
+           CLOSE SORTED-VENDOR-FILE.
+
+       DISPLAY-SORTED-NUMBER-NAME.
+           DISPLAY "NO: " SRTD-VENDOR-NUMBER " NAME: " SRTD-VENDOR-NAME.
+           PERFORM READ-NEXT-SORTED-RECORD.
+
       *    CREATING FILES
 
        CREATE-NEW-FILE.
-           PERFORM CLOSING-PROCEDURE.
+           PERFORM BACKUP-THE-VENDOR-FILE.
            PERFORM NEW-OPENING-PROCEDURE.
-           DISPLAY "FILE CREATED SUCESSFULLY."
+           PERFORM REBUILD-NEW-FILE.
+           PERFORM WRITE-NEW-FILE-TRAILER.
+           CLOSE NEW-FILE.
+           PERFORM VERIFY-NEW-FILE-CONTROL-TOTALS.
+           IF CONTROL-TOTALS-MATCH
+               PERFORM RECONCILE-VENDOR-FILES
+               DISPLAY "FILE CREATED SUCESSFULLY."
+           ELSE
+               DISPLAY "FILE NOT ACCEPTED - CONTROL TOTALS DO NOT MATCH"
+               MOVE "REBUILD CONTROL TOTAL MISMATCH" TO ERRLOG-MSG-TEXT
+               PERFORM LOG-ERROR.
            PERFORM PRESS-ENTER.
 
        NEW-OPENING-PROCEDURE.
-           OPEN I-O NEW-FILE.
+           OPEN OUTPUT NEW-FILE.
+           MOVE ZERO TO NEW-BUILD-RECORD-COUNT NEW-BUILD-HASH-TOTAL.
+
+       REBUILD-NEW-FILE.
+           MOVE ZEROES TO VENDOR-NUMBER.
+           START VENDOR-FILE KEY IS NOT LESS THAN VENDOR-NUMBER
+               INVALID KEY MOVE "Y" TO FILE-AT-END
+               NOT INVALID KEY MOVE "N" TO FILE-AT-END.
+           PERFORM READ-NEXT-RECORD.
+           PERFORM COPY-RECORD-TO-NEW-FILE UNTIL FILE-AT-END = "Y".
+
+       WRITE-NEW-FILE-TRAILER.
+           MOVE "TRAILER" TO NEW-CONTROL-ID.
+           MOVE NEW-BUILD-RECORD-COUNT TO NEW-CONTROL-COUNT.
+           MOVE NEW-BUILD-HASH-TOTAL TO NEW-CONTROL-HASH-TOTAL.
+           WRITE NEW-CONTROL-RECORD.
+
+      *    RE-READS THE JUST-CLOSED NEW FILE, RECOMPUTES THE RECORD
+      *    COUNT AND HASH TOTAL FROM THE DATA RECORDS, AND COMPARES
+      *    THEM AGAINST THE TRAILER WRITTEN BY WRITE-NEW-FILE-TRAILER.
+       VERIFY-NEW-FILE-CONTROL-TOTALS.
+           MOVE ZERO TO CHECK-RECORD-COUNT CHECK-HASH-TOTAL.
+           MOVE "Y" TO CONTROL-TOTALS-OK.
+           OPEN INPUT NEW-FILE.
+           MOVE "N" TO NEW-FILE-AT-END.
+           READ NEW-FILE NEXT RECORD AT END MOVE "Y" TO NEW-FILE-AT-END.
+           PERFORM VERIFY-NEW-FILE-STEP UNTIL NEW-FILE-IS-AT-END.
+           CLOSE NEW-FILE.
+           IF CHECK-RECORD-COUNT NOT = NEW-BUILD-RECORD-COUNT
+               OR CHECK-HASH-TOTAL NOT = NEW-BUILD-HASH-TOTAL
+               MOVE "N" TO CONTROL-TOTALS-OK.
+
+       VERIFY-NEW-FILE-STEP.
+           IF NEW-CONTROL-ID = "TRAILER"
+               CONTINUE
+           ELSE
+               ADD 1 TO CHECK-RECORD-COUNT
+               ADD NEW-VENDOR-NUMBER TO CHECK-HASH-TOTAL
+           END-IF.
+           READ NEW-FILE NEXT RECORD AT END MOVE "Y" TO NEW-FILE-AT-END.
+
+       COPY-RECORD-TO-NEW-FILE.
+           MOVE VENDOR-NUMBER        TO NEW-VENDOR-NUMBER.
+           MOVE VENDOR-NAME          TO NEW-VENDOR-NAME.
+           MOVE VENDOR-ADDRESS-1     TO NEW-VENDOR-ADDRESS-1.
+           MOVE VENDOR-ADDRESS-2     TO NEW-VENDOR-ADDRESS-2.
+           MOVE VENDOR-CITY          TO NEW-VENDOR-CITY.
+           MOVE VENDOR-STATE         TO NEW-VENDOR-STATE.
+           MOVE VENDOR-ZIP           TO NEW-VENDOR-ZIP.
+           MOVE VENDOR-CONTACT       TO NEW-VENDOR-CONTACT.
+           MOVE VENDOR-PHONE         TO NEW-VENDOR-PHONE.
+           MOVE VENDOR-STATUS        TO NEW-VENDOR-STATUS.
+           MOVE VENDOR-STATUS-REASON TO NEW-VENDOR-STATUS-REASON.
+           MOVE VENDOR-TAX-ID        TO NEW-VENDOR-TAX-ID.
+           MOVE VENDOR-TERMS-CODE    TO NEW-VENDOR-TERMS-CODE.
+           MOVE VENDOR-INACTIVE-DATE TO NEW-VENDOR-INACTIVE-DATE.
+           WRITE NEW-VENDOR-RECORD.
+           ADD 1 TO NEW-BUILD-RECORD-COUNT.
+           ADD VENDOR-NUMBER TO NEW-BUILD-HASH-TOTAL.
+           PERFORM READ-NEXT-RECORD.
+
+      *    RECONCILIATION REPORT (LIVE FILE VS. REBUILT NEW FILE)
+       RECONCILE-VENDOR-FILES.
+           MOVE ZERO TO RECON-LIVE-COUNT RECON-NEW-COUNT
+               RECON-MISMATCH-COUNT.
+           OPEN INPUT NEW-FILE.
+           MOVE ZEROES TO VENDOR-NUMBER.
+           START VENDOR-FILE KEY IS NOT LESS THAN VENDOR-NUMBER
+               INVALID KEY MOVE "Y" TO FILE-AT-END
+               NOT INVALID KEY MOVE "N" TO FILE-AT-END.
+           PERFORM READ-NEXT-RECORD.
+           MOVE "N" TO NEW-FILE-AT-END.
+           PERFORM READ-NEXT-NEW-RECORD.
+           DISPLAY " ".
+           DISPLAY "VENDOR FILE RECONCILIATION REPORT".
+           PERFORM RECONCILE-COMPARE-STEP
+               UNTIL FILE-AT-END = "Y" AND NEW-FILE-IS-AT-END.
+           CLOSE NEW-FILE.
+           DISPLAY "LIVE FILE RECORD COUNT:    " RECON-LIVE-COUNT.
+           DISPLAY "NEW FILE RECORD COUNT:     " RECON-NEW-COUNT.
+           DISPLAY "VENDOR NUMBERS MISMATCHED: " RECON-MISMATCH-COUNT.
+
+      *    THE TRAILER RECORD WRITTEN BY WRITE-NEW-FILE-TRAILER IS NOT
+      *    A VENDOR AND IS SKIPPED HERE SO IT NEVER ENTERS THE
+      *    RECONCILIATION COMPARE.
+       READ-NEXT-NEW-RECORD.
+           READ NEW-FILE NEXT RECORD AT END MOVE "Y" TO NEW-FILE-AT-END.
+           IF NOT NEW-FILE-IS-AT-END
+               IF NEW-CONTROL-ID = "TRAILER"
+                   READ NEW-FILE NEXT RECORD
+                       AT END MOVE "Y" TO NEW-FILE-AT-END
+               END-IF
+           END-IF.
+           IF NOT NEW-FILE-IS-AT-END
+               ADD 1 TO RECON-NEW-COUNT.
+
+       RECONCILE-COMPARE-STEP.
+           IF FILE-AT-END = "Y"
+               DISPLAY "VENDOR " NEW-VENDOR-NUMBER
+                   " IN NEW FILE BUT NOT IN LIVE FILE"
+               ADD 1 TO RECON-MISMATCH-COUNT
+               PERFORM READ-NEXT-NEW-RECORD
+           ELSE IF NEW-FILE-IS-AT-END
+               ADD 1 TO RECON-LIVE-COUNT
+               DISPLAY "VENDOR " VENDOR-NUMBER
+                   " IN LIVE FILE BUT NOT IN NEW FILE"
+               ADD 1 TO RECON-MISMATCH-COUNT
+               PERFORM READ-NEXT-RECORD
+           ELSE IF VENDOR-NUMBER = NEW-VENDOR-NUMBER
+               ADD 1 TO RECON-LIVE-COUNT
+               PERFORM READ-NEXT-RECORD
+               PERFORM READ-NEXT-NEW-RECORD
+           ELSE IF VENDOR-NUMBER < NEW-VENDOR-NUMBER
+               ADD 1 TO RECON-LIVE-COUNT
+               DISPLAY "VENDOR " VENDOR-NUMBER
+                   " IN LIVE FILE BUT NOT IN NEW FILE"
+               ADD 1 TO RECON-MISMATCH-COUNT
+               PERFORM READ-NEXT-RECORD
+           ELSE
+               DISPLAY "VENDOR " NEW-VENDOR-NUMBER
+                   " IN NEW FILE BUT NOT IN LIVE FILE"
+               ADD 1 TO RECON-MISMATCH-COUNT
+               PERFORM READ-NEXT-NEW-RECORD.
+
+       BACKUP-THE-VENDOR-FILE.
+           ACCEPT HIST-CURRENT-DATE FROM DATE YYYYMMDD.
+           STRING "vendor3_" HIST-CC-YY HIST-MM HIST-DD ".bak"
+               DELIMITED BY SIZE INTO BACKUP-FILENAME.
+           OPEN OUTPUT BACKUP-VENDOR-FILE.
+           MOVE ZEROES TO VENDOR-NUMBER.
+           START VENDOR-FILE KEY IS NOT LESS THAN VENDOR-NUMBER
+               INVALID KEY MOVE "Y" TO FILE-AT-END
+               NOT INVALID KEY MOVE "N" TO FILE-AT-END.
+           PERFORM READ-NEXT-RECORD.
+           PERFORM BACKUP-COPY-RECORD UNTIL FILE-AT-END = "Y".
+           CLOSE BACKUP-VENDOR-FILE.
+           DISPLAY "VENDOR FILE BACKED UP TO " BACKUP-FILENAME.
+
+       BACKUP-COPY-RECORD.
+           WRITE BACKUP-VENDOR-RECORD FROM VENDOR-RECORD.
+           PERFORM READ-NEXT-RECORD.
+
+      *    PRINTED VENDOR REPORT (REPLACES CONSOLE-ONLY DISPLAY)
+       PRINT-VENDOR-LIST.
+           MOVE "Y" TO PRINT-MODE.
+           OPEN OUTPUT PRINT-FILE.
+           PERFORM LIST-SORTED.
+           CLOSE PRINT-FILE.
+           MOVE "N" TO PRINT-MODE.
+           DISPLAY "VENDOR LIST PRINTED TO vendorprt.txt".
+           PERFORM PRESS-ENTER.
+
+      *    BATCH TRANSACTION PROCESSING (UNATTENDED ADD/CHANGE/DELETE)
+       PROCESS-TRANSACTION-FILE.
+           MOVE ZEROES TO TRANS-ADD-COUNT TRANS-CHANGE-COUNT
+               TRANS-DELETE-COUNT TRANS-ERROR-COUNT.
+           MOVE "Y" TO BATCH-MODE-FLAG.
+           OPEN INPUT VENDOR-TRANS-FILE.
+           MOVE "N" TO TRANS-AT-END.
+           PERFORM READ-NEXT-TRANSACTION.
+           PERFORM APPLY-TRANSACTION UNTIL TRANS-AT-END = "Y".
+           CLOSE VENDOR-TRANS-FILE.
+           MOVE "N" TO BATCH-MODE-FLAG.
+           DISPLAY " ".
+           DISPLAY "TRANSACTIONS ADDED:   " TRANS-ADD-COUNT.
+           DISPLAY "TRANSACTIONS CHANGED: " TRANS-CHANGE-COUNT.
+           DISPLAY "TRANSACTIONS DELETED: " TRANS-DELETE-COUNT.
+           DISPLAY "TRANSACTIONS IN ERROR:" TRANS-ERROR-COUNT.
+           PERFORM PRESS-ENTER.
+
+       READ-NEXT-TRANSACTION.
+           READ VENDOR-TRANS-FILE NEXT RECORD
+               AT END MOVE "Y" TO TRANS-AT-END.
+
+       APPLY-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TRANS-IS-ADD
+                   PERFORM APPLY-ADD-TRANSACTION
+               WHEN TRANS-IS-CHANGE
+                   PERFORM APPLY-CHANGE-TRANSACTION
+               WHEN TRANS-IS-DELETE
+                   PERFORM APPLY-DELETE-TRANSACTION
+               WHEN OTHER
+                   DISPLAY "INVALID TRANSACTION CODE FOR VENDOR "
+                       TRANS-VENDOR-NUMBER
+                   ADD 1 TO TRANS-ERROR-COUNT
+           END-EVALUATE.
+           PERFORM READ-NEXT-TRANSACTION.
+
+       APPLY-ADD-TRANSACTION.
+           PERFORM INIT-VENDOR-RECORD.
+           MOVE TRANS-VENDOR-NUMBER    TO VENDOR-NUMBER.
+           MOVE "ADD" TO THE-MODE.
+           MOVE "N" TO CHECK-DIGIT-FAILED-FLAG.
+           PERFORM ASSIGN-OR-CHECK-DIGIT.
+           IF CHECK-DIGIT-WAS-BAD
+               DISPLAY "TRANSACTION VENDOR NUMBER REJECTED: "
+                   TRANS-VENDOR-NUMBER
+               MOVE "INVALID VENDOR NUMBER IN TRANSACTION FILE"
+                   TO ERRLOG-MSG-TEXT
+               PERFORM LOG-ERROR
+               ADD 1 TO TRANS-ERROR-COUNT
+           ELSE
+               PERFORM MOVE-TRANSACTION-TO-VENDOR-RECORD
+               PERFORM CHECK-DUPLICATE-VENDOR
+               IF PROCEED-WITH-DUPLICATE = "N"
+                   ADD 1 TO TRANS-ERROR-COUNT
+               ELSE
+                   PERFORM WRITE-VENDOR-RECORD
+                   IF VENDOR-FILE-STATUS = "00"
+                       ADD 1 TO TRANS-ADD-COUNT
+                   ELSE
+                       ADD 1 TO TRANS-ERROR-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+
+       APPLY-CHANGE-TRANSACTION.
+           MOVE TRANS-VENDOR-NUMBER TO VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+           IF RECORD-FOUND = "N"
+               DISPLAY "TRANSACTION VENDOR NOT FOUND: "
+                   TRANS-VENDOR-NUMBER
+               ADD 1 TO TRANS-ERROR-COUNT
+           ELSE
+               MOVE VENDOR-RECORD TO SAVED-VENDOR-RECORD
+               PERFORM MOVE-TRANSACTION-TO-VENDOR-RECORD
+               PERFORM REWRITE-VENDOR-RECORD
+               IF REWRITE-VENDOR-SUCCEEDED
+                   ADD 1 TO TRANS-CHANGE-COUNT
+               ELSE
+                   DISPLAY "TRANSACTION CHANGE FAILED FOR VENDOR "
+                       TRANS-VENDOR-NUMBER
+                   ADD 1 TO TRANS-ERROR-COUNT
+               END-IF.
+
+       APPLY-DELETE-TRANSACTION.
+           MOVE TRANS-VENDOR-NUMBER TO VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+           IF RECORD-FOUND = "N"
+               DISPLAY "TRANSACTION VENDOR NOT FOUND: "
+                   TRANS-VENDOR-NUMBER
+               ADD 1 TO TRANS-ERROR-COUNT
+           ELSE
+               MOVE VENDOR-RECORD TO SAVED-VENDOR-RECORD
+               MOVE "I" TO VENDOR-STATUS
+               MOVE "BATCH TRANSACTION DELETE" TO VENDOR-STATUS-REASON
+               ACCEPT VENDOR-INACTIVE-DATE FROM DATE YYYYMMDD
+               PERFORM REWRITE-VENDOR-RECORD
+               IF REWRITE-VENDOR-SUCCEEDED
+                   ADD 1 TO TRANS-DELETE-COUNT
+               ELSE
+                   DISPLAY "TRANSACTION DELETE FAILED FOR VENDOR "
+                       TRANS-VENDOR-NUMBER
+                   ADD 1 TO TRANS-ERROR-COUNT
+               END-IF.
+
+       MOVE-TRANSACTION-TO-VENDOR-RECORD.
+           MOVE TRANS-VENDOR-NAME      TO VENDOR-NAME.
+           MOVE TRANS-VENDOR-ADDRESS-1 TO VENDOR-ADDRESS-1.
+           MOVE TRANS-VENDOR-ADDRESS-2 TO VENDOR-ADDRESS-2.
+           MOVE TRANS-VENDOR-CITY      TO VENDOR-CITY.
+           MOVE TRANS-VENDOR-STATE     TO VENDOR-STATE.
+           MOVE TRANS-VENDOR-ZIP       TO VENDOR-ZIP.
+           MOVE TRANS-VENDOR-CONTACT   TO VENDOR-CONTACT.
+           MOVE TRANS-VENDOR-PHONE     TO VENDOR-PHONE.
+           MOVE TRANS-VENDOR-TAX-ID    TO VENDOR-TAX-ID.
+           MOVE TRANS-VENDOR-TERMS-CODE TO VENDOR-TERMS-CODE.
+
+      *    MASS AREA-CODE UPDATE
+       MASS-AREA-CODE-UPDATE.
+           DISPLAY "ENTER VENDOR STATE TO UPDATE".
+           ACCEPT MASS-UPDATE-STATE.
+           MOVE FUNCTION UPPER-CASE(MASS-UPDATE-STATE)
+               TO MASS-UPDATE-STATE.
+           DISPLAY "ENTER OLD AREA CODE (3 DIGITS)".
+           ACCEPT MASS-UPDATE-OLD-AREA.
+           DISPLAY "ENTER NEW AREA CODE (3 DIGITS)".
+           ACCEPT MASS-UPDATE-NEW-AREA.
+           PERFORM UNTIL MASS-UPDATE-NEW-AREA IS NUMERIC
+               DISPLAY "INVALID AREA CODE - MUST BE 3 DIGITS"
+               DISPLAY "ENTER NEW AREA CODE (3 DIGITS)"
+               ACCEPT MASS-UPDATE-NEW-AREA
+           END-PERFORM.
+           MOVE ZEROES TO MASS-UPDATE-COUNT.
+           MOVE ZEROES TO VENDOR-NUMBER.
+           START VENDOR-FILE KEY IS NOT LESS THAN VENDOR-NUMBER
+               INVALID KEY MOVE "Y" TO FILE-AT-END
+               NOT INVALID KEY MOVE "N" TO FILE-AT-END.
+           PERFORM READ-NEXT-RECORD.
+           PERFORM MASS-UPDATE-SCAN UNTIL FILE-AT-END = "Y".
+           DISPLAY "VENDORS UPDATED: " MASS-UPDATE-COUNT.
+           PERFORM PRESS-ENTER.
+
+       MASS-UPDATE-SCAN.
+           IF VENDOR-STATE = MASS-UPDATE-STATE
+                   AND VENDOR-PHONE(1:3) = MASS-UPDATE-OLD-AREA
+               MOVE VENDOR-RECORD TO SAVED-VENDOR-RECORD
+               MOVE MASS-UPDATE-NEW-AREA TO VENDOR-PHONE(1:3)
+               PERFORM VALIDATE-VENDOR-PHONE
+               IF PHONE-IS-VALID
+                   PERFORM REWRITE-VENDOR-RECORD
+                   IF REWRITE-VENDOR-SUCCEEDED
+                       ADD 1 TO MASS-UPDATE-COUNT
+                   END-IF
+               ELSE
+                   DISPLAY "VENDOR " VENDOR-NUMBER
+                       " SKIPPED - AREA CODE CHANGE LEAVES AN "
+                       "INVALID PHONE FORMAT"
+                   MOVE SAVED-VENDOR-RECORD TO VENDOR-RECORD
+               END-IF
+           END-IF.
+           PERFORM READ-NEXT-RECORD.
+
+      *    CSV EXPORT (FOR SPREADSHEET/BANKING UPLOADS)
+       EXPORT-VENDOR-CSV.
+           OPEN OUTPUT CSV-FILE.
+           MOVE ZEROES TO VENDOR-NUMBER.
+           START VENDOR-FILE KEY IS NOT LESS THAN VENDOR-NUMBER
+               INVALID KEY MOVE "Y" TO FILE-AT-END
+               NOT INVALID KEY MOVE "N" TO FILE-AT-END.
+           PERFORM READ-NEXT-RECORD.
+           PERFORM WRITE-CSV-LINE UNTIL FILE-AT-END = "Y".
+           CLOSE CSV-FILE.
+           DISPLAY "VENDOR LIST EXPORTED TO vendor.csv".
+           PERFORM PRESS-ENTER.
+
+       WRITE-CSV-LINE.
+           STRING VENDOR-NUMBER DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(VENDOR-NAME) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(VENDOR-ADDRESS-1) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(VENDOR-CITY) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               VENDOR-STATE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(VENDOR-ZIP) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(VENDOR-CONTACT) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(VENDOR-PHONE) DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-LINE.
+           PERFORM READ-NEXT-RECORD.
 
+      *    MAILING LABELS, 3-UP FOR LABEL STOCK
+       PRINT-MAILING-LABELS.
+           OPEN OUTPUT LABEL-FILE.
+           MOVE ZERO TO LABEL-COUNT.
+           MOVE ZEROES TO VENDOR-NUMBER.
+           START VENDOR-FILE KEY IS NOT LESS THAN VENDOR-NUMBER
+               INVALID KEY MOVE "Y" TO FILE-AT-END
+               NOT INVALID KEY MOVE "N" TO FILE-AT-END.
+           PERFORM READ-NEXT-RECORD.
+           PERFORM BUILD-LABEL-ROW UNTIL FILE-AT-END = "Y".
+           IF LABEL-COUNT > 0
+               PERFORM WRITE-LABEL-ROW
+           END-IF.
+           CLOSE LABEL-FILE.
+           DISPLAY "MAILING LABELS WRITTEN TO vendorlbl.txt".
+           PERFORM PRESS-ENTER.
+
+       BUILD-LABEL-ROW.
+           ADD 1 TO LABEL-COUNT.
+           MOVE VENDOR-NAME TO LABEL-NAME-COL(LABEL-COUNT).
+           MOVE VENDOR-ADDRESS-1 TO LABEL-ADDR1-COL(LABEL-COUNT).
+           MOVE VENDOR-ADDRESS-2 TO LABEL-ADDR2-COL(LABEL-COUNT).
+           STRING FUNCTION TRIM(VENDOR-CITY) DELIMITED BY SIZE
+               ", " DELIMITED BY SIZE
+               VENDOR-STATE DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               FUNCTION TRIM(VENDOR-ZIP) DELIMITED BY SIZE
+               INTO LABEL-CSZ-COL(LABEL-COUNT).
+           IF LABEL-COUNT = 3
+               PERFORM WRITE-LABEL-ROW
+           END-IF.
+           PERFORM READ-NEXT-RECORD.
+
+       WRITE-LABEL-ROW.
+           STRING LABEL-NAME-COL(1) DELIMITED BY SIZE
+               LABEL-NAME-COL(2) DELIMITED BY SIZE
+               LABEL-NAME-COL(3) DELIMITED BY SIZE
+               INTO LABEL-LINE.
+           WRITE LABEL-LINE.
+           STRING LABEL-ADDR1-COL(1) DELIMITED BY SIZE
+               LABEL-ADDR1-COL(2) DELIMITED BY SIZE
+               LABEL-ADDR1-COL(3) DELIMITED BY SIZE
+               INTO LABEL-LINE.
+           WRITE LABEL-LINE.
+           STRING LABEL-ADDR2-COL(1) DELIMITED BY SIZE
+               LABEL-ADDR2-COL(2) DELIMITED BY SIZE
+               LABEL-ADDR2-COL(3) DELIMITED BY SIZE
+               INTO LABEL-LINE.
+           WRITE LABEL-LINE.
+           STRING LABEL-CSZ-COL(1) DELIMITED BY SIZE
+               LABEL-CSZ-COL(2) DELIMITED BY SIZE
+               LABEL-CSZ-COL(3) DELIMITED BY SIZE
+               INTO LABEL-LINE.
+           WRITE LABEL-LINE.
+           MOVE SPACES TO LABEL-LINE.
+           WRITE LABEL-LINE.
+           MOVE SPACES TO LABEL-NAME-ROW.
+           MOVE SPACES TO LABEL-ADDR1-ROW.
+           MOVE SPACES TO LABEL-ADDR2-ROW.
+           MOVE SPACES TO LABEL-CSZ-ROW.
+           MOVE ZERO TO LABEL-COUNT.
+
+      *    VENDOR FILE SUMMARY (COUNTS BY STATE, ACTIVE VS. INACTIVE)
+       VENDOR-FILE-SUMMARY.
+           MOVE ZERO TO SUMMARY-TOTAL-COUNT SUMMARY-ACTIVE-COUNT
+               SUMMARY-INACTIVE-COUNT SUMMARY-OTHER-STATE-COUNT.
+           PERFORM VARYING STATE-IDX FROM 1 BY 1 UNTIL STATE-IDX > 51
+               MOVE ZERO TO STATE-COUNT(STATE-IDX)
+           END-PERFORM.
+           MOVE ZEROES TO VENDOR-NUMBER.
+           START VENDOR-FILE KEY IS NOT LESS THAN VENDOR-NUMBER
+               INVALID KEY MOVE "Y" TO FILE-AT-END
+               NOT INVALID KEY MOVE "N" TO FILE-AT-END.
+           PERFORM READ-NEXT-RECORD.
+           PERFORM TALLY-VENDOR-SUMMARY UNTIL FILE-AT-END = "Y".
+           PERFORM DISPLAY-VENDOR-SUMMARY.
+           PERFORM PRESS-ENTER.
+
+       TALLY-VENDOR-SUMMARY.
+           ADD 1 TO SUMMARY-TOTAL-COUNT.
+           IF VENDOR-ACTIVE
+               ADD 1 TO SUMMARY-ACTIVE-COUNT
+           ELSE
+               ADD 1 TO SUMMARY-INACTIVE-COUNT
+           END-IF.
+           PERFORM FIND-STATE-INDEX.
+           IF STATE-VALID-FLAG NOT = "Y"
+               ADD 1 TO SUMMARY-OTHER-STATE-COUNT
+           END-IF.
+           PERFORM READ-NEXT-RECORD.
+
+       FIND-STATE-INDEX.
+           MOVE "N" TO STATE-VALID-FLAG.
+           PERFORM VARYING STATE-IDX FROM 1 BY 1 UNTIL STATE-IDX > 51
+               IF VENDOR-STATE = VALID-STATE(STATE-IDX)
+                   MOVE "Y" TO STATE-VALID-FLAG
+                   ADD 1 TO STATE-COUNT(STATE-IDX)
+               END-IF
+           END-PERFORM.
+
+       DISPLAY-VENDOR-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "VENDOR FILE SUMMARY".
+           DISPLAY "TOTAL VENDORS:    " SUMMARY-TOTAL-COUNT.
+           DISPLAY "ACTIVE VENDORS:   " SUMMARY-ACTIVE-COUNT.
+           DISPLAY "INACTIVE VENDORS: " SUMMARY-INACTIVE-COUNT.
+           DISPLAY " ".
+           DISPLAY "VENDORS BY STATE:".
+           PERFORM VARYING STATE-IDX FROM 1 BY 1 UNTIL STATE-IDX > 51
+               IF STATE-COUNT(STATE-IDX) > 0
+                   DISPLAY VALID-STATE(STATE-IDX) ": "
+                       STATE-COUNT(STATE-IDX)
+               END-IF
+           END-PERFORM.
+           IF SUMMARY-OTHER-STATE-COUNT > 0
+               DISPLAY "UNKNOWN/BLANK STATE: "
+                   SUMMARY-OTHER-STATE-COUNT.
 
       *    GENERIC ROUTINES
        INIT-VENDOR-RECORD.
            MOVE SPACE TO VENDOR-RECORD.
            MOVE ZEROES TO VENDOR-NUMBER.
+           MOVE "A" TO VENDOR-STATUS.
 
        ENTER-VENDOR-NUMBER.
+           MOVE "Y" TO CHECK-DIGIT-FAILED-FLAG.
+           MOVE 99999 TO ENTERED-VENDOR-NUMBER.
+           PERFORM ACCEPT-VENDOR-NUMBER-ENTRY
+               UNTIL ENTERED-VENDOR-NUMBER = ZEROES
+                   OR NOT CHECK-DIGIT-WAS-BAD.
+
+       ACCEPT-VENDOR-NUMBER-ENTRY.
            DISPLAY " ".
            DISPLAY "ENTER VENDOR NUMBER OF THE VENDOR" .
-           DISPLAY "TO CHANGE (1-99999)".
+           DISPLAY "TO CHANGE (1-99999, LAST DIGIT IS A CHECK DIGIT)".
            DISPLAY "ENTER 0 TO STOP ENTRY".
            ACCEPT VENDOR-NUMBER-FIELD.
 
            MOVE VENDOR-NUMBER-FIELD TO VENDOR-NUMBER.
+           MOVE VENDOR-NUMBER TO ENTERED-VENDOR-NUMBER.
+           MOVE "N" TO CHECK-DIGIT-FAILED-FLAG.
+           IF ENTERED-VENDOR-NUMBER NOT = ZEROES
+               PERFORM ASSIGN-OR-CHECK-DIGIT
+           END-IF.
+
+       ASSIGN-OR-CHECK-DIGIT.
+           COMPUTE VNUM-BASE = VENDOR-NUMBER / 10.
+           MOVE FUNCTION MOD(VENDOR-NUMBER, 10) TO VNUM-CHECK-DIGIT.
+           COMPUTE VNUM-CHECK-COMPUTED = FUNCTION MOD(
+               (VNUM-DIGIT(1) * 2) + (VNUM-DIGIT(2) * 3) +
+               (VNUM-DIGIT(3) * 4) + (VNUM-DIGIT(4) * 5), 10).
+           IF THE-MODE = "ADD"
+               IF VNUM-BASE = ZERO
+                   DISPLAY "INVALID VENDOR NUMBER - MUST BE 10 OR "
+                       "HIGHER (LAST DIGIT IS A CHECK DIGIT)"
+                   MOVE "Y" TO CHECK-DIGIT-FAILED-FLAG
+               ELSE
+                   COMPUTE VENDOR-NUMBER =
+                       (VNUM-BASE * 10) + VNUM-CHECK-COMPUTED
+               END-IF
+           ELSE
+               IF VNUM-CHECK-DIGIT NOT = VNUM-CHECK-COMPUTED
+                   DISPLAY "INVALID VENDOR NUMBER - CHECK DIGIT "
+                       "MISMATCH, LIKELY A KEYING ERROR"
+                   MOVE "Y" TO CHECK-DIGIT-FAILED-FLAG
+               END-IF
+           END-IF.
 
        GET-VENDOR-RECORD.
            PERFORM INIT-VENDOR-RECORD.
-           PERFORM ENTER-VENDOR-NUMBER.
-           MOVE "N" TO RECORD-FOUND.
-           PERFORM FIND-VENDOR-RECORD UNTIL RECORD-FOUND = "Y" OR
-               VENDOR-NUMBER = ZEROES.
+           PERFORM ASK-LOOKUP-METHOD.
+           IF LOOKUP-CHOICE = "A" OR "a"
+               PERFORM SEARCH-VENDOR-BY-NAME
+           ELSE
+               IF VENDOR-NUMBER NOT = ZEROES
+                   MOVE "N" TO RECORD-FOUND
+                   PERFORM FIND-VENDOR-RECORD UNTIL RECORD-FOUND = "Y"
+                       OR VENDOR-NUMBER = ZEROES.
+
+       ASK-LOOKUP-METHOD.
+           DISPLAY " ".
+           DISPLAY "LOOK UP VENDOR BY (N)UMBER OR (A)NAME?".
+           DISPLAY "ENTER 0 INSTEAD TO STOP".
+           ACCEPT LOOKUP-CHOICE.
+           IF LOOKUP-CHOICE = "0"
+               MOVE ZEROES TO VENDOR-NUMBER
+           ELSE IF LOOKUP-CHOICE = "A" OR "a"
+               CONTINUE
+           ELSE
+               PERFORM ENTER-VENDOR-NUMBER.
+
+       SEARCH-VENDOR-BY-NAME.
+           DISPLAY "ENTER NAME OR PARTIAL NAME TO SEARCH FOR".
+           ACCEPT NAME-SEARCH-TEXT.
+           MOVE ZEROES TO SEARCH-MATCH-COUNT.
+           MOVE ZEROES TO VENDOR-NUMBER.
+           COMPUTE SEARCH-TEXT-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(NAME-SEARCH-TEXT)).
+           IF SEARCH-TEXT-LEN = 0
+               DISPLAY "NO SEARCH TEXT ENTERED"
+           ELSE
+               START VENDOR-FILE KEY IS NOT LESS THAN VENDOR-NUMBER
+                   INVALID KEY MOVE "Y" TO FILE-AT-END
+                   NOT INVALID KEY MOVE "N" TO FILE-AT-END
+               PERFORM SEARCH-NAME-LOOP UNTIL FILE-AT-END = "Y"
+                   OR SEARCH-MATCH-COUNT = 20
+               IF SEARCH-MATCH-COUNT = 0
+                   DISPLAY "NO MATCHING VENDORS FOUND"
+                   MOVE ZEROES TO VENDOR-NUMBER
+               ELSE
+                   PERFORM DISPLAY-SEARCH-MATCHES
+                   PERFORM PICK-SEARCH-MATCH.
+
+       SEARCH-NAME-LOOP.
+           READ VENDOR-FILE NEXT RECORD AT END MOVE "Y" TO FILE-AT-END.
+           IF FILE-AT-END NOT = "Y"
+               MOVE ZERO TO NAME-MATCH-TALLY
+               INSPECT VENDOR-NAME TALLYING NAME-MATCH-TALLY
+                   FOR ALL NAME-SEARCH-TEXT(1:SEARCH-TEXT-LEN)
+               IF NAME-MATCH-TALLY > 0
+                   ADD 1 TO SEARCH-MATCH-COUNT
+                   MOVE VENDOR-NUMBER
+                       TO MATCH-VENDOR-NUMBER(SEARCH-MATCH-COUNT)
+                   MOVE VENDOR-NAME
+                       TO MATCH-VENDOR-NAME(SEARCH-MATCH-COUNT).
+
+       DISPLAY-SEARCH-MATCHES.
+           DISPLAY " ".
+           DISPLAY "MATCHING VENDORS:".
+           PERFORM VARYING SEARCH-IDX FROM 1 BY 1
+               UNTIL SEARCH-IDX > SEARCH-MATCH-COUNT
+               DISPLAY SEARCH-IDX ". " MATCH-VENDOR-NUMBER(SEARCH-IDX)
+                   " " MATCH-VENDOR-NAME(SEARCH-IDX)
+           END-PERFORM.
+
+       PICK-SEARCH-MATCH.
+           DISPLAY "ENTER LINE NUMBER TO SELECT, OR 0 TO CANCEL".
+           ACCEPT SEARCH-PICK.
+           IF SEARCH-PICK > 0 AND SEARCH-PICK NOT > SEARCH-MATCH-COUNT
+               MOVE MATCH-VENDOR-NUMBER(SEARCH-PICK) TO VENDOR-NUMBER
+               MOVE "N" TO RECORD-FOUND
+               PERFORM FIND-VENDOR-RECORD UNTIL RECORD-FOUND = "Y"
+                   OR VENDOR-NUMBER = ZEROES
+           ELSE
+               MOVE ZEROES TO VENDOR-NUMBER.
 
       *    ROUTINES SHARED ADD AND CHANGE
        FIND-VENDOR-RECORD.
            PERFORM READ-VENDOR-RECORD.
            IF RECORD-FOUND = "N"
                DISPLAY "RECORD NOT FOUND"
-               PERFORM ENTER-VENDOR-NUMBER.
+               PERFORM ENTER-VENDOR-NUMBER
+           ELSE
+               MOVE VENDOR-RECORD TO SAVED-VENDOR-RECORD.
 
        ENTER-VENDOR-NAME.
-           DISPLAY "ENTER VENDOR NAME".
+           DISPLAY "ENTER VENDOR NAME (UP TO 30 CHARACTERS)".
            ACCEPT VENDOR-NAME.
 
        ENTER-VENDOR-ADDRESS-1.
-           DISPLAY "ENTER VENDOR ADDRESS-1".
+           DISPLAY "ENTER VENDOR ADDRESS-1 (UP TO 30 CHARACTERS)".
            ACCEPT VENDOR-ADDRESS-1.
 
        ENTER-VENDOR-ADDRESS-2.
-           DISPLAY "ENTER VENDOR ADDRESS-2".
+           DISPLAY "ENTER VENDOR ADDRESS-2 (UP TO 30 CHARACTERS)".
            ACCEPT VENDOR-ADDRESS-2.
 
        ENTER-VENDOR-CITY.
-           DISPLAY "ENTER VENDOR CITY".
+           DISPLAY "ENTER VENDOR CITY (UP TO 20 CHARACTERS)".
            ACCEPT VENDOR-CITY.
 
        ENTER-VENDOR-STATE.
-       DISPLAY "ENTER VENDOR STATE".
+       DISPLAY "ENTER VENDOR STATE (2-LETTER CODE, E.G. CA, NY)".
        ACCEPT VENDOR-STATE.
+           MOVE FUNCTION UPPER-CASE(VENDOR-STATE) TO VENDOR-STATE.
+           PERFORM VALIDATE-VENDOR-STATE.
+           PERFORM UNTIL STATE-IS-VALID
+               DISPLAY "INVALID STATE CODE - RE-ENTER VENDOR STATE"
+               ACCEPT VENDOR-STATE
+               MOVE FUNCTION UPPER-CASE(VENDOR-STATE) TO VENDOR-STATE
+               PERFORM VALIDATE-VENDOR-STATE
+           END-PERFORM.
+
+       VALIDATE-VENDOR-STATE.
+           MOVE "N" TO STATE-VALID-FLAG.
+           PERFORM VARYING STATE-IDX FROM 1 BY 1
+                   UNTIL STATE-IDX > 51
+               IF VENDOR-STATE = VALID-STATE(STATE-IDX)
+                   MOVE "Y" TO STATE-VALID-FLAG
+               END-IF
+           END-PERFORM.
 
        ENTER-VENDOR-ZIP.
-           DISPLAY "ENTER VENDOR ZIP".
+           DISPLAY "ENTER VENDOR ZIP (NNNNN OR NNNNN-NNNN)".
            ACCEPT VENDOR-ZIP.
+           PERFORM VALIDATE-VENDOR-ZIP.
+           PERFORM UNTIL ZIP-IS-VALID
+               DISPLAY "INVALID ZIP FORMAT - RE-ENTER VENDOR ZIP"
+               ACCEPT VENDOR-ZIP
+               PERFORM VALIDATE-VENDOR-ZIP
+           END-PERFORM.
+
+       VALIDATE-VENDOR-ZIP.
+           MOVE "N" TO ZIP-VALID-FLAG.
+           IF VENDOR-ZIP(1:5) IS NUMERIC
+               IF VENDOR-ZIP(6:5) = SPACES
+                   MOVE "Y" TO ZIP-VALID-FLAG
+               ELSE
+                   IF VENDOR-ZIP(6:1) = "-"
+                           AND VENDOR-ZIP(7:4) IS NUMERIC
+                       MOVE "Y" TO ZIP-VALID-FLAG
+                   END-IF
+               END-IF
+           END-IF.
 
        ENTER-VENDOR-CONTACT.
-           DISPLAY "ENTER VENDOR CONTACT".
+           DISPLAY "ENTER VENDOR CONTACT (UP TO 30 CHARACTERS)".
            ACCEPT VENDOR-CONTACT.
 
        ENTER-VENDOR-PHONE.
-           DISPLAY "ENTER VENDOR PHONE".
+           DISPLAY "ENTER VENDOR PHONE (NNNNNNNNNN OR NNN-NNN-NNNN)".
            ACCEPT VENDOR-PHONE.
+           PERFORM VALIDATE-VENDOR-PHONE.
+           PERFORM UNTIL PHONE-IS-VALID
+               DISPLAY "INVALID PHONE FORMAT - RE-ENTER VENDOR PHONE"
+               ACCEPT VENDOR-PHONE
+               PERFORM VALIDATE-VENDOR-PHONE
+           END-PERFORM.
+
+       VALIDATE-VENDOR-PHONE.
+           MOVE "N" TO PHONE-VALID-FLAG.
+           IF VENDOR-PHONE(1:10) IS NUMERIC
+                   AND VENDOR-PHONE(11:5) = SPACES
+               MOVE "Y" TO PHONE-VALID-FLAG
+           ELSE
+               IF VENDOR-PHONE(4:1) = "-" AND VENDOR-PHONE(8:1) = "-"
+                       AND VENDOR-PHONE(1:3) IS NUMERIC
+                       AND VENDOR-PHONE(5:3) IS NUMERIC
+                       AND VENDOR-PHONE(9:4) IS NUMERIC
+                       AND VENDOR-PHONE(13:3) = SPACES
+                   MOVE "Y" TO PHONE-VALID-FLAG
+               END-IF
+           END-IF.
+
+       ENTER-VENDOR-TAX-ID.
+           DISPLAY "ENTER VENDOR TAX ID (XX-XXXXXXX)".
+           ACCEPT VENDOR-TAX-ID.
+
+       ENTER-VENDOR-TERMS-CODE.
+           DISPLAY "ENTER VENDOR TERMS CODE (E.G. NET30, COD)".
+           ACCEPT VENDOR-TERMS-CODE.
+           MOVE FUNCTION UPPER-CASE(VENDOR-TERMS-CODE)
+               TO VENDOR-TERMS-CODE.
 
       *    ROUTINES SHARED BY CHANGE, INQUIRE AND DELETE
        DISPLAY-ALL-FIELDS.
@@ -456,11 +1931,20 @@
            PERFORM DISPLAY-VENDOR-ZIP.
            PERFORM DISPLAY-VENDOR-CONTACT.
            PERFORM DISPLAY-VENDOR-PHONE.
+           PERFORM DISPLAY-VENDOR-TAX-ID.
+           PERFORM DISPLAY-VENDOR-TERMS-CODE.
+           PERFORM DISPLAY-VENDOR-STATUS.
            DISPLAY " ".
 
        DISPLAY-VENDOR-NUMBER.
            DISPLAY " VENDOR NUMBER: " VENDOR-NUMBER.
 
+       DISPLAY-VENDOR-STATUS.
+           IF VENDOR-ACTIVE
+               DISPLAY "   STATUS: ACTIVE"
+           ELSE
+               DISPLAY "   STATUS: INACTIVE - " VENDOR-STATUS-REASON.
+
        DISPLAY-VENDOR-NAME.
            DISPLAY "1. VENDOR NAME: " VENDOR-NAME.
 
@@ -485,14 +1969,22 @@
        DISPLAY-VENDOR-PHONE.
            DISPLAY "8. VENDOR PHONE: " VENDOR-PHONE.
 
+       DISPLAY-VENDOR-TAX-ID.
+           DISPLAY "9. VENDOR TAX ID: " VENDOR-TAX-ID.
+
+       DISPLAY-VENDOR-TERMS-CODE.
+           DISPLAY "10. VENDOR TERMS CODE: " VENDOR-TERMS-CODE.
+
       *    ROUTINES SHARED BY LIST MODES
 
        READ-NEXT-RECORD.
            READ VENDOR-FILE NEXT RECORD AT END MOVE "Y" TO FILE-AT-END.
 
        PRESS-ENTER.
-           DISPLAY "PRESS ENTER TO CONTINUE. . .".
-           ACCEPT A-DUMMY.
+           IF PRINT-MODE NOT = "Y"
+               DISPLAY "PRESS ENTER TO CONTINUE. . .".
+           IF PRINT-MODE NOT = "Y"
+               ACCEPT A-DUMMY.
 
       *    FILE INPUT-OUTPUT ROUTINES
        READ-VENDOR-RECORD.
@@ -504,13 +1996,69 @@
        WRITE-VENDOR-RECORD.
            WRITE VENDOR-RECORD
                INVALID KEY
-                   DISPLAY "RECORD ALREADY ON FILE".
-       REWRITE-VENDOR-RECORD.
-           REWRITE VENDOR-RECORD
-               INVALID KEY
-               DISPLAY "ERROR REWRITING VENDOR RECORD".
+                   DISPLAY "RECORD ALREADY ON FILE"
+                   MOVE "RECORD ALREADY ON FILE" TO ERRLOG-MSG-TEXT
+                   PERFORM LOG-ERROR
+               NOT INVALID KEY
+                   MOVE SPACES TO HIST-BEFORE-IMAGE
+                   MOVE VENDOR-RECORD TO HIST-AFTER-IMAGE
+                   MOVE "ADD" TO HIST-ACTION
+                   PERFORM WRITE-VENDOR-HISTORY.
 
-       DELETE-VENDOR-RECORD.
-           DELETE VENDOR-FILE RECORD
+       REWRITE-VENDOR-RECORD.
+           MOVE "N" TO REWRITE-VENDOR-OK-FLAG.
+           PERFORM CHECK-FOR-LOCK-CONFLICT.
+           IF LOCK-CONFLICT-FOUND
+               DISPLAY "WARNING: VENDOR " VENDOR-NUMBER
+                   " WAS CHANGED BY ANOTHER USER SINCE IT WAS READ"
+               DISPLAY "REWRITE CANCELLED - RE-READ AND RETRY"
+           ELSE
+               REWRITE VENDOR-RECORD
+                   INVALID KEY
+                       DISPLAY "ERROR REWRITING VENDOR RECORD"
+                       MOVE "ERROR REWRITING VENDOR RECORD"
+                           TO ERRLOG-MSG-TEXT
+                       PERFORM LOG-ERROR
+                   NOT INVALID KEY
+                       MOVE "Y" TO REWRITE-VENDOR-OK-FLAG
+                       MOVE SAVED-VENDOR-RECORD TO HIST-BEFORE-IMAGE
+                       MOVE VENDOR-RECORD TO HIST-AFTER-IMAGE
+                       MOVE "CHANGE" TO HIST-ACTION
+                       PERFORM WRITE-VENDOR-HISTORY
+                       MOVE VENDOR-RECORD TO SAVED-VENDOR-RECORD.
+
+       CHECK-FOR-LOCK-CONFLICT.
+           MOVE VENDOR-RECORD TO EDITED-VENDOR-RECORD.
+           MOVE "N" TO LOCK-CONFLICT-FLAG.
+           READ VENDOR-FILE RECORD
                INVALID KEY
-                   DISPLAY "ERROR DELETING VENDOR RECORD".
+                   MOVE "Y" TO LOCK-CONFLICT-FLAG
+               NOT INVALID KEY
+                   IF VENDOR-RECORD NOT = SAVED-VENDOR-RECORD
+                       MOVE "Y" TO LOCK-CONFLICT-FLAG
+                   END-IF.
+           MOVE EDITED-VENDOR-RECORD TO VENDOR-RECORD.
+
+      *    CHANGE-HISTORY LOGGING
+       WRITE-VENDOR-HISTORY.
+           ACCEPT HIST-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT HIST-CURRENT-TIME FROM TIME.
+           MOVE SPACES TO HIST-TIMESTAMP.
+           STRING HIST-CC-YY "-" HIST-MM "-" HIST-DD " "
+               HIST-HH ":" HIST-MIN ":" HIST-SS
+               DELIMITED BY SIZE INTO HIST-TIMESTAMP.
+           MOVE OPERATOR-ID TO HIST-OPERATOR-ID.
+           MOVE VENDOR-NUMBER TO HIST-VENDOR-NUMBER.
+           WRITE VENDHIST-RECORD.
+
+      *    SHARED ERROR LOGGING
+       LOG-ERROR.
+           ACCEPT ERRLOG-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT ERRLOG-CURRENT-TIME FROM TIME.
+           MOVE SPACES TO ERRORLOG-RECORD.
+           STRING ERRLOG-CC-YY "-" ERRLOG-MM "-" ERRLOG-DD " "
+               ERRLOG-HH ":" ERRLOG-MIN ":" ERRLOG-SS
+               DELIMITED BY SIZE INTO ERRLOG-TIMESTAMP.
+           MOVE "PROGRAM40" TO ERRLOG-PROGRAM.
+           MOVE ERRLOG-MSG-TEXT TO ERRLOG-MESSAGE.
+           WRITE ERRORLOG-RECORD.
